@@ -0,0 +1,70 @@
+      ******************************************************************
+      * DCLGEN TABLE(SYSIBM.SYSPACKSTMT)                               *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        APOST                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE SYSIBM.SYSPACKSTMT TABLE
+           ( LOCATION                       VARCHAR(128) NOT NULL,
+             COLLID                         VARCHAR(128) NOT NULL,
+             NAME                           VARCHAR(128) NOT NULL,
+             CONTOKEN                       CHAR(8) NOT NULL,
+             SEQNO                          INTEGER NOT NULL,
+             STMTNO                         SMALLINT NOT NULL,
+             SECTNO                         SMALLINT NOT NULL,
+             BINDERROR                      CHAR(1) NOT NULL,
+             IBMREQD                        CHAR(1) NOT NULL,
+             VERSION                        VARCHAR(122) NOT NULL,
+             STMT                           VARCHAR(3500) NOT NULL,
+             ISOLATION                      CHAR(1) NOT NULL,
+             STATUS                         CHAR(1) NOT NULL,
+             ACCESSPATH                     CHAR(1) NOT NULL,
+             STMTNOI                        INTEGER NOT NULL,
+             SECTNOI                        INTEGER NOT NULL,
+             EXPLAINABLE                    CHAR(1) NOT NULL,
+             QUERYNO                        INTEGER NOT NULL,
+             ROWID                           ROWID NOT NULL,
+             STMT_ID                        BIGINT NOT NULL,
+             STATEMENT                      CLOB(2097152) NOT NULL,
+             STMTBLOB                       BLOB(2097152) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE SYSIBM.SYSPACKSTMT                 *
+      ******************************************************************
+       01  DCLSYSPACKSTMT.
+           10 LOCATION.
+              49 LOCATION-LEN      PIC S9(4) USAGE COMP.
+              49 LOCATION-TEXT     PIC X(128).
+           10 COLLID.
+              49 COLLID-LEN        PIC S9(4) USAGE COMP.
+              49 COLLID-TEXT       PIC X(128).
+           10 NAME.
+              49 NAME-LEN          PIC S9(4) USAGE COMP.
+              49 NAME-TEXT         PIC X(128).
+           10 CONTOKEN             PIC X(8).
+           10 SEQNO                PIC S9(9) USAGE COMP.
+           10 STMTNO               PIC S9(4) USAGE COMP.
+           10 SECTNO               PIC S9(4) USAGE COMP.
+           10 BINDERROR            PIC X(1).
+           10 IBMREQD              PIC X(1).
+           10 VERSION.
+              49 VERSION-LEN       PIC S9(4) USAGE COMP.
+              49 VERSION-TEXT      PIC X(122).
+           10 STMT.
+              49 STMT-LEN          PIC S9(4) USAGE COMP.
+              49 STMT-TEXT         PIC X(3500).
+           10 ISOLATION            PIC X(1).
+           10 STATUS_              PIC X(1).
+           10 ACCESSPATH           PIC X(1).
+           10 STMTNOI              PIC S9(9) USAGE COMP.
+           10 SECTNOI              PIC S9(9) USAGE COMP.
+           10 EXPLAINABLE          PIC X(1).
+           10 QUERYNO              PIC S9(9) USAGE COMP.
+           10 ROWID                USAGE SQL TYPE IS ROWID.
+           10 STMT-ID              PIC S9(18) USAGE COMP.
+           10 STATEMENT            USAGE SQL TYPE IS CLOB-LOCATOR.
+           10 STMTBLOB             USAGE SQL TYPE IS BLOB-LOCATOR.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 22      *
+      ******************************************************************
