@@ -0,0 +1,503 @@
+       Identification Division.
+       Program-ID.    test9055.
+      ******************************************************************
+      * Column-name inventory report for a single table.  Drives the  *
+      * TBL_COL / TBL_COL2 cursors that test9020 declares against     *
+      * SYSIBM.SYSCOLUMNS but never opens.  TBL_COL is used when the  *
+      * caller supplies a TBCREATOR along with the TBNAME; TBL_COL2,  *
+      * keyed on TBNAME alone, is used otherwise.  Also drives a      *
+      * second pair of cursors, TBL_COL_STATS/TBL_COL_STATS2, over    *
+      * the same table's STATSTIME/COLCARD/COLCARDF so the column     *
+      * report can flag which columns are overdue for a RUNSTATS      *
+      * refresh against a shop-defined staleness SLA, and also        *
+      * classifies the table as range-partitioned, hash-partitioned,  *
+      * or neither off the same rowset's PARTKEY-COLSEQ/HASHKEY-      *
+      * COLSEQ columns.                                                *
+      ******************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Colrpt-Out Assign To Colrpt
+               Organization Is Sequential.
+
+       Data Division.
+       File Section.
+       FD  Colrpt-Out
+           Recording Mode Is F.
+       01  Colrpt-Out-Record            PIC X(133).
+
+       Working-Storage Section.
+           COPY CATFLDT.
+
+       01  CONSTANTS.
+           05  MYNAME                  PIC X(008) VALUE 'J7200575'.
+
+       01  DB2-RETURN-CODE              PIC S9(9) COMP VALUE ZERO.
+           88  SQL-CALL-VALID                   VALUE ZERO.
+           88  ROW-NOT-FOUND                    VALUE 100.
+
+       01  WS-TBCREATOR-SUPPLIED-SW      PIC X(01) VALUE 'N'.
+           88  TBCREATOR-SUPPLIED               VALUE 'Y'.
+           88  TBCREATOR-NOT-SUPPLIED           VALUE 'N'.
+
+       01  WS-COLUMN-COUNT              PIC 9(009) COMP VALUE ZERO.
+
+      *
+      * TBL_COL/TBL_COL2 are declared WITH ROWSET POSITIONING so a
+      * single FETCH can bring back a whole block of rows instead of
+      * one -- pull WS-ROWSET-SIZE rows at a time into WS-COL-ROWSET
+      * and walk the array, rather than round-tripping to DB2 per row.
+      *
+       01  WS-ROWSET-SIZE                PIC S9(4) COMP VALUE +100.
+       01  WS-ROWS-FETCHED               PIC S9(9) COMP VALUE ZERO.
+       01  WS-COL-IX                     PIC S9(9) COMP VALUE ZERO.
+
+       01  WS-COL-ROWSET.
+           05  WS-COL-ROW OCCURS 100 TIMES.
+               10  WS-COL-ROW-NAME TYPE CAT-NAME128-T.
+
+      *
+      * Compiled-in RUNSTATS staleness SLA, in days; LK-STALE-SLA-DAYS
+      * overrides it for a single run.  COLCARD of -1 is DB2's own
+      * convention for "RUNSTATS has never been run" and is always
+      * reported stale regardless of STATSTIME's age.
+      *
+       01  WS-SLA-DAYS                   PIC S9(4) COMP VALUE +30.
+       01  WS-STALE-COUNT                PIC 9(009) COMP VALUE ZERO.
+       01  WS-TODAY-YYYYMMDD             PIC 9(8) VALUE ZERO.
+       01  WS-TODAY-DATE-INT             PIC S9(9) COMP VALUE ZERO.
+       01  WS-STATS-YYYYMMDD             PIC 9(8) VALUE ZERO.
+       01  WS-STATS-DATE-INT             PIC S9(9) COMP VALUE ZERO.
+       01  WS-DAYS-SINCE-STATS           PIC S9(9) COMP VALUE ZERO.
+       01  WS-STALE-SW                   PIC X(01) VALUE 'N'.
+           88  COLUMN-STATS-STALE                VALUE 'Y'.
+
+       01  WS-STATS-ROWSET.
+           05  WS-STATS-ROW OCCURS 100 TIMES.
+               10  WS-STATS-ROW-NAME TYPE CAT-NAME128-T.
+               10  WS-STATS-ROW-STATSTIME     PIC X(26).
+               10  WS-STATS-ROW-COLCARD       PIC S9(9) COMP.
+               10  WS-STATS-ROW-COLCARDF      USAGE COMP-2.
+               10  WS-STATS-ROW-PARTKEY-SEQ   PIC S9(4) COMP.
+               10  WS-STATS-ROW-HASHKEY-SEQ   PIC S9(4) COMP.
+
+      *
+      * Set once either kind of partitioning key column turns up
+      * while 1050-FETCH-STATS-ROWSET walks this table's columns, so
+      * the table as a whole can be classified after the cursor is
+      * exhausted -- DB2 carries the partitioning scheme per column,
+      * not per table, in SYSCOLUMNS.
+      *
+       01  WS-HAS-PARTKEY-SW             PIC X(01) VALUE 'N'.
+           88  TABLE-HAS-PARTKEY                 VALUE 'Y'.
+       01  WS-HAS-HASHKEY-SW             PIC X(01) VALUE 'N'.
+           88  TABLE-HAS-HASHKEY                 VALUE 'Y'.
+
+       01  WS-RPT-HEADER-LINE.
+           05  FILLER                  PIC X(010) VALUE 'TABLE: '.
+           05  RPT-TBCREATOR           PIC X(128).
+           05  FILLER                  PIC X(001) VALUE '.'.
+           05  RPT-TBNAME              PIC X(128).
+
+       01  WS-RPT-DETAIL-LINE.
+           05  FILLER                  PIC X(004) VALUE SPACES.
+           05  RPT-COLUMN-NAME         PIC X(128).
+
+       01  WS-RPT-TOTAL-LINE.
+           05  FILLER                  PIC X(004) VALUE SPACES.
+           05  FILLER                  PIC X(020)
+                   VALUE 'COLUMNS REPORTED: '.
+           05  RPT-COLUMN-COUNT        PIC ZZZZ,ZZ9.
+
+       01  WS-RPT-STATS-HEADING.
+           05  FILLER                  PIC X(024) VALUE
+               'RUNSTATS FRESHNESS CHECK'.
+
+       01  WS-RPT-STATS-DETAIL.
+           05  FILLER                  PIC X(004) VALUE SPACES.
+           05  RPT-STATS-COLUMN        PIC X(128).
+           05  FILLER                  PIC X(001) VALUE SPACE.
+           05  FILLER                  PIC X(011) VALUE 'STATSTIME='.
+           05  RPT-STATS-STATSTIME     PIC X(026).
+           05  FILLER                  PIC X(001) VALUE SPACE.
+           05  FILLER                  PIC X(009) VALUE 'COLCARD='.
+           05  RPT-STATS-COLCARD       PIC -(9)9.
+           05  FILLER                  PIC X(001) VALUE SPACE.
+           05  RPT-STATS-FLAG          PIC X(014).
+
+       01  WS-RPT-STATS-TOTAL-LINE.
+           05  FILLER                  PIC X(004) VALUE SPACES.
+           05  FILLER                  PIC X(020)
+                   VALUE 'STALE COLUMNS:    '.
+           05  RPT-STALE-COUNT         PIC ZZZZ,ZZ9.
+
+       01  WS-RPT-PARTITION-LINE.
+           05  FILLER                  PIC X(004) VALUE SPACES.
+           05  FILLER                  PIC X(018)
+                   VALUE 'PARTITION LAYOUT: '.
+           05  RPT-PARTITION-CLASS     PIC X(018).
+
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE SYSIBM.SYSCOLUMNS                  *
+      ******************************************************************
+           COPY DCLSCOL.
+
+      *
+      * Same predicate shape as test9020's TBL_COL/TBL_COL2 -- TBNAME
+      * alone for TBL_COL2, TBNAME plus TBCREATOR for TBL_COL.  Every
+      * program that OPENs/FETCHes/CLOSEs these has to carry its own
+      * DECLARE CURSOR, the same as test9065's GetColumnList method.
+      *
+           EXEC SQL DECLARE TBL_COL
+            INSENSITIVE
+            SCROLL
+            CURSOR
+            WITH ROWSET POSITIONING
+            FOR
+            SELECT
+                NAME
+            FROM
+                SYSIBM.SYSCOLUMNS
+            WHERE
+                TBNAME = :TBNAME
+              AND
+                TBCREATOR = :TBCREATOR
+           END-EXEC.
+
+           EXEC SQL DECLARE TBL_COL2
+            INSENSITIVE
+            SCROLL
+            CURSOR
+            WITH ROWSET POSITIONING
+            FOR
+            SELECT
+                NAME
+            FROM
+                SYSIBM.SYSCOLUMNS
+            WHERE
+                TBNAME = :TBNAME
+           END-EXEC.
+
+           EXEC SQL DECLARE TBL_COL_STATS
+            INSENSITIVE
+            SCROLL
+            CURSOR
+            WITH ROWSET POSITIONING
+            FOR
+            SELECT
+                NAME, STATSTIME, COLCARD, COLCARDF,
+                PARTKEY_COLSEQ, HASHKEY_COLSEQ
+            FROM
+                SYSIBM.SYSCOLUMNS
+            WHERE
+                TBNAME = :TBNAME
+              AND
+                TBCREATOR = :TBCREATOR
+           END-EXEC.
+
+           EXEC SQL DECLARE TBL_COL_STATS2
+            INSENSITIVE
+            SCROLL
+            CURSOR
+            WITH ROWSET POSITIONING
+            FOR
+            SELECT
+                NAME, STATSTIME, COLCARD, COLCARDF,
+                PARTKEY_COLSEQ, HASHKEY_COLSEQ
+            FROM
+                SYSIBM.SYSCOLUMNS
+            WHERE
+                TBNAME = :TBNAME
+           END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       Linkage Section.
+      *
+      * Run parameters, in the same VARCHAR LEN/TEXT shape as the host
+      * variables above.  LK-TBNAME is required; LK-TBCREATOR is
+      * optional -- when its length is zero the search is done
+      * against TBL_COL2, which is keyed on TBNAME alone.
+      *
+       01  LK-RUN-PARM.
+           05  LK-TBNAME.
+               49  LK-TBNAME-LEN        PIC S9(4) COMP.
+               49  LK-TBNAME-TEXT       PIC X(128).
+           05  LK-TBCREATOR.
+               49  LK-TBCREATOR-LEN     PIC S9(4) COMP.
+               49  LK-TBCREATOR-TEXT    PIC X(128).
+      *
+      * Overrides WS-SLA-DAYS for a single run; 0 takes the
+      * compiled-in default.
+      *
+           05  LK-STALE-SLA-DAYS        PIC 9(4) COMP.
+
+       Procedure Division Using Optional LK-RUN-PARM.
+
+       1000-MAINLINE.
+      *
+      * Load the search key from the run parameter, pick the cursor
+      * that matches what the caller supplied, and drive it to
+      * produce the column-name inventory report.
+      *
+           MOVE SPACES                  TO TBNAME-TEXT
+           MOVE SPACES                  TO TBCREATOR-TEXT
+           MOVE +0                      TO TBNAME-LEN TBCREATOR-LEN
+           MOVE 'N'                     TO WS-TBCREATOR-SUPPLIED-SW
+
+           IF LK-RUN-PARM NOT OMITTED
+              MOVE LK-TBNAME-LEN        TO TBNAME-LEN
+              MOVE LK-TBNAME-TEXT       TO TBNAME-TEXT
+              IF LK-TBCREATOR-LEN > 0
+                 MOVE LK-TBCREATOR-LEN  TO TBCREATOR-LEN
+                 MOVE LK-TBCREATOR-TEXT TO TBCREATOR-TEXT
+                 SET TBCREATOR-SUPPLIED TO TRUE
+              END-IF
+              IF LK-STALE-SLA-DAYS > 0
+                 MOVE LK-STALE-SLA-DAYS TO WS-SLA-DAYS
+              END-IF
+           END-IF
+
+           OPEN OUTPUT Colrpt-Out
+
+           PERFORM 1010-OPEN-COLUMN-CSR THRU 1010-EXIT
+
+           MOVE TBCREATOR-TEXT          TO RPT-TBCREATOR
+           MOVE TBNAME-TEXT             TO RPT-TBNAME
+           WRITE Colrpt-Out-Record      FROM WS-RPT-HEADER-LINE
+
+           PERFORM 1020-FETCH-COLUMN-ROWSET THRU 1020-EXIT
+               UNTIL NOT SQL-CALL-VALID
+
+           PERFORM 1030-CLOSE-COLUMN-CSR THRU 1030-EXIT
+
+           MOVE WS-COLUMN-COUNT         TO RPT-COLUMN-COUNT
+           WRITE Colrpt-Out-Record      FROM WS-RPT-TOTAL-LINE
+
+           WRITE Colrpt-Out-Record      FROM WS-RPT-STATS-HEADING
+
+           PERFORM 1040-OPEN-STATS-CSR THRU 1040-EXIT
+
+           PERFORM 1050-FETCH-STATS-ROWSET THRU 1050-EXIT
+               UNTIL NOT SQL-CALL-VALID
+
+           PERFORM 1060-CLOSE-STATS-CSR THRU 1060-EXIT
+
+           MOVE WS-STALE-COUNT          TO RPT-STALE-COUNT
+           WRITE Colrpt-Out-Record      FROM WS-RPT-STATS-TOTAL-LINE
+
+           EVALUATE TRUE
+             WHEN TABLE-HAS-PARTKEY
+                  MOVE 'RANGE-PARTITIONED' TO RPT-PARTITION-CLASS
+             WHEN TABLE-HAS-HASHKEY
+                  MOVE 'HASH-PARTITIONED'  TO RPT-PARTITION-CLASS
+             WHEN OTHER
+                  MOVE 'NEITHER'           TO RPT-PARTITION-CLASS
+           END-EVALUATE
+           WRITE Colrpt-Out-Record      FROM WS-RPT-PARTITION-LINE
+
+           CLOSE Colrpt-Out
+
+           GOBACK.
+
+       1010-OPEN-COLUMN-CSR.
+      *
+      * TBL_COL carries a TBCREATOR predicate, TBL_COL2 does not --
+      * open whichever one matches what the caller gave us.
+      *
+           IF TBCREATOR-SUPPLIED
+              EXEC SQL
+                 OPEN TBL_COL
+              END-EXEC
+           ELSE
+              EXEC SQL
+                 OPEN TBL_COL2
+              END-EXEC
+           END-IF
+
+           MOVE SQLCODE                 TO DB2-RETURN-CODE
+           IF NOT SQL-CALL-VALID
+              DISPLAY MYNAME ' OPEN OF COLUMN CURSOR FAILED, SQLCODE='
+                      DB2-RETURN-CODE
+              MOVE 8                    TO RETURN-CODE
+              GOBACK
+           END-IF.
+       1010-EXIT.
+           EXIT.
+
+       1020-FETCH-COLUMN-ROWSET.
+      *
+      * Pull up to WS-ROWSET-SIZE rows in one round trip.  DB2 reports
+      * how many rows actually came back in SQLERRD(3); write one
+      * report line per row fetched instead of fetching one at a time.
+      *
+           IF TBCREATOR-SUPPLIED
+              EXEC SQL
+                 FETCH NEXT ROWSET FROM TBL_COL
+                 FOR :WS-ROWSET-SIZE ROWS
+                 INTO :WS-COL-ROWSET
+              END-EXEC
+           ELSE
+              EXEC SQL
+                 FETCH NEXT ROWSET FROM TBL_COL2
+                 FOR :WS-ROWSET-SIZE ROWS
+                 INTO :WS-COL-ROWSET
+              END-EXEC
+           END-IF
+
+           MOVE SQLCODE                 TO DB2-RETURN-CODE
+
+           IF SQL-CALL-VALID
+              MOVE SQLERRD (3)          TO WS-ROWS-FETCHED
+              ADD WS-ROWS-FETCHED       TO WS-COLUMN-COUNT
+              PERFORM 1025-WRITE-COLUMN-ROWSET-LINE
+                  VARYING WS-COL-IX FROM 1 BY 1
+                  UNTIL WS-COL-IX > WS-ROWS-FETCHED
+           ELSE
+              IF NOT ROW-NOT-FOUND
+                 DISPLAY MYNAME ' FETCH OF COLUMN CURSOR FAILED, '
+                         'SQLCODE=' DB2-RETURN-CODE
+              END-IF
+           END-IF.
+       1020-EXIT.
+           EXIT.
+
+       1025-WRITE-COLUMN-ROWSET-LINE.
+           MOVE CAT-NAME128-TEXT OF WS-COL-ROW-NAME (WS-COL-IX)
+                   (1:CAT-NAME128-LEN OF WS-COL-ROW-NAME (WS-COL-IX))
+                                     TO RPT-COLUMN-NAME
+           WRITE Colrpt-Out-Record  FROM WS-RPT-DETAIL-LINE.
+
+       1030-CLOSE-COLUMN-CSR.
+           IF TBCREATOR-SUPPLIED
+              EXEC SQL
+                 CLOSE TBL_COL
+              END-EXEC
+           ELSE
+              EXEC SQL
+                 CLOSE TBL_COL2
+              END-EXEC
+           END-IF.
+       1030-EXIT.
+           EXIT.
+
+       1040-OPEN-STATS-CSR.
+      *
+      * TBL_COL_STATS carries a TBCREATOR predicate, TBL_COL_STATS2
+      * does not -- open whichever one matches what the caller gave
+      * us, same pairing as 1010-OPEN-COLUMN-CSR.
+      *
+           IF TBCREATOR-SUPPLIED
+              EXEC SQL
+                 OPEN TBL_COL_STATS
+              END-EXEC
+           ELSE
+              EXEC SQL
+                 OPEN TBL_COL_STATS2
+              END-EXEC
+           END-IF
+
+           MOVE SQLCODE                 TO DB2-RETURN-CODE
+           IF NOT SQL-CALL-VALID
+              DISPLAY MYNAME ' OPEN OF STATS CURSOR FAILED, SQLCODE='
+                      DB2-RETURN-CODE
+              MOVE 8                    TO RETURN-CODE
+              GOBACK
+           END-IF.
+       1040-EXIT.
+           EXIT.
+
+       1050-FETCH-STATS-ROWSET.
+      *
+      * Same rowset-block-fetch shape as 1020-FETCH-COLUMN-ROWSET,
+      * pulling NAME/STATSTIME/COLCARD/COLCARDF instead of NAME alone.
+      *
+           IF TBCREATOR-SUPPLIED
+              EXEC SQL
+                 FETCH NEXT ROWSET FROM TBL_COL_STATS
+                 FOR :WS-ROWSET-SIZE ROWS
+                 INTO :WS-STATS-ROWSET
+              END-EXEC
+           ELSE
+              EXEC SQL
+                 FETCH NEXT ROWSET FROM TBL_COL_STATS2
+                 FOR :WS-ROWSET-SIZE ROWS
+                 INTO :WS-STATS-ROWSET
+              END-EXEC
+           END-IF
+
+           MOVE SQLCODE                 TO DB2-RETURN-CODE
+
+           IF SQL-CALL-VALID
+              MOVE SQLERRD (3)          TO WS-ROWS-FETCHED
+              PERFORM 1055-WRITE-STATS-ROWSET-LINE
+                  VARYING WS-COL-IX FROM 1 BY 1
+                  UNTIL WS-COL-IX > WS-ROWS-FETCHED
+           ELSE
+              IF NOT ROW-NOT-FOUND
+                 DISPLAY MYNAME ' FETCH OF STATS CURSOR FAILED, '
+                         'SQLCODE=' DB2-RETURN-CODE
+              END-IF
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+       1055-WRITE-STATS-ROWSET-LINE.
+           MOVE 'N'                     TO WS-STALE-SW
+
+           MOVE WS-STATS-ROW-STATSTIME (WS-COL-IX) (1:4)
+                                        TO WS-STATS-YYYYMMDD (1:4)
+           MOVE WS-STATS-ROW-STATSTIME (WS-COL-IX) (6:2)
+                                        TO WS-STATS-YYYYMMDD (5:2)
+           MOVE WS-STATS-ROW-STATSTIME (WS-COL-IX) (9:2)
+                                        TO WS-STATS-YYYYMMDD (7:2)
+           COMPUTE WS-STATS-DATE-INT =
+               FUNCTION INTEGER-OF-DATE (WS-STATS-YYYYMMDD)
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-YYYYMMDD
+           COMPUTE WS-TODAY-DATE-INT =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-YYYYMMDD)
+
+           COMPUTE WS-DAYS-SINCE-STATS =
+               WS-TODAY-DATE-INT - WS-STATS-DATE-INT
+
+           IF WS-DAYS-SINCE-STATS > WS-SLA-DAYS
+              OR WS-STATS-ROW-COLCARD (WS-COL-IX) < 0
+              SET COLUMN-STATS-STALE TO TRUE
+              ADD 1 TO WS-STALE-COUNT
+           END-IF
+
+           IF WS-STATS-ROW-PARTKEY-SEQ (WS-COL-IX) > 0
+              SET TABLE-HAS-PARTKEY TO TRUE
+           END-IF
+           IF WS-STATS-ROW-HASHKEY-SEQ (WS-COL-IX) > 0
+              SET TABLE-HAS-HASHKEY TO TRUE
+           END-IF
+
+           MOVE CAT-NAME128-TEXT OF WS-STATS-ROW-NAME (WS-COL-IX)
+                   (1:CAT-NAME128-LEN OF WS-STATS-ROW-NAME (WS-COL-IX))
+                              TO RPT-STATS-COLUMN
+           MOVE WS-STATS-ROW-STATSTIME (WS-COL-IX)
+                                        TO RPT-STATS-STATSTIME
+           MOVE WS-STATS-ROW-COLCARD   (WS-COL-IX) TO RPT-STATS-COLCARD
+           IF COLUMN-STATS-STALE
+              MOVE 'NEEDS RUNSTATS'    TO RPT-STATS-FLAG
+           ELSE
+              MOVE SPACES              TO RPT-STATS-FLAG
+           END-IF
+           WRITE Colrpt-Out-Record     FROM WS-RPT-STATS-DETAIL.
+
+       1060-CLOSE-STATS-CSR.
+           IF TBCREATOR-SUPPLIED
+              EXEC SQL
+                 CLOSE TBL_COL_STATS
+              END-EXEC
+           ELSE
+              EXEC SQL
+                 CLOSE TBL_COL_STATS2
+              END-EXEC
+           END-IF.
+       1060-EXIT.
+           EXIT.
+
+       End Program test9055.
