@@ -0,0 +1,119 @@
+       Identification Division.
+       Program-ID.    test9060.
+      ******************************************************************
+      * Record-length quarantine for the second Moya FD in test9038 --
+      * the bit-format file whose records vary in size from 4 to 8
+      * bytes, Depending On Rygel.  Nothing upstream of this enforced
+      * that range; a malformed feed used to get read and processed
+      * (or silently truncated) as if it were valid.  This program
+      * checks the actual length of every inbound record before it
+      * goes anywhere near the rest of the processing chain: in-range
+      * records pass through to MoyaGood untouched, out-of-range ones
+      * go to Quarfile instead, tagged with their actual length and a
+      * reason code.
+      ******************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select MoyaVar  Assign To Rygel.
+           Select MoyaGood Assign To Moyagood.
+           Select Quarfile Assign To Quarfile.
+
+       Data Division.
+       File Section.
+       FD  MoyaVar
+           External Global
+           Format Bit
+           Block Contains 271 to 314 Records
+           Record Is Varying In Size From 4 to 8 Bytes
+             Depending On WS-RECLEN-IN.
+       01  MOYA-VAR-RECORD              PIC X(8).
+
+       FD  MoyaGood
+           Recording Mode Is F.
+       01  GOOD-RECORD                  PIC X(8).
+
+       FD  Quarfile
+           Recording Mode Is F.
+       01  QUAR-RECORD.
+           05  QUAR-LENGTH              PIC 9(004).
+           05  QUAR-REASON              PIC X(030).
+           05  QUAR-DATA                PIC X(008).
+
+       Working-Storage Section.
+       01  CONSTANTS.
+           05  MYNAME                  PIC X(008) VALUE 'J7200580'.
+           05  WS-MIN-LEN              PIC S9(4) COMP VALUE +4.
+           05  WS-MAX-LEN              PIC S9(4) COMP VALUE +8.
+
+       01  WS-RECLEN-IN                 PIC S9(4) COMP VALUE 0.
+
+       01  WS-MOYA-SW                   PIC X(01) VALUE 'N'.
+           88  MOYA-EOF                        VALUE 'Y'.
+
+       01  WS-GOOD-COUNT                PIC S9(8) COMP VALUE 0.
+       01  WS-QUAR-COUNT                PIC S9(8) COMP VALUE 0.
+
+       Procedure Division.
+
+       1000-MAINLINE.
+           OPEN INPUT  MoyaVar
+           OPEN OUTPUT MoyaGood
+           OPEN OUTPUT Quarfile
+
+           PERFORM 1010-READ-MOYA-VAR THRU 1010-EXIT
+
+           PERFORM 1020-VALIDATE-AND-ROUTE THRU 1020-EXIT
+               UNTIL MOYA-EOF
+
+           DISPLAY MYNAME ' GOOD=' WS-GOOD-COUNT
+                           ' QUARANTINED=' WS-QUAR-COUNT
+
+           CLOSE MoyaVar
+           CLOSE MoyaGood
+           CLOSE Quarfile
+
+           GOBACK.
+
+       1010-READ-MOYA-VAR.
+           READ MoyaVar
+               AT END
+                   SET MOYA-EOF TO TRUE
+           END-READ.
+       1010-EXIT.
+           EXIT.
+
+       1020-VALIDATE-AND-ROUTE.
+           IF WS-RECLEN-IN < WS-MIN-LEN
+               MOVE 'RECORD TOO SHORT' TO QUAR-REASON
+               PERFORM 1021-WRITE-QUARANTINE THRU 1021-EXIT
+           ELSE
+               IF WS-RECLEN-IN > WS-MAX-LEN
+                   MOVE 'RECORD TOO LONG' TO QUAR-REASON
+                   PERFORM 1021-WRITE-QUARANTINE THRU 1021-EXIT
+               ELSE
+                   PERFORM 1022-WRITE-GOOD-RECORD THRU 1022-EXIT
+               END-IF
+           END-IF
+
+           PERFORM 1010-READ-MOYA-VAR THRU 1010-EXIT.
+       1020-EXIT.
+           EXIT.
+
+       1021-WRITE-QUARANTINE.
+           MOVE WS-RECLEN-IN    TO QUAR-LENGTH
+           MOVE SPACES          TO QUAR-DATA
+           MOVE MOYA-VAR-RECORD TO QUAR-DATA
+           WRITE QUAR-RECORD
+           ADD 1 TO WS-QUAR-COUNT.
+       1021-EXIT.
+           EXIT.
+
+       1022-WRITE-GOOD-RECORD.
+           MOVE MOYA-VAR-RECORD TO GOOD-RECORD
+           WRITE GOOD-RECORD
+           ADD 1 TO WS-GOOD-COUNT.
+       1022-EXIT.
+           EXIT.
+
+       End Program test9060.
