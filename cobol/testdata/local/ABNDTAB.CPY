@@ -0,0 +1,34 @@
+      ******************************************************************
+      * Operator-facing text for each ABEND-CODE this shop's batch     *
+      * package-extract jobs can raise, keyed by the code set in       *
+      * 9999-ABEND just ahead of CEE3ABD.  New codes get a new FILLER  *
+      * line here and a bump to the OCCURS count -- the table and its  *
+      * REDEFINES must stay the same total length.                     *
+      ******************************************************************
+       01  ABND-TABLE-DATA.
+           05  FILLER PIC X(50) VALUE
+               '101PLAN_PKG OPEN FAILED'.
+           05  FILLER PIC X(50) VALUE
+               '102FETCH FAILED AGAINST PLAN_PKG'.
+           05  FILLER PIC X(50) VALUE
+               '103CLOB SUBSTR INTO WS-STMT-TXT FAILED'.
+           05  FILLER PIC X(50) VALUE
+               '104PLAN_PKG CLOSE FAILED'.
+           05  FILLER PIC X(50) VALUE
+               '105FREE LOCATOR FOR WS-STATEMENT FAILED'.
+           05  FILLER PIC X(50) VALUE
+               '106STMTBLOB SUBSTR OR FREE LOCATOR FAILED'.
+           05  FILLER PIC X(50) VALUE
+               '108LENGTH() CHECK ON WS-STATEMENT FAILED'.
+           05  FILLER PIC X(50) VALUE
+               '109ORPHAN_PKG OPEN FAILED'.
+           05  FILLER PIC X(50) VALUE
+               '110FETCH FAILED AGAINST ORPHAN_PKG'.
+           05  FILLER PIC X(50) VALUE
+               '111ORPHAN_PKG CLOSE FAILED'.
+
+       01  ABND-TABLE REDEFINES ABND-TABLE-DATA.
+           05  ABND-TABLE-ENTRY OCCURS 10 TIMES
+                                 Indexed By ABND-TABLE-IX.
+               10  ABND-TABLE-CODE      PIC 9(03).
+               10  ABND-TABLE-TEXT      PIC X(47).
