@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Optional DD-name override block for test9014's utility files.
+      * A blank field leaves that file's compiled-in DD name alone, so
+      * a job that passes nothing behaves exactly as before; a job
+      * step that needs A001-A005 pointed at different datasets can
+      * override any subset of them without a separate load module.
+      ******************************************************************
+       01  LK-DD-OPTIONS.
+           05  LK-A001-DDNAME          PIC X(008) VALUE SPACES.
+           05  LK-A002-DDNAME          PIC X(008) VALUE SPACES.
+           05  LK-A003-DDNAME          PIC X(008) VALUE SPACES.
+           05  LK-A004-DDNAME          PIC X(008) VALUE SPACES.
+           05  LK-A005-DDNAME          PIC X(008) VALUE SPACES.
