@@ -0,0 +1,397 @@
+       Identification Division.
+       Class-ID. test9065 As 'CATGLKUP'.
+      ******************************************************************
+      * Catalog-lookup wrapper class.  TBL_COL/TBL_COL2 (the SYSCOLUMNS *
+      * column-name cursors test9020 declares but never opens) and a   *
+      * single-statement SYSPACKSTMT lookup are wrapped behind these   *
+      * factory methods so a CICS or screen front end can ask for      *
+      * catalog data through one clean call instead of re-coding its   *
+      * own copy of the cursor logic.                                  *
+      ******************************************************************
+
+       Environment Division.
+       Configuration Section.
+       Repository.
+           Class test9065 As 'CATGLKUP'.
+
+      *
+      * Every method here is a self-contained lookup with nothing
+      * carried between calls, so all three live in the Factory --
+      * a caller invokes test9065 directly without instantiating an
+      * object first.
+      *
+       Factory.
+       Data Division.
+       Working-Storage Section.
+           COPY CATFLDT.
+
+       01  CONSTANTS.
+           05  MYNAME                  PIC X(008) VALUE 'J7200586'.
+
+       01  DB2-RETURN-CODE              PIC S9(9) COMP VALUE ZERO.
+           88  SQL-CALL-VALID                   VALUE ZERO.
+           88  ROW-NOT-FOUND                    VALUE 100.
+
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE SYSIBM.SYSCOLUMNS                  *
+      ******************************************************************
+           COPY DCLSCOL.
+
+      ******************************************************************
+      * SYSPACKSTMT layout shared with the other catalog report        *
+      * programs -- see DCLSYSPACKSTMT.CPY.                             *
+      ******************************************************************
+           COPY DCLSYSPACKSTMT.
+
+       01  WS-STATEMENT USAGE SQL TYPE IS CLOB-LOCATOR.
+       01  WS-STMT-TXT  USAGE SQL TYPE IS CLOB(2M).
+
+       01  WS-PKG-HOST.
+           05  WS-PKG-LOCATION.
+               49  WS-PKG-LOCATION-LEN  PIC S9(4) USAGE COMP.
+               49  WS-PKG-LOCATION-TEXT PIC X(128).
+           05  WS-PKG-COLLID.
+               49  WS-PKG-COLLID-LEN    PIC S9(4) USAGE COMP.
+               49  WS-PKG-COLLID-TEXT   PIC X(128).
+           05  WS-PKG-NAME.
+               49  WS-PKG-NAME-LEN      PIC S9(4) USAGE COMP.
+               49  WS-PKG-NAME-TEXT     PIC X(128).
+           05  WS-PKG-STMTNO            PIC S9(4) USAGE COMP.
+           05  WS-PKG-VERSION.
+               49  WS-PKG-VERSION-LEN   PIC S9(4) USAGE COMP.
+               49  WS-PKG-VERSION-TEXT  PIC X(122).
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *
+      * Same predicate shape as test9020's TBL_COL/TBL_COL2 -- TBNAME
+      * alone for TBL_COL2, TBNAME plus TBCREATOR for TBL_COL.
+      *
+           EXEC SQL DECLARE TBL_COL
+            INSENSITIVE
+            SCROLL
+            CURSOR
+            WITH ROWSET POSITIONING
+            FOR
+            SELECT
+                NAME
+            FROM
+                SYSIBM.SYSCOLUMNS
+            WHERE
+                TBNAME = :TBNAME
+              AND
+                TBCREATOR = :TBCREATOR
+           END-EXEC.
+
+           EXEC SQL DECLARE TBL_COL2
+            INSENSITIVE
+            SCROLL
+            CURSOR
+            WITH ROWSET POSITIONING
+            FOR
+            SELECT
+                NAME
+            FROM
+                SYSIBM.SYSCOLUMNS
+            WHERE
+                TBNAME = :TBNAME
+           END-EXEC.
+
+      *
+      * One row, one package, one statement -- the natural-key lookup
+      * a screen's "show me this statement" action needs.  VERSION is
+      * part of the key the same way test9020's WS-VERSION-FILTER
+      * treats it: a package can have more than one bound VERSION
+      * sharing a STMTNO, and without it this FETCH would return an
+      * arbitrary row among them instead of the one the caller wants.
+      *
+           EXEC SQL DECLARE OBJ_PKG_STMT CURSOR FOR
+                SELECT
+                    STATEMENT
+                FROM
+                    SYSIBM.SYSPACKSTMT
+                WHERE
+                    LOCATION = :WS-PKG-HOST.WS-PKG-LOCATION
+                AND
+                    COLLID   = :WS-PKG-HOST.WS-PKG-COLLID
+                AND
+                    NAME     = :WS-PKG-HOST.WS-PKG-NAME
+                AND
+                    STMTNO   = :WS-PKG-HOST.WS-PKG-STMTNO
+                AND
+                    VERSION  = :WS-PKG-HOST.WS-PKG-VERSION
+           END-EXEC.
+
+       Procedure Division.
+
+       Method-ID. GetColumnList.
+      *
+      * Returns every SYSCOLUMNS.NAME for the given table, same cursor
+      * choice test9020/test9055 already make: TBCREATOR supplied picks
+      * TBL_COL, omitted picks TBL_COL2.
+      *
+       Data Division.
+       Working-Storage Section.
+       01  WS-TBCREATOR-SUPPLIED-SW      PIC X(01) VALUE 'N'.
+           88  TBCREATOR-SUPPLIED               VALUE 'Y'.
+
+       01  WS-ROWSET-SIZE                PIC S9(4) COMP VALUE +100.
+       01  WS-ROWS-FETCHED               PIC S9(9) COMP VALUE ZERO.
+       01  WS-COL-IX                     PIC S9(9) COMP VALUE ZERO.
+
+       01  WS-COL-ROWSET.
+           05  WS-COL-ROW OCCURS 100 TIMES.
+               10  WS-COL-ROW-NAME TYPE CAT-NAME128-T.
+
+       Linkage Section.
+       01  LK-TBNAME.
+           05  LK-TBNAME-LEN            PIC S9(4) COMP.
+           05  LK-TBNAME-TEXT           PIC X(128).
+       01  LK-TBCREATOR.
+           05  LK-TBCREATOR-LEN         PIC S9(4) COMP.
+           05  LK-TBCREATOR-TEXT        PIC X(128).
+
+       01  LK-COLUMN-LIST.
+           05  CLL-COLUMN-COUNT         PIC 9(9) COMP.
+           05  CLL-COLUMN-NAME OCCURS 100 TIMES PIC X(128).
+
+       Procedure Division Using LK-TBNAME LK-TBCREATOR
+                          Returning LK-COLUMN-LIST.
+
+       1000-GET-COLUMN-LIST.
+           MOVE LK-TBNAME-LEN      TO TBNAME-LEN
+           MOVE LK-TBNAME-TEXT     TO TBNAME-TEXT
+           MOVE 0                  TO CLL-COLUMN-COUNT
+           MOVE 'N'                TO WS-TBCREATOR-SUPPLIED-SW
+
+           IF LK-TBCREATOR-LEN > 0
+               MOVE LK-TBCREATOR-LEN  TO TBCREATOR-LEN
+               MOVE LK-TBCREATOR-TEXT TO TBCREATOR-TEXT
+               SET TBCREATOR-SUPPLIED TO TRUE
+           END-IF
+
+           PERFORM 1010-OPEN-COLUMN-CSR THRU 1010-EXIT
+
+           PERFORM 1020-FETCH-COLUMN-ROWSET THRU 1020-EXIT
+               UNTIL NOT SQL-CALL-VALID
+
+           PERFORM 1030-CLOSE-COLUMN-CSR THRU 1030-EXIT
+           .
+
+       1010-OPEN-COLUMN-CSR.
+           IF TBCREATOR-SUPPLIED
+               EXEC SQL
+                  OPEN TBL_COL
+               END-EXEC
+           ELSE
+               EXEC SQL
+                  OPEN TBL_COL2
+               END-EXEC
+           END-IF
+
+           MOVE SQLCODE TO DB2-RETURN-CODE
+           IF NOT SQL-CALL-VALID
+               DISPLAY MYNAME ' OPEN OF COLUMN CURSOR FAILED, SQLCODE='
+                       DB2-RETURN-CODE
+           END-IF.
+       1010-EXIT.
+           EXIT.
+
+       1020-FETCH-COLUMN-ROWSET.
+           IF TBCREATOR-SUPPLIED
+               EXEC SQL
+                  FETCH NEXT ROWSET FROM TBL_COL
+                  FOR :WS-ROWSET-SIZE ROWS
+                  INTO :WS-COL-ROWSET
+               END-EXEC
+           ELSE
+               EXEC SQL
+                  FETCH NEXT ROWSET FROM TBL_COL2
+                  FOR :WS-ROWSET-SIZE ROWS
+                  INTO :WS-COL-ROWSET
+               END-EXEC
+           END-IF
+
+           MOVE SQLCODE TO DB2-RETURN-CODE
+
+           IF SQL-CALL-VALID
+               MOVE SQLERRD (3)    TO WS-ROWS-FETCHED
+               PERFORM 1025-COPY-ONE-COLUMN-NAME
+                   VARYING WS-COL-IX FROM 1 BY 1
+                   UNTIL WS-COL-IX > WS-ROWS-FETCHED
+           ELSE
+               IF NOT ROW-NOT-FOUND
+                   DISPLAY MYNAME ' FETCH OF COLUMN CURSOR FAILED, '
+                           'SQLCODE=' DB2-RETURN-CODE
+               END-IF
+           END-IF.
+       1020-EXIT.
+           EXIT.
+
+       1025-COPY-ONE-COLUMN-NAME.
+           IF CLL-COLUMN-COUNT < 100
+               ADD 1 TO CLL-COLUMN-COUNT
+               MOVE CAT-NAME128-TEXT OF WS-COL-ROW-NAME (WS-COL-IX)
+                   TO CLL-COLUMN-NAME (CLL-COLUMN-COUNT)
+           END-IF
+           .
+
+       1030-CLOSE-COLUMN-CSR.
+           IF TBCREATOR-SUPPLIED
+               EXEC SQL
+                  CLOSE TBL_COL
+               END-EXEC
+           ELSE
+               EXEC SQL
+                  CLOSE TBL_COL2
+               END-EXEC
+           END-IF.
+       1030-EXIT.
+           EXIT.
+
+       End Method GetColumnList.
+
+       Method-ID. GetColumnCount.
+      *
+      * Thin wrapper over GetColumnList -- a caller that only needs
+      * the count shouldn't have to pull the whole name list across
+      * the object interface to get it.
+      *
+       Data Division.
+       Working-Storage Section.
+       01  WS-COLUMN-LIST.
+           05  CLL-COLUMN-COUNT         PIC 9(9) COMP.
+           05  CLL-COLUMN-NAME OCCURS 100 TIMES PIC X(128).
+
+       Linkage Section.
+       01  LK-TBNAME.
+           05  LK-TBNAME-LEN            PIC S9(4) COMP.
+           05  LK-TBNAME-TEXT           PIC X(128).
+       01  LK-TBCREATOR.
+           05  LK-TBCREATOR-LEN         PIC S9(4) COMP.
+           05  LK-TBCREATOR-TEXT        PIC X(128).
+       01  LK-COLUMN-COUNT              PIC 9(9) COMP.
+
+       Procedure Division Using LK-TBNAME LK-TBCREATOR
+                          Returning LK-COLUMN-COUNT.
+
+       1000-GET-COLUMN-COUNT.
+           INVOKE SELF "GetColumnList" USING LK-TBNAME LK-TBCREATOR
+               RETURNING WS-COLUMN-LIST
+
+           MOVE CLL-COLUMN-COUNT TO LK-COLUMN-COUNT
+           .
+
+       End Method GetColumnCount.
+
+       Method-ID. GetPackageStatement.
+      *
+      * One-row natural-key lookup on LOCATION/COLLID/NAME/STMTNO,
+      * returning the bound statement's CLOB text the same way
+      * test9020's 1122-GET-STMT-CLOB materializes it.
+      *
+       Data Division.
+       Linkage Section.
+       01  LK-PKG-KEY.
+           05  LK-PKG-LOCATION          PIC X(128).
+           05  LK-PKG-COLLID            PIC X(128).
+           05  LK-PKG-NAME              PIC X(128).
+           05  LK-PKG-STMTNO            PIC S9(4) COMP.
+           05  LK-PKG-VERSION           PIC X(122).
+
+       01  LK-PKG-STATEMENT.
+           05  PST-FOUND-SW             PIC X(01).
+               88  PST-STATEMENT-FOUND          VALUE 'Y'.
+           05  PST-TEXT-LEN             PIC S9(9) COMP.
+           05  PST-TEXT                 PIC X(2097152).
+
+       Procedure Division Using LK-PKG-KEY
+                          Returning LK-PKG-STATEMENT.
+
+       1000-GET-PACKAGE-STATEMENT.
+           MOVE 'N'   TO PST-FOUND-SW
+           MOVE 0     TO PST-TEXT-LEN
+           MOVE SPACES TO PST-TEXT
+
+           MOVE LK-PKG-LOCATION TO WS-PKG-LOCATION-TEXT
+           MOVE LK-PKG-COLLID   TO WS-PKG-COLLID-TEXT
+           MOVE LK-PKG-NAME     TO WS-PKG-NAME-TEXT
+           MOVE +128            TO WS-PKG-LOCATION-LEN
+                                    WS-PKG-COLLID-LEN
+                                    WS-PKG-NAME-LEN
+           MOVE LK-PKG-STMTNO   TO WS-PKG-STMTNO
+           MOVE LK-PKG-VERSION  TO WS-PKG-VERSION-TEXT
+           MOVE +122            TO WS-PKG-VERSION-LEN
+
+           PERFORM 1010-OPEN-STMT-CSR THRU 1010-EXIT
+           PERFORM 1020-FETCH-STMT-CSR THRU 1020-EXIT
+
+           IF SQL-CALL-VALID
+               SET PST-STATEMENT-FOUND TO TRUE
+               PERFORM 1030-GET-STMT-CLOB THRU 1030-EXIT
+               MOVE WS-STMT-TXT-LENGTH TO PST-TEXT-LEN
+               MOVE WS-STMT-TXT-DATA   TO PST-TEXT
+           END-IF
+
+           PERFORM 1040-CLOSE-STMT-CSR THRU 1040-EXIT
+           .
+
+       1010-OPEN-STMT-CSR.
+           EXEC SQL OPEN OBJ_PKG_STMT END-EXEC
+
+           MOVE SQLCODE TO DB2-RETURN-CODE
+           IF NOT SQL-CALL-VALID
+               DISPLAY MYNAME ' OPEN OF OBJ_PKG_STMT FAILED, SQLCODE='
+                       DB2-RETURN-CODE
+           END-IF.
+       1010-EXIT.
+           EXIT.
+
+       1020-FETCH-STMT-CSR.
+           EXEC SQL
+                FETCH OBJ_PKG_STMT INTO :WS-STATEMENT
+           END-EXEC
+
+           MOVE SQLCODE TO DB2-RETURN-CODE
+           IF NOT SQL-CALL-VALID
+              AND NOT ROW-NOT-FOUND
+               DISPLAY MYNAME ' FETCH OF OBJ_PKG_STMT FAILED, SQLCODE='
+                       DB2-RETURN-CODE
+           END-IF.
+       1020-EXIT.
+           EXIT.
+
+       1030-GET-STMT-CLOB.
+           EXEC SQL
+                SET :WS-STMT-TXT = SUBSTR(:WS-STATEMENT,1)
+           END-EXEC
+
+           MOVE SQLCODE TO DB2-RETURN-CODE
+           IF NOT SQL-CALL-VALID
+               DISPLAY MYNAME ' GET OF STATEMENT CLOB FAILED, SQLCODE='
+                       DB2-RETURN-CODE
+           END-IF
+
+           EXEC SQL FREE LOCATOR :WS-STATEMENT END-EXEC.
+       1030-EXIT.
+           EXIT.
+
+       1040-CLOSE-STMT-CSR.
+           EXEC SQL CLOSE OBJ_PKG_STMT END-EXEC.
+       1040-EXIT.
+           EXIT.
+
+       End Method GetPackageStatement.
+
+       End Factory.
+
+      *
+      * No per-instance state to carry between calls, so this class
+      * exposes no object methods -- every lookup above is a
+      * self-contained Factory call.
+      *
+       Object.
+       Procedure Division.
+       End Object.
+
+       End Class test9065.
