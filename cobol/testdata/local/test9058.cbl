@@ -0,0 +1,300 @@
+       Identification Division.
+       Program-ID.    test9058.
+      ******************************************************************
+      * Qualified-name ambiguity checker.  Reads a sequential extract  *
+      * of copybook/working-storage source lines, reconstructs each    *
+      * data name's full qualification path from the level-number      *
+      * nesting, and reports any unqualified name -- such as test9014's*
+      * GLOBAL-AREAS PGM3, declared once under ABC.DEF.GHI and again   *
+      * under ABC.DEF.JKL -- that turns up under more than one parent. *
+      ******************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Srcin  Assign To Srcin
+               Organization Is Sequential.
+           Select Ambrpt Assign To Ambrpt
+               Organization Is Sequential.
+
+       Data Division.
+       File Section.
+       FD  Srcin
+           Recording Mode Is F.
+       01  SRC-RECORD                  PIC X(080).
+
+       FD  Ambrpt
+           Recording Mode Is F.
+       01  RPT-LINE                    PIC X(080).
+
+       Working-Storage Section.
+       01  CONSTANTS.
+           05  MYNAME                  PIC X(008) VALUE 'J7200578'.
+           05  WS-MAX-STACK-DEPTH      PIC S9(4) COMP VALUE +50.
+           05  WS-MAX-SEEN-NAMES       PIC S9(4) COMP VALUE +2000.
+
+       01  WS-SRCIN-SW                  PIC X(01) VALUE 'N'.
+           88  SRCIN-EOF                       VALUE 'Y'.
+
+       01  WS-EXTRACT-OK-SW             PIC X(01) VALUE 'N'.
+           88  WS-EXTRACT-OK                   VALUE 'Y'.
+
+      *
+      * WS-TOK1 holds the level number off the front of the line (as
+      * text, so a group header with no level at all just fails the
+      * NUMERIC test and the line is skipped); WS-TOK2 holds the data
+      * name.  The period delimiter handles "05  ABC." lines where
+      * there is no other clause, and so no space, ahead of the dot.
+      *
+       01  WS-TOK1                      PIC X(002).
+       01  WS-TOK2                      PIC X(030).
+       01  WS-CUR-LEVEL-NUM             PIC 9(02).
+       01  WS-CUR-NAME                  PIC X(030).
+       01  WS-CUR-PATH                  PIC X(200).
+       01  WS-PATH-POINTER              PIC 9(03).
+
+      *
+      * Nested copybook source is ordinarily indented a few extra
+      * columns per level for readability, so the level number does
+      * not start in any fixed column -- WS-SCAN-START locates the
+      * first non-blank column of the code area before tokenizing.
+      *
+       01  WS-SCAN-START                PIC S9(4) COMP.
+       01  WS-SCAN-LEN                  PIC S9(4) COMP.
+
+      *
+      * Qualification stack -- one entry per enclosing group of the
+      * item currently being examined, from the 01/77 root down.
+      *
+       01  WS-QUAL-STACK.
+           05  WS-QUAL-ENTRY OCCURS 50 TIMES.
+               10  QS-LEVEL             PIC 9(02).
+               10  QS-NAME              PIC X(030).
+       01  WS-STACK-TOP                 PIC S9(4) COMP VALUE 0.
+       01  WS-STACK-IX                  PIC S9(4) COMP VALUE 0.
+
+      *
+      * Every data name seen so far, with the full qualification path
+      * it was found under, so a later name with the same base but a
+      * different path can be flagged as ambiguous.
+      *
+       01  WS-SEEN-TABLE.
+           05  WS-SEEN-ENTRY OCCURS 2000 TIMES.
+               10  SEEN-NAME            PIC X(030).
+               10  SEEN-PATH            PIC X(200).
+       01  WS-SEEN-COUNT                PIC S9(4) COMP VALUE 0.
+       01  WS-SEEN-IX                   PIC S9(4) COMP VALUE 0.
+
+       01  WS-AMBIG-COUNT               PIC S9(4) COMP VALUE 0.
+
+       01  WS-RPT-AMBIG-LINE.
+           05  FILLER                  PIC X(012) VALUE 'AMBIGUOUS:  '.
+           05  RPT-AMBIG-NAME          PIC X(030).
+           05  FILLER                  PIC X(004) VALUE ' -- '.
+           05  RPT-AMBIG-PATH1         PIC X(100).
+
+       01  WS-RPT-AMBIG-LINE2.
+           05  FILLER                  PIC X(012) VALUE '            '.
+           05  FILLER                  PIC X(034) VALUE SPACES.
+           05  FILLER                  PIC X(004) VALUE '    '.
+           05  RPT-AMBIG-PATH2         PIC X(100).
+
+       01  WS-RPT-SUMMARY-LINE.
+           05  FILLER                  PIC X(024)
+               VALUE 'DATA NAMES EXAMINED:   '.
+           05  RPT-SEEN-COUNT          PIC ZZZZ9.
+       01  WS-RPT-SUMMARY-LINE2.
+           05  FILLER                  PIC X(024)
+               VALUE 'AMBIGUITIES FOUND:     '.
+           05  RPT-AMBIG-COUNT         PIC ZZZZ9.
+
+       Procedure Division.
+
+       1000-MAINLINE.
+           OPEN INPUT  Srcin
+           OPEN OUTPUT Ambrpt
+
+           MOVE 0 TO WS-STACK-TOP
+           MOVE 0 TO WS-SEEN-COUNT
+           MOVE 0 TO WS-AMBIG-COUNT
+
+           PERFORM 1010-WRITE-REPORT-HEADER THRU 1010-EXIT
+
+           PERFORM 1020-READ-SOURCE-LINE THRU 1020-EXIT
+
+           PERFORM 1030-PROCESS-SOURCE-LINE THRU 1030-EXIT
+               UNTIL SRCIN-EOF
+
+           PERFORM 1040-WRITE-SUMMARY THRU 1040-EXIT
+
+           CLOSE Srcin
+           CLOSE Ambrpt
+
+           GOBACK.
+
+       1010-WRITE-REPORT-HEADER.
+           MOVE SPACES TO RPT-LINE
+           STRING MYNAME DELIMITED BY SPACE
+                  ' QUALIFIED-NAME AMBIGUITY REPORT' DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE.
+       1010-EXIT.
+           EXIT.
+
+       1020-READ-SOURCE-LINE.
+           READ Srcin
+               AT END
+                   SET SRCIN-EOF TO TRUE
+           END-READ.
+       1020-EXIT.
+           EXIT.
+
+       1030-PROCESS-SOURCE-LINE.
+           PERFORM 1031-EXTRACT-LEVEL-AND-NAME THRU 1031-EXIT
+
+           IF WS-EXTRACT-OK
+               PERFORM 1032-POP-STACK-TO-LEVEL THRU 1032-EXIT
+               PERFORM 1033-BUILD-QUALIFIED-PATH THRU 1033-EXIT
+               PERFORM 1034-CHECK-FOR-DUPLICATE THRU 1034-EXIT
+               PERFORM 1035-PUSH-STACK THRU 1035-EXIT
+           END-IF
+
+           PERFORM 1020-READ-SOURCE-LINE THRU 1020-EXIT.
+       1030-EXIT.
+           EXIT.
+
+       1031-EXTRACT-LEVEL-AND-NAME.
+      *
+      * A line is a candidate data-item declaration only when its
+      * first token is numeric and its second is a real data name --
+      * comments, SECTION/DIVISION headers, PICTURE-only continuation
+      * lines, FILLER, and level 88 condition names are all skipped.
+      *
+           MOVE 'N' TO WS-EXTRACT-OK-SW
+           MOVE SPACES TO WS-TOK1 WS-TOK2
+           MOVE 8 TO WS-SCAN-START
+
+           IF SRC-RECORD (7:1) NOT = '*'
+               PERFORM 1041-ADVANCE-SCAN-START
+                   UNTIL WS-SCAN-START > 72
+                      OR SRC-RECORD (WS-SCAN-START:1) NOT = SPACE
+
+               IF WS-SCAN-START NOT > 72
+                   COMPUTE WS-SCAN-LEN = 73 - WS-SCAN-START
+                   UNSTRING SRC-RECORD (WS-SCAN-START:WS-SCAN-LEN)
+                       DELIMITED BY ALL SPACE OR '.'
+                       INTO WS-TOK1 WS-TOK2
+                   END-UNSTRING
+
+                   IF WS-TOK1 IS NUMERIC
+                       MOVE WS-TOK1 TO WS-CUR-LEVEL-NUM
+                       IF WS-CUR-LEVEL-NUM NOT = 88
+                          AND WS-TOK2 NOT = SPACES
+                          AND WS-TOK2 NOT = 'FILLER'
+                           SET WS-EXTRACT-OK TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       1031-EXIT.
+           EXIT.
+
+       1041-ADVANCE-SCAN-START.
+           ADD 1 TO WS-SCAN-START.
+
+       1032-POP-STACK-TO-LEVEL.
+      *
+      * A 01 or 77 item starts a brand new root, so it clears the
+      * whole stack; anything else pops every entry at its level or
+      * deeper before taking its place as the new innermost parent.
+      *
+           IF WS-CUR-LEVEL-NUM = 1 OR WS-CUR-LEVEL-NUM = 77
+               MOVE 0 TO WS-STACK-TOP
+           ELSE
+               PERFORM 1038-POP-ONE-LEVEL
+                   UNTIL WS-STACK-TOP = 0
+                      OR QS-LEVEL (WS-STACK-TOP) < WS-CUR-LEVEL-NUM
+           END-IF.
+       1032-EXIT.
+           EXIT.
+
+       1038-POP-ONE-LEVEL.
+           SUBTRACT 1 FROM WS-STACK-TOP.
+
+       1033-BUILD-QUALIFIED-PATH.
+           MOVE SPACES TO WS-CUR-PATH
+           MOVE 1      TO WS-PATH-POINTER
+
+           PERFORM 1039-APPEND-STACK-ENTRY
+               VARYING WS-STACK-IX FROM 1 BY 1
+               UNTIL WS-STACK-IX > WS-STACK-TOP
+
+           STRING WS-TOK2 DELIMITED BY SPACE
+               INTO WS-CUR-PATH
+               WITH POINTER WS-PATH-POINTER
+
+           MOVE WS-TOK2 TO WS-CUR-NAME.
+       1033-EXIT.
+           EXIT.
+
+       1039-APPEND-STACK-ENTRY.
+           STRING QS-NAME (WS-STACK-IX) DELIMITED BY SPACE
+                  '.'                   DELIMITED BY SIZE
+               INTO WS-CUR-PATH
+               WITH POINTER WS-PATH-POINTER.
+
+       1034-CHECK-FOR-DUPLICATE.
+           PERFORM 1036-COMPARE-ONE-SEEN-ENTRY
+               VARYING WS-SEEN-IX FROM 1 BY 1
+               UNTIL WS-SEEN-IX > WS-SEEN-COUNT.
+       1034-EXIT.
+           EXIT.
+
+       1036-COMPARE-ONE-SEEN-ENTRY.
+           IF SEEN-NAME (WS-SEEN-IX) = WS-CUR-NAME
+              AND SEEN-PATH (WS-SEEN-IX) NOT = WS-CUR-PATH
+               PERFORM 1037-WRITE-AMBIGUITY-LINE THRU 1037-EXIT
+           END-IF.
+
+       1037-WRITE-AMBIGUITY-LINE.
+           ADD 1 TO WS-AMBIG-COUNT
+
+           MOVE WS-CUR-NAME          TO RPT-AMBIG-NAME
+           MOVE SEEN-PATH (WS-SEEN-IX) TO RPT-AMBIG-PATH1
+           WRITE RPT-LINE FROM WS-RPT-AMBIG-LINE
+
+           MOVE WS-CUR-PATH          TO RPT-AMBIG-PATH2
+           WRITE RPT-LINE FROM WS-RPT-AMBIG-LINE2.
+       1037-EXIT.
+           EXIT.
+
+       1035-PUSH-STACK.
+           IF WS-STACK-TOP < WS-MAX-STACK-DEPTH
+               ADD 1 TO WS-STACK-TOP
+               MOVE WS-CUR-LEVEL-NUM TO QS-LEVEL (WS-STACK-TOP)
+               MOVE WS-TOK2          TO QS-NAME  (WS-STACK-TOP)
+           END-IF
+
+           IF WS-SEEN-COUNT < WS-MAX-SEEN-NAMES
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE WS-CUR-NAME TO SEEN-NAME (WS-SEEN-COUNT)
+               MOVE WS-CUR-PATH TO SEEN-PATH (WS-SEEN-COUNT)
+           END-IF.
+       1035-EXIT.
+           EXIT.
+
+       1040-WRITE-SUMMARY.
+           MOVE SPACES        TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE WS-SEEN-COUNT TO RPT-SEEN-COUNT
+           WRITE RPT-LINE FROM WS-RPT-SUMMARY-LINE
+
+           MOVE WS-AMBIG-COUNT TO RPT-AMBIG-COUNT
+           WRITE RPT-LINE FROM WS-RPT-SUMMARY-LINE2.
+       1040-EXIT.
+           EXIT.
+
+       End Program test9058.
