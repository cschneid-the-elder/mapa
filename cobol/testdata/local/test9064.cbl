@@ -0,0 +1,359 @@
+       Identification Division.
+       Program-ID.    test9064.
+      ******************************************************************
+      * Online browse/search panel over the batch extract's Stmtxt-Out *
+      * file.  Builds on screen01's (test9051) SCREEN SECTION usage    *
+      * and test9057's page-at-a-time panel pattern: prompts for a     *
+      * keyword, then pages twenty matching statements at a time so    *
+      * an operator can find a statement by content instead of         *
+      * grepping the flat extract file by hand.                        *
+      ******************************************************************
+       Environment Division.
+       Configuration Section.
+       Special-Names.
+           Crt Status Is WS-CRT-STATUS.
+       Input-Output Section.
+       File-Control.
+           Select Stxbrws Assign To Stxbrws
+               Organization Is Sequential.
+      *
+      * The indexed counterpart of Stxbrws (test9020's Stmtix-Out) --
+      * once a keyword match is on screen, pulling its full text is a
+      * direct keyed read here instead of a second scan of Stxbrws.
+      *
+           Select Stmtixi Assign To Stmtixi
+               Organization Is Indexed
+               Access Mode Is Random
+               Record Key Is SX-KEY.
+
+       Data Division.
+       File Section.
+       FD  Stxbrws
+           Recording Mode Is F.
+       01  SB-RECORD.
+           05  SB-LOCATION               PIC X(128).
+           05  SB-COLLID                 PIC X(128).
+           05  SB-NAME                   PIC X(128).
+           05  SB-STMTNO                 PIC S9(4) USAGE COMP.
+           05  SB-SECTNO                 PIC S9(4) USAGE COMP.
+           05  SB-TEXT-LEN               PIC S9(9) USAGE COMP.
+           05  SB-TEXT                   PIC X(2097152).
+
+       FD  Stmtixi.
+       01  SX-RECORD.
+           05  SX-KEY.
+               10  SX-LOCATION           PIC X(128).
+               10  SX-COLLID             PIC X(128).
+               10  SX-NAME               PIC X(128).
+               10  SX-STMTNO             PIC S9(4) USAGE COMP.
+               10  SX-SECTNO             PIC S9(4) USAGE COMP.
+           05  SX-TEXT-LEN               PIC S9(9) USAGE COMP.
+           05  SX-TEXT                   PIC X(65000).
+
+       Working-Storage Section.
+       01  CONSTANTS.
+           05  MYNAME                   PIC X(008) VALUE 'J7200584'.
+           05  WS-PAGE-SIZE             PIC S9(4) COMP VALUE +20.
+
+       01  WS-STXBRWS-SW                PIC X(01) VALUE 'N'.
+           88  STXBRWS-EOF                      VALUE 'Y'.
+
+       01  WS-KEYWORD                   PIC X(044) VALUE SPACES.
+       01  WS-KEYWORD-LEN               PIC S9(4) COMP VALUE ZERO.
+       01  WS-MATCH-POS                 PIC S9(9) COMP VALUE ZERO.
+       01  WS-CONTINUE-FLAG             PIC X(01) VALUE SPACE.
+           88  WS-QUIT-BROWSE                   VALUE 'N' 'n'.
+
+       01  WS-RESULT-COUNT              PIC S9(4) COMP VALUE ZERO.
+       01  WS-RESULT-IX                 PIC S9(4) COMP VALUE ZERO.
+       01  WS-TOTAL-MATCHES             PIC S9(8) COMP VALUE ZERO.
+
+       01  WS-RESULT-TABLE.
+           05  WS-RESULT-ENTRY OCCURS 20 TIMES
+                                 Indexed By WS-RES-IX.
+               10  WS-RES-LOCATION       PIC X(128).
+               10  WS-RES-COLLID         PIC X(128).
+               10  WS-RES-NAME           PIC X(128).
+               10  WS-RES-STMTNO         PIC S9(4) USAGE COMP.
+               10  WS-RES-SECTNO         PIC S9(4) USAGE COMP.
+               10  WS-RES-STMTNO-D       PIC ZZZ9.
+               10  WS-RES-SECTNO-D       PIC ZZZ9.
+               10  WS-RES-SNIPPET        PIC X(060).
+
+       01  WS-VIEW-NO                   PIC 9(02) VALUE ZERO.
+       01  WS-VIEW-STATUS-SW            PIC X(01) VALUE 'N'.
+           88  WS-VIEW-NOT-FOUND                VALUE 'Y'.
+
+      *
+      * GnuCOBOL/MF-style CRT STATUS codes for the native SCROLL keys,
+      * same convention as screen01 (test9051)'s SCROLL UP/SCROLL DOWN
+      * clauses.
+      *
+       01  WS-CRT-STATUS                PIC X(04) VALUE SPACES.
+           88  WS-SCROLL-UP-KEY                  VALUE '2001'.
+           88  WS-SCROLL-DOWN-KEY                 VALUE '2002'.
+
+       01  WS-CURRENT-PAGE-NO           PIC S9(4) COMP VALUE ZERO.
+       01  WS-SKIP-PAGE-IX              PIC S9(4) COMP VALUE ZERO.
+
+       Screen Section.
+       01  SCR-SEARCH.
+           05  LINE 1 COLUMN 1 VALUE
+               'PACKAGE STATEMENT BROWSE -- ENTER SEARCH KEYWORD'.
+           05  LINE 2 COLUMN 1           PIC X(044)
+                                         TO WS-KEYWORD
+                                         PROMPT '_'.
+
+       01  SCR-RESULTS.
+           05  LINE 1 COLUMN 1 VALUE
+               'LOCATION          NAME              STMT SECT'.
+           05  RESULT-LINES LINE PLUS 1 OCCURS 20 TIMES.
+               10  COLUMN 1              PIC X(024)
+                                         FROM WS-RES-LOCATION.
+               10  COLUMN PLUS 1         PIC X(024) FROM WS-RES-NAME.
+               10  COLUMN PLUS 1         PIC ZZZ9   FROM WS-RES-STMTNO-D.
+               10  COLUMN PLUS 1         PIC ZZZ9   FROM WS-RES-SECTNO-D.
+               10  COLUMN PLUS 1         PIC X(060) FROM WS-RES-SNIPPET.
+           05  LINE PLUS 2 COLUMN 1 VALUE
+               'N=QUIT, SCROLL UP/DOWN TO PAGE, OR LINE # TO VIEW:'.
+           05  COLUMN PLUS 2             PIC X(01)
+                                         TO WS-CONTINUE-FLAG
+                                         PROMPT '_'
+                                         SCROLL UP
+                                         SCROLL DOWN.
+           05  COLUMN PLUS 2             PIC 9(02)
+                                         TO WS-VIEW-NO
+                                         PROMPT '_'.
+
+       01  SCR-DETAIL.
+           05  LINE 1 COLUMN 1 VALUE 'FULL STATEMENT TEXT'.
+           05  LINE 2 COLUMN 1 VALUE 'LOCATION: '.
+           05  COLUMN PLUS 1             PIC X(024) FROM SX-LOCATION.
+           05  LINE PLUS 1 COLUMN 1 VALUE 'NAME:     '.
+           05  COLUMN PLUS 1             PIC X(024) FROM SX-NAME.
+           05  LINE PLUS 1 COLUMN 1 VALUE 'STMT/SECT:'.
+           05  COLUMN PLUS 1             PIC ZZZ9   FROM SX-STMTNO.
+           05  COLUMN PLUS 1             PIC ZZZ9   FROM SX-SECTNO.
+           05  LINE PLUS 2 COLUMN 1      PIC X(072) FROM SX-TEXT(1:72).
+           05  LINE PLUS 1 COLUMN 1      PIC X(072) FROM SX-TEXT(73:72).
+           05  LINE PLUS 1 COLUMN 1      PIC X(072) FROM SX-TEXT(145:72).
+           05  LINE PLUS 2 COLUMN 1 VALUE
+               'PRESS ENTER TO RETURN TO RESULTS:'.
+           05  COLUMN PLUS 2             PIC X(01)
+                                         TO WS-CONTINUE-FLAG
+                                         PROMPT '_'.
+
+       01  SCR-NOT-FOUND.
+           05  LINE 1 COLUMN 1 VALUE
+               'NO STATEMENT FOUND FOR THAT LINE NUMBER.'.
+           05  LINE PLUS 2 COLUMN 1 VALUE
+               'PRESS ENTER TO RETURN TO RESULTS:'.
+           05  COLUMN PLUS 2             PIC X(01)
+                                         TO WS-CONTINUE-FLAG
+                                         PROMPT '_'.
+
+       Procedure Division.
+
+       1000-MAINLINE.
+           DISPLAY SCR-SEARCH
+           ACCEPT SCR-SEARCH
+
+           PERFORM 1001-MEASURE-KEYWORD
+
+           OPEN INPUT Stxbrws
+           OPEN INPUT Stmtixi
+
+           PERFORM 1020-READ-ONE-STMT THRU 1020-EXIT
+
+           MOVE 1 TO WS-CURRENT-PAGE-NO
+           PERFORM 1010-LOAD-PAGE THRU 1010-EXIT
+
+           PERFORM 1030-SHOW-PAGE THRU 1030-EXIT
+               UNTIL WS-RESULT-COUNT = 0
+                  OR WS-QUIT-BROWSE
+
+           CLOSE Stxbrws
+           CLOSE Stmtixi
+
+           DISPLAY MYNAME ' MATCHES FOUND=' WS-TOTAL-MATCHES
+
+           GOBACK.
+
+       1001-MEASURE-KEYWORD.
+      *
+      * A blank-padded PIC X(044) field needs its real length before
+      * INSPECT/reference-modified compares can treat it as the
+      * keyword instead of the whole padded field.
+      *
+           MOVE +44 TO WS-KEYWORD-LEN
+           PERFORM 1002-TRIM-ONE-TRAILING-BLANK
+               UNTIL WS-KEYWORD-LEN = 0
+                  OR WS-KEYWORD(WS-KEYWORD-LEN:1) NOT = SPACE
+           .
+
+       1002-TRIM-ONE-TRAILING-BLANK.
+           SUBTRACT 1 FROM WS-KEYWORD-LEN.
+
+       1010-LOAD-PAGE.
+      *
+      * Fill the screen table with the next up-to-twenty statements
+      * whose text contains WS-KEYWORD, stopping early if the extract
+      * runs out first.
+      *
+           MOVE ZERO TO WS-RESULT-COUNT
+
+           PERFORM 1011-TEST-ONE-STMT
+               UNTIL WS-RESULT-COUNT = WS-PAGE-SIZE
+                  OR STXBRWS-EOF
+           .
+       1010-EXIT.
+           EXIT.
+
+       1011-TEST-ONE-STMT.
+           IF WS-KEYWORD-LEN = 0
+               PERFORM 1012-ADD-RESULT
+           ELSE
+               PERFORM 1013-SCAN-FOR-KEYWORD
+               IF WS-MATCH-POS > 0
+                   PERFORM 1012-ADD-RESULT
+               END-IF
+           END-IF
+
+           IF NOT STXBRWS-EOF
+               PERFORM 1020-READ-ONE-STMT THRU 1020-EXIT
+           END-IF
+           .
+
+       1013-SCAN-FOR-KEYWORD.
+           MOVE 0 TO WS-MATCH-POS
+           INSPECT SB-TEXT(1:SB-TEXT-LEN) TALLYING WS-MATCH-POS
+               FOR ALL WS-KEYWORD(1:WS-KEYWORD-LEN)
+           .
+
+       1012-ADD-RESULT.
+           ADD 1 TO WS-RESULT-COUNT
+           ADD 1 TO WS-TOTAL-MATCHES
+           SET WS-RES-IX TO WS-RESULT-COUNT
+           MOVE SB-LOCATION          TO WS-RES-LOCATION (WS-RES-IX)
+           MOVE SB-COLLID            TO WS-RES-COLLID   (WS-RES-IX)
+           MOVE SB-NAME              TO WS-RES-NAME     (WS-RES-IX)
+           MOVE SB-STMTNO            TO WS-RES-STMTNO   (WS-RES-IX)
+           MOVE SB-SECTNO            TO WS-RES-SECTNO   (WS-RES-IX)
+           MOVE SB-STMTNO            TO WS-RES-STMTNO-D (WS-RES-IX)
+           MOVE SB-SECTNO            TO WS-RES-SECTNO-D (WS-RES-IX)
+           MOVE SB-TEXT(1:60)        TO WS-RES-SNIPPET  (WS-RES-IX)
+           .
+
+       1020-READ-ONE-STMT.
+           READ Stxbrws
+               AT END
+                   SET STXBRWS-EOF TO TRUE
+           END-READ.
+       1020-EXIT.
+           EXIT.
+
+       1030-SHOW-PAGE.
+           MOVE SPACE TO WS-CONTINUE-FLAG
+           MOVE ZERO  TO WS-VIEW-NO
+           DISPLAY SCR-RESULTS
+           ACCEPT SCR-RESULTS
+
+           IF WS-VIEW-NO > 0 AND WS-VIEW-NO <= WS-RESULT-COUNT
+               PERFORM 1040-VIEW-DETAIL THRU 1040-EXIT
+           END-IF
+
+           IF NOT WS-QUIT-BROWSE
+               IF WS-SCROLL-UP-KEY
+                  AND WS-CURRENT-PAGE-NO > 1
+                   PERFORM 1031-REPAGE-BACKWARD THRU 1031-EXIT
+               ELSE
+                   ADD 1 TO WS-CURRENT-PAGE-NO
+                   PERFORM 1010-LOAD-PAGE THRU 1010-EXIT
+               END-IF
+           END-IF
+           .
+       1030-EXIT.
+           EXIT.
+
+       1031-REPAGE-BACKWARD.
+      *
+      * Stxbrws is read sequentially with no relative-record
+      * addressing, so paging back means restarting the keyword scan
+      * from the top and replaying it up to (but not including) the
+      * target page, the same way 1010-LOAD-PAGE replays it forward.
+      *
+           SUBTRACT 1 FROM WS-CURRENT-PAGE-NO
+           CLOSE Stxbrws
+           OPEN INPUT Stxbrws
+           MOVE 'N' TO WS-STXBRWS-SW
+           PERFORM 1020-READ-ONE-STMT THRU 1020-EXIT
+
+           MOVE ZERO TO WS-RESULT-COUNT
+           PERFORM 1032-SKIP-ONE-PAGE
+               VARYING WS-SKIP-PAGE-IX FROM 1 BY 1
+               UNTIL WS-SKIP-PAGE-IX >= WS-CURRENT-PAGE-NO
+                  OR STXBRWS-EOF
+
+           PERFORM 1010-LOAD-PAGE THRU 1010-EXIT.
+       1031-EXIT.
+           EXIT.
+
+       1032-SKIP-ONE-PAGE.
+           PERFORM 1033-TEST-ONE-STMT-SKIP
+               UNTIL WS-RESULT-COUNT = WS-PAGE-SIZE
+                  OR STXBRWS-EOF
+           .
+
+       1033-TEST-ONE-STMT-SKIP.
+      *
+      * Same keyword test as 1011-TEST-ONE-STMT, but discarding
+      * matches instead of adding them to the result table or the
+      * running total -- this is a reposition, not a second pass over
+      * pages already shown.
+      *
+           IF WS-KEYWORD-LEN = 0
+               ADD 1 TO WS-RESULT-COUNT
+           ELSE
+               PERFORM 1013-SCAN-FOR-KEYWORD
+               IF WS-MATCH-POS > 0
+                   ADD 1 TO WS-RESULT-COUNT
+               END-IF
+           END-IF
+
+           IF NOT STXBRWS-EOF
+               PERFORM 1020-READ-ONE-STMT THRU 1020-EXIT
+           END-IF
+           .
+
+       1040-VIEW-DETAIL.
+      *
+      * A direct keyed read against Stmtix-Out's indexed copy of the
+      * extract, instead of having to scan Stxbrws again for the one
+      * statement the operator picked off the results page.
+      *
+           SET WS-RES-IX TO WS-VIEW-NO
+           MOVE WS-RES-LOCATION (WS-RES-IX) TO SX-LOCATION
+           MOVE WS-RES-COLLID   (WS-RES-IX) TO SX-COLLID
+           MOVE WS-RES-NAME     (WS-RES-IX) TO SX-NAME
+           MOVE WS-RES-STMTNO   (WS-RES-IX) TO SX-STMTNO
+           MOVE WS-RES-SECTNO   (WS-RES-IX) TO SX-SECTNO
+
+           MOVE 'N' TO WS-VIEW-STATUS-SW
+           READ Stmtixi
+               INVALID KEY
+                   SET WS-VIEW-NOT-FOUND TO TRUE
+           END-READ
+
+           MOVE SPACE TO WS-CONTINUE-FLAG
+           IF WS-VIEW-NOT-FOUND
+               DISPLAY SCR-NOT-FOUND
+               ACCEPT SCR-NOT-FOUND
+           ELSE
+               DISPLAY SCR-DETAIL
+               ACCEPT SCR-DETAIL
+           END-IF
+           .
+       1040-EXIT.
+           EXIT.
+
+       End Program test9064.
