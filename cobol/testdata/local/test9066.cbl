@@ -0,0 +1,232 @@
+       Identification Division.
+       Program-ID.    test9066.
+      ******************************************************************
+      * Catalog-table/column blast-radius cross-reference.  Each of    *
+      * this shop's DB2 programs documents, in its own DCLGEN-derived  *
+      * host-structure comments, exactly which SYSIBM catalog table    *
+      * and columns it depends on (test9020's SYSPACKSTMT/SYSPACKLIST/ *
+      * SYSCOLUMNS blocks being the running example).  Those           *
+      * dependencies are kept, by shop convention, as one flat extract *
+      * row per PROGRAM/TABLE/COLUMN triple rather than re-derived by  *
+      * parsing COBOL source, the same "treat it as a flat extract"    *
+      * choice test9061 makes for its IMS cross-reference.  This       *
+      * program loads that extract into a table and reports, for      *
+      * every distinct TABLE/COLUMN pair, the full list of programs    *
+      * that would need review if a catalog table's layout changed --  *
+      * the "blast radius" a DBA can check before a DDL change instead *
+      * of finding out from an abend after the fact.                   *
+      ******************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Pgmxref Assign To Pgmxref
+               Organization Is Sequential.
+           Select Xrefrpt Assign To Xrefrpt
+               Organization Is Sequential.
+
+       Data Division.
+       File Section.
+       FD  Pgmxref
+           Recording Mode Is F.
+       01  PGX-RECORD.
+           05  PGX-TABLE                PIC X(018).
+           05  PGX-COLUMN                PIC X(018).
+           05  PGX-PROGRAM                PIC X(008).
+           05  FILLER                    PIC X(036).
+
+       FD  Xrefrpt
+           Recording Mode Is F.
+       01  RPT-LINE                      PIC X(080).
+
+       Working-Storage Section.
+       01  CONSTANTS.
+           05  MYNAME                   PIC X(008) VALUE 'J7200588'.
+           05  WS-MAX-XREF-ENTRIES      PIC S9(4) COMP VALUE +2000.
+
+       01  WS-PGMXREF-SW                 PIC X(01) VALUE 'N'.
+           88  PGMXREF-EOF                      VALUE 'Y'.
+
+       01  WS-XREF-TABLE.
+           05  WS-XREF-COUNT             PIC S9(4) COMP VALUE 0.
+           05  WS-XREF-ENTRY OCCURS 2000 TIMES
+                                          Indexed By WS-XREF-IX.
+               10  WS-XREF-TBL-TABLE     PIC X(018).
+               10  WS-XREF-TBL-COLUMN    PIC X(018).
+               10  WS-XREF-TBL-PROGRAM   PIC X(008).
+
+       01  WS-SORT-IX                    PIC S9(4) COMP VALUE 0.
+       01  WS-INNER-IX                   PIC S9(4) COMP VALUE 0.
+       01  WS-GROUP-IX                   PIC S9(4) COMP VALUE 0.
+       01  WS-SCAN-IX                    PIC S9(4) COMP VALUE 0.
+       01  WS-ROW-COUNT                  PIC S9(8) COMP VALUE 0.
+       01  WS-PAIR-COUNT                 PIC S9(8) COMP VALUE 0.
+       01  WS-DONE-SW                    PIC X(01) VALUE 'N'.
+           88  ALL-PAIRS-REPORTED               VALUE 'Y'.
+
+       01  WS-HOLD-TABLE                 PIC X(018) VALUE SPACES.
+       01  WS-HOLD-COLUMN                PIC X(018) VALUE SPACES.
+       01  WS-HOLD-PROGRAM               PIC X(008) VALUE SPACES.
+
+       01  WS-XREF-ENTRY-HOLD.
+           05  FILLER                    PIC X(018).
+           05  FILLER                    PIC X(018).
+           05  FILLER                    PIC X(008).
+
+       01  WS-RPT-HEADING.
+           05  FILLER                    PIC X(018) VALUE
+               'TABLE             '.
+           05  FILLER                    PIC X(018) VALUE
+               'COLUMN            '.
+           05  FILLER                    PIC X(008) VALUE 'PROGRAM '.
+           05  FILLER                    PIC X(036) VALUE SPACES.
+
+       01  WS-RPT-GROUP-HEADER.
+           05  FILLER                    PIC X(006) VALUE SPACES.
+           05  RG-TABLE                  PIC X(018).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  RG-COLUMN                 PIC X(018).
+           05  FILLER                    PIC X(037) VALUE SPACES.
+
+       01  WS-RPT-DETAIL.
+           05  FILLER                    PIC X(042) VALUE SPACES.
+           05  RD-PROGRAM                PIC X(008).
+           05  FILLER                    PIC X(030) VALUE SPACES.
+
+       01  WS-RPT-SUMMARY.
+           05  FILLER                    PIC X(016) VALUE
+               'ROWS READ:     '.
+           05  RS-ROW-COUNT              PIC ZZZZ,ZZ9.
+           05  FILLER                    PIC X(020) VALUE
+               ' DISTINCT TBL/COL: '.
+           05  RS-PAIR-COUNT             PIC ZZZZ,ZZ9.
+           05  FILLER                    PIC X(025) VALUE SPACES.
+
+       Procedure Division.
+
+       1000-MAINLINE.
+           OPEN INPUT  Pgmxref
+           OPEN OUTPUT Xrefrpt
+
+           WRITE RPT-LINE FROM WS-RPT-HEADING
+
+           PERFORM 1010-LOAD-XREF-TABLE THRU 1010-EXIT
+               UNTIL PGMXREF-EOF
+
+           PERFORM 1020-SORT-XREF-TABLE THRU 1020-EXIT
+
+           PERFORM 1030-REPORT-ONE-GROUP THRU 1030-EXIT
+               UNTIL ALL-PAIRS-REPORTED
+
+           MOVE WS-ROW-COUNT   TO RS-ROW-COUNT
+           MOVE WS-PAIR-COUNT  TO RS-PAIR-COUNT
+           WRITE RPT-LINE FROM WS-RPT-SUMMARY
+
+           CLOSE Pgmxref
+           CLOSE Xrefrpt
+
+           DISPLAY MYNAME ' ROWS=' WS-ROW-COUNT
+                           ' PAIRS=' WS-PAIR-COUNT
+
+           GOBACK.
+
+       1010-LOAD-XREF-TABLE.
+           READ Pgmxref
+               AT END
+                   SET PGMXREF-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-ROW-COUNT
+                   ADD 1 TO WS-XREF-COUNT
+                   SET WS-XREF-IX TO WS-XREF-COUNT
+                   MOVE PGX-TABLE
+                       TO WS-XREF-TBL-TABLE (WS-XREF-IX)
+                   MOVE PGX-COLUMN
+                       TO WS-XREF-TBL-COLUMN (WS-XREF-IX)
+                   MOVE PGX-PROGRAM
+                       TO WS-XREF-TBL-PROGRAM (WS-XREF-IX)
+           END-READ.
+       1010-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * A plain in-table bubble sort on TABLE/COLUMN/PROGRAM -- the    *
+      * same small-table-in-WORKING-STORAGE approach test9020 already  *
+      * uses for its HWM and section-count lookup tables, sized to     *
+      * the same 2000-entry ceiling as this program's load table, so   *
+      * no SORT verb or extra sort work file is needed for a table     *
+      * this small.                                                    *
+      ******************************************************************
+       1020-SORT-XREF-TABLE.
+           IF WS-XREF-COUNT > 1
+               PERFORM 1021-SORT-ONE-PASS
+                   VARYING WS-SORT-IX FROM 1 BY 1
+                   UNTIL WS-SORT-IX >= WS-XREF-COUNT
+           END-IF.
+       1020-EXIT.
+           EXIT.
+
+       1021-SORT-ONE-PASS.
+           PERFORM 1022-SORT-ONE-COMPARE
+               VARYING WS-INNER-IX FROM 1 BY 1
+               UNTIL WS-INNER-IX > WS-XREF-COUNT - WS-SORT-IX.
+
+       1022-SORT-ONE-COMPARE.
+           IF WS-XREF-TBL-TABLE (WS-INNER-IX) >
+              WS-XREF-TBL-TABLE (WS-INNER-IX + 1)
+               PERFORM 1023-SWAP-XREF-ENTRIES
+           ELSE
+           IF WS-XREF-TBL-TABLE (WS-INNER-IX) =
+              WS-XREF-TBL-TABLE (WS-INNER-IX + 1)
+              AND WS-XREF-TBL-COLUMN (WS-INNER-IX) >
+                  WS-XREF-TBL-COLUMN (WS-INNER-IX + 1)
+               PERFORM 1023-SWAP-XREF-ENTRIES
+           ELSE
+           IF WS-XREF-TBL-TABLE (WS-INNER-IX) =
+              WS-XREF-TBL-TABLE (WS-INNER-IX + 1)
+              AND WS-XREF-TBL-COLUMN (WS-INNER-IX) =
+                  WS-XREF-TBL-COLUMN (WS-INNER-IX + 1)
+              AND WS-XREF-TBL-PROGRAM (WS-INNER-IX) >
+                  WS-XREF-TBL-PROGRAM (WS-INNER-IX + 1)
+               PERFORM 1023-SWAP-XREF-ENTRIES
+           END-IF
+           END-IF
+           END-IF.
+
+       1023-SWAP-XREF-ENTRIES.
+           MOVE WS-XREF-ENTRY (WS-INNER-IX)
+               TO WS-XREF-ENTRY-HOLD
+           MOVE WS-XREF-ENTRY (WS-INNER-IX + 1)
+               TO WS-XREF-ENTRY (WS-INNER-IX)
+           MOVE WS-XREF-ENTRY-HOLD
+               TO WS-XREF-ENTRY (WS-INNER-IX + 1).
+
+       1030-REPORT-ONE-GROUP.
+           IF WS-SCAN-IX = 0
+               MOVE 1 TO WS-SCAN-IX
+           END-IF
+
+           IF WS-SCAN-IX > WS-XREF-COUNT
+               SET ALL-PAIRS-REPORTED TO TRUE
+           ELSE
+               MOVE WS-XREF-TBL-TABLE  (WS-SCAN-IX) TO RG-TABLE
+               MOVE WS-XREF-TBL-COLUMN (WS-SCAN-IX) TO RG-COLUMN
+               MOVE WS-XREF-TBL-TABLE  (WS-SCAN-IX) TO WS-HOLD-TABLE
+               MOVE WS-XREF-TBL-COLUMN (WS-SCAN-IX) TO WS-HOLD-COLUMN
+               WRITE RPT-LINE FROM WS-RPT-GROUP-HEADER
+               ADD 1 TO WS-PAIR-COUNT
+
+               PERFORM 1031-REPORT-ONE-PROGRAM
+                   UNTIL WS-SCAN-IX > WS-XREF-COUNT
+                      OR WS-XREF-TBL-TABLE (WS-SCAN-IX)
+                         NOT = WS-HOLD-TABLE
+                      OR WS-XREF-TBL-COLUMN (WS-SCAN-IX)
+                         NOT = WS-HOLD-COLUMN
+           END-IF.
+       1030-EXIT.
+           EXIT.
+
+       1031-REPORT-ONE-PROGRAM.
+           MOVE WS-XREF-TBL-PROGRAM (WS-SCAN-IX) TO RD-PROGRAM
+           WRITE RPT-LINE FROM WS-RPT-DETAIL
+           ADD 1 TO WS-SCAN-IX.
+
+       End Program test9066.
