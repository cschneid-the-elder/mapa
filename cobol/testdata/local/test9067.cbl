@@ -0,0 +1,394 @@
+       Identification Division.
+       Program-ID.    test9067.
+      ******************************************************************
+      * Pseudo-conversational CICS front end for the PLANS roster --   *
+      * browse, add, update and retire the plan entries that          *
+      * test9020's batch extract reads from the Plansin file, the way *
+      * test9056's front end gives SYSPACKSTMT the same online        *
+      * treatment.  Where test9056 talks to DB2 with EXEC SQL, this   *
+      * one talks to the online PLANS file with the EXEC CICS         *
+      * file-control verbs (START, READ, WRITE, REWRITE, DELETE,      *
+      * STARTBR/READNEXT) test9017 exercises in isolation, so          *
+      * operations can add or retire a plan without a batch           *
+      * card-maintenance job.  A successful add, update or delete     *
+      * starts the PLRA audit transaction so the change lands in the  *
+      * roster's change log.                                          *
+      ******************************************************************
+       Environment Division.
+       Data Division.
+       Working-Storage Section.
+       01  CONSTANTS.
+           05  MYNAME                  PIC X(008) VALUE 'J7200589'.
+           05  MYTRANID                PIC X(004) VALUE 'PLRM'.
+           05  AUDITTRANID             PIC X(004) VALUE 'PLRA'.
+
+       01  WS-RESP                      PIC S9(8) COMP VALUE ZERO.
+       01  WS-ENDBR-RESP                PIC S9(8) COMP VALUE ZERO.
+
+       01  WS-PROMPT-TEXT.
+           05  FILLER                  PIC X(044)
+               VALUE 'FUNCTION(B/A/U/D),PLANNAME,STATUS(A/R)    :'.
+
+       01  WS-INPUT-AREA.
+           05  WS-INPUT-TEXT            PIC X(080).
+       01  WS-INPUT-LEN                 PIC S9(4) COMP VALUE +80.
+
+      ******************************************************************
+      * B = browse forward from PLANNAME, A = add, U = update STATUS   *
+      * on an existing plan, D = delete (retire) a plan entry.         *
+      ******************************************************************
+       01  WS-FUNCTION-CODE             PIC X(01).
+           88  FUNCTION-IS-BROWSE              VALUE 'B'.
+           88  FUNCTION-IS-ADD                 VALUE 'A'.
+           88  FUNCTION-IS-UPDATE              VALUE 'U'.
+           88  FUNCTION-IS-DELETE              VALUE 'D'.
+
+       01  WS-KEY-FIELDS.
+           05  WS-KEY-PLANNAME          PIC X(024).
+           05  WS-KEY-STATUS            PIC X(001).
+
+      ******************************************************************
+      * Online PLANS record -- the VSAM KSDS counterpart, keyed on     *
+      * PLANNAME, of the sequential Plansin file the batch extract     *
+      * reads from.                                                    *
+      ******************************************************************
+       01  WS-PLAN-REC.
+           05  WS-PLAN-REC-PLANNAME     PIC X(024).
+           05  WS-PLAN-REC-STATUS       PIC X(001).
+               88  WS-PLAN-ACTIVE              VALUE 'A'.
+               88  WS-PLAN-RETIRED              VALUE 'R'.
+
+       01  WS-OP-STATUS-SW               PIC X(01).
+           88  OP-SUCCESSFUL                    VALUE '1'.
+           88  OP-NOTFOUND                      VALUE '2'.
+           88  OP-DUPLICATE                     VALUE '3'.
+           88  OP-FAILED                        VALUE '4'.
+           88  OP-BAD-FUNCTION                  VALUE '5'.
+
+       01  WS-BROWSE-RESULT-LINE.
+           05  FILLER                  PIC X(006) VALUE 'PLAN: '.
+           05  BR-PLANNAME             PIC X(024).
+           05  FILLER                  PIC X(009) VALUE ' STATUS: '.
+           05  BR-STATUS               PIC X(001).
+           05  FILLER                  PIC X(040) VALUE SPACES.
+       01  WS-BROWSE-RESULT-LEN         PIC S9(4) COMP VALUE +80.
+
+       01  WS-OK-LINE.
+           05  FILLER                  PIC X(021)
+               VALUE 'REQUEST COMPLETED OK'.
+       01  WS-OK-LEN                    PIC S9(4) COMP VALUE +21.
+
+       01  WS-NOTFOUND-LINE.
+           05  FILLER                  PIC X(014)
+               VALUE 'PLAN NOT FOUND'.
+       01  WS-NOTFOUND-LEN              PIC S9(4) COMP VALUE +14.
+
+       01  WS-DUPLICATE-LINE.
+           05  FILLER                  PIC X(021)
+               VALUE 'PLAN ALREADY ON FILE'.
+       01  WS-DUPLICATE-LEN             PIC S9(4) COMP VALUE +21.
+
+       01  WS-FAILED-LINE.
+           05  FILLER                  PIC X(029)
+               VALUE 'REQUEST FAILED, SEE CICS LOG'.
+       01  WS-FAILED-LEN                PIC S9(4) COMP VALUE +29.
+
+       01  WS-BADFUNC-LINE.
+           05  FILLER                  PIC X(034)
+               VALUE 'INVALID FUNCTION CODE, USE B/A/U/D'.
+       01  WS-BADFUNC-LEN               PIC S9(4) COMP VALUE +34.
+
+      ******************************************************************
+      * Sent via START to the PLRA audit transaction whenever an add,  *
+      * update or delete actually changes the roster -- the online     *
+      * equivalent of the change record a batch card-maintenance run   *
+      * would have left behind.                                        *
+      ******************************************************************
+       01  WS-AUDIT-AREA.
+           05  WS-AUDIT-AREA-FUNCTION   PIC X(001).
+           05  WS-AUDIT-AREA-PLANNAME   PIC X(024).
+       01  WS-AUDIT-AREA-LEN            PIC S9(4) COMP VALUE +25.
+
+       Linkage Section.
+      *
+      * On the first trip through (EIBCALEN = 0) there is no prior
+      * state -- send the prompt and come back pseudo-conversationally,
+      * the same way test9056 does.  On the second trip the operator's
+      * answer is read fresh off the terminal with RECEIVE.
+      *
+       01  DFHCOMMAREA.
+           05  CA-AWAITING-INPUT-SW     PIC X(01).
+               88  CA-AWAITING-INPUT          VALUE 'Y'.
+
+       Procedure Division.
+
+       1000-MAINLINE.
+           IF EIBCALEN = 0
+               PERFORM 2000-SEND-PROMPT THRU 2000-EXIT
+           ELSE
+               PERFORM 2010-RECEIVE-INPUT THRU 2010-EXIT
+               PERFORM 2020-PARSE-INPUT THRU 2020-EXIT
+
+               EVALUATE TRUE
+                   WHEN FUNCTION-IS-BROWSE
+                       PERFORM 2030-BROWSE-PLANS THRU 2030-EXIT
+                   WHEN FUNCTION-IS-ADD
+                       PERFORM 2040-ADD-PLAN THRU 2040-EXIT
+                   WHEN FUNCTION-IS-UPDATE
+                       PERFORM 2050-UPDATE-PLAN THRU 2050-EXIT
+                   WHEN FUNCTION-IS-DELETE
+                       PERFORM 2060-DELETE-PLAN THRU 2060-EXIT
+                   WHEN OTHER
+                       SET OP-BAD-FUNCTION TO TRUE
+               END-EVALUATE
+
+               PERFORM 2080-SEND-RESULT THRU 2080-EXIT
+
+               EXEC CICS
+                   RETURN
+               END-EXEC
+           END-IF.
+
+       2000-SEND-PROMPT.
+           EXEC CICS
+               SEND TEXT
+               FROM(WS-PROMPT-TEXT)
+               LENGTH(LENGTH OF WS-PROMPT-TEXT)
+               ERASE
+           END-EXEC
+
+           MOVE 'Y' TO CA-AWAITING-INPUT-SW
+
+           EXEC CICS
+               RETURN
+               TRANSID(MYTRANID)
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+       2000-EXIT.
+           EXIT.
+
+       2010-RECEIVE-INPUT.
+           MOVE SPACES               TO WS-INPUT-TEXT
+           MOVE +80                  TO WS-INPUT-LEN
+
+           EXEC CICS
+               RECEIVE
+               INTO(WS-INPUT-AREA)
+               LENGTH(WS-INPUT-LEN)
+               RESP(WS-RESP)
+           END-EXEC.
+       2010-EXIT.
+           EXIT.
+
+       2020-PARSE-INPUT.
+      *
+      * Split the comma-separated FUNCTION,PLANNAME,STATUS answer into
+      * the function code and the key fields the file verbs need.
+      *
+           MOVE SPACES                TO WS-KEY-FIELDS
+           MOVE SPACE                 TO WS-FUNCTION-CODE
+
+           UNSTRING WS-INPUT-TEXT (1:WS-INPUT-LEN) DELIMITED BY ','
+               INTO WS-FUNCTION-CODE
+                    WS-KEY-PLANNAME
+                    WS-KEY-STATUS
+           END-UNSTRING.
+       2020-EXIT.
+           EXIT.
+
+       2030-BROWSE-PLANS.
+      *
+      * Pages one entry at a time -- the operator re-keys the last
+      * PLANNAME seen to fetch the next one, since a CICS browse
+      * position does not survive across pseudo-conversational trips.
+      *
+           MOVE WS-KEY-PLANNAME TO WS-PLAN-REC-PLANNAME
+
+           EXEC CICS STARTBR
+               FILE('PLANS')
+               RIDFLD(WS-PLAN-REC-PLANNAME)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               EXEC CICS READNEXT
+                   FILE('PLANS')
+                   INTO(WS-PLAN-REC)
+                   RIDFLD(WS-PLAN-REC-PLANNAME)
+                   LENGTH(LENGTH OF WS-PLAN-REC)
+                   RESP(WS-RESP)
+               END-EXEC
+
+               EXEC CICS ENDBR
+                   FILE('PLANS')
+                   RESP(WS-ENDBR-RESP)
+               END-EXEC
+
+               IF WS-ENDBR-RESP NOT = DFHRESP(NORMAL)
+                   DISPLAY MYNAME ' ENDBR PLANS FAILED, RESP='
+                           WS-ENDBR-RESP
+               END-IF
+           END-IF
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               SET OP-SUCCESSFUL TO TRUE
+           ELSE
+               SET OP-NOTFOUND TO TRUE
+           END-IF.
+       2030-EXIT.
+           EXIT.
+
+       2040-ADD-PLAN.
+           MOVE WS-KEY-PLANNAME TO WS-PLAN-REC-PLANNAME
+           MOVE WS-KEY-STATUS   TO WS-PLAN-REC-STATUS
+
+           EXEC CICS WRITE
+               FILE('PLANS')
+               FROM(WS-PLAN-REC)
+               RIDFLD(WS-PLAN-REC-PLANNAME)
+               LENGTH(LENGTH OF WS-PLAN-REC)
+               RESP(WS-RESP)
+           END-EXEC
+
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   SET OP-SUCCESSFUL TO TRUE
+                   PERFORM 2090-START-AUDIT-TRAN THRU 2090-EXIT
+               WHEN DFHRESP(DUPREC)
+                   SET OP-DUPLICATE TO TRUE
+               WHEN OTHER
+                   SET OP-FAILED TO TRUE
+           END-EVALUATE.
+       2040-EXIT.
+           EXIT.
+
+       2050-UPDATE-PLAN.
+           MOVE WS-KEY-PLANNAME TO WS-PLAN-REC-PLANNAME
+
+           EXEC CICS READ
+               FILE('PLANS')
+               INTO(WS-PLAN-REC)
+               RIDFLD(WS-PLAN-REC-PLANNAME)
+               LENGTH(LENGTH OF WS-PLAN-REC)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE WS-KEY-STATUS TO WS-PLAN-REC-STATUS
+               EXEC CICS REWRITE
+                   FILE('PLANS')
+                   FROM(WS-PLAN-REC)
+                   LENGTH(LENGTH OF WS-PLAN-REC)
+                   RESP(WS-RESP)
+               END-EXEC
+           END-IF
+
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   SET OP-SUCCESSFUL TO TRUE
+                   PERFORM 2090-START-AUDIT-TRAN THRU 2090-EXIT
+               WHEN DFHRESP(NOTFND)
+                   SET OP-NOTFOUND TO TRUE
+               WHEN OTHER
+                   SET OP-FAILED TO TRUE
+           END-EVALUATE.
+       2050-EXIT.
+           EXIT.
+
+       2060-DELETE-PLAN.
+           MOVE WS-KEY-PLANNAME TO WS-PLAN-REC-PLANNAME
+
+           EXEC CICS DELETE
+               FILE('PLANS')
+               RIDFLD(WS-PLAN-REC-PLANNAME)
+               RESP(WS-RESP)
+           END-EXEC
+
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   SET OP-SUCCESSFUL TO TRUE
+                   PERFORM 2090-START-AUDIT-TRAN THRU 2090-EXIT
+               WHEN DFHRESP(NOTFND)
+                   SET OP-NOTFOUND TO TRUE
+               WHEN OTHER
+                   SET OP-FAILED TO TRUE
+           END-EVALUATE.
+       2060-EXIT.
+           EXIT.
+
+       2080-SEND-RESULT.
+           EVALUATE TRUE
+               WHEN OP-BAD-FUNCTION
+                   EXEC CICS
+                       SEND TEXT
+                       FROM(WS-BADFUNC-LINE)
+                       LENGTH(WS-BADFUNC-LEN)
+                       ERASE
+                   END-EXEC
+               WHEN OP-NOTFOUND
+                   EXEC CICS
+                       SEND TEXT
+                       FROM(WS-NOTFOUND-LINE)
+                       LENGTH(WS-NOTFOUND-LEN)
+                       ERASE
+                   END-EXEC
+               WHEN OP-DUPLICATE
+                   EXEC CICS
+                       SEND TEXT
+                       FROM(WS-DUPLICATE-LINE)
+                       LENGTH(WS-DUPLICATE-LEN)
+                       ERASE
+                   END-EXEC
+               WHEN FUNCTION-IS-BROWSE AND OP-SUCCESSFUL
+                   MOVE WS-PLAN-REC-PLANNAME TO BR-PLANNAME
+                   MOVE WS-PLAN-REC-STATUS   TO BR-STATUS
+                   EXEC CICS
+                       SEND TEXT
+                       FROM(WS-BROWSE-RESULT-LINE)
+                       LENGTH(WS-BROWSE-RESULT-LEN)
+                       ERASE
+                   END-EXEC
+               WHEN OP-SUCCESSFUL
+                   EXEC CICS
+                       SEND TEXT
+                       FROM(WS-OK-LINE)
+                       LENGTH(WS-OK-LEN)
+                       ERASE
+                   END-EXEC
+               WHEN OTHER
+                   EXEC CICS
+                       SEND TEXT
+                       FROM(WS-FAILED-LINE)
+                       LENGTH(WS-FAILED-LEN)
+                       ERASE
+                   END-EXEC
+           END-EVALUATE.
+       2080-EXIT.
+           EXIT.
+
+       2090-START-AUDIT-TRAN.
+      *
+      * Hands the change off to the PLRA audit transaction instead of
+      * logging it inline, so a slow audit write never holds up the
+      * operator's next roster request.
+      *
+           MOVE WS-FUNCTION-CODE     TO WS-AUDIT-AREA-FUNCTION
+           MOVE WS-PLAN-REC-PLANNAME TO WS-AUDIT-AREA-PLANNAME
+
+           EXEC CICS START
+               TRANSID(AUDITTRANID)
+               FROM(WS-AUDIT-AREA)
+               LENGTH(WS-AUDIT-AREA-LEN)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               DISPLAY MYNAME ' AUDIT START FAILED, RESP=' WS-RESP
+           END-IF.
+       2090-EXIT.
+           EXIT.
+
+       End Program test9067.
