@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Shared TYPEDEF shapes for the DB2 catalog VARCHAR(n) NOT NULL  *
+      * host-variable pattern (LEN/TEXT pair) that DCLSYSPACKSTMT,     *
+      * DCLSYSPACKLIST and DCLSYSCOLUMNS all declare over and over for *
+      * LOCATION, COLLID, NAME, VERSION, REMARKS, LABEL and the like.  *
+      * New catalog-reporting programs should TYPE an item against    *
+      * whichever of these matches the column's length instead of     *
+      * hand-rolling another 49-level LEN/TEXT breakdown.              *
+      ******************************************************************
+       01  CAT-NAME128-T TYPEDEF.
+           49  CAT-NAME128-LEN       PIC S9(4) USAGE COMP.
+           49  CAT-NAME128-TEXT      PIC X(128).
+
+       01  CAT-VERSION122-T TYPEDEF.
+           49  CAT-VERSION122-LEN    PIC S9(4) USAGE COMP.
+           49  CAT-VERSION122-TEXT   PIC X(122).
+
+       01  CAT-REMARKS762-T TYPEDEF.
+           49  CAT-REMARKS762-LEN    PIC S9(4) USAGE COMP.
+           49  CAT-REMARKS762-TEXT   PIC X(762).
+
+       01  CAT-LABEL090-T TYPEDEF.
+           49  CAT-LABEL090-LEN      PIC S9(4) USAGE COMP.
+           49  CAT-LABEL090-TEXT     PIC X(090).
