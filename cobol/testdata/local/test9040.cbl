@@ -1,6 +1,19 @@
        Identification Division.
        Program-ID.    test9040.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Excplog Assign To Excplog.
        Data Division.
+       File Section.
+       FD  Excplog.
+       01  EXCLOG-RECORD.
+           05  EL-PROGRAM-NAME          PIC X(008).
+           05  EL-FILE-NAME             PIC X(008).
+           05  EL-CONDITION-NAME        PIC X(031).
+           05  EL-DATE                  PIC X(008).
+           05  EL-TIME                  PIC X(008).
+
        Working-Storage Section.
        01  Work-Areas.
            05  Aeryn    Picture Is S9(5) Packed-Decimal Value +1.
@@ -10,24 +23,57 @@
            05  Rygel    Picture Is S9(5) Packed-Decimal Value +0.
            05  Stark    Pointer.
            05  Noranti  Picture Is 1(8).
+      *
+      * Every Use-After-Exception section below appends a record to
+      * Excplog -- program, file, trapped condition, and timestamp --
+      * before it Resumes, so a batch window's silently-resumed
+      * exceptions are still there for operations to review afterward.
+      *
+           05  WS-EXCLOG-FILE           Picture Is X(008) Value Spaces.
+           05  WS-EXCLOG-CONDITION      Picture Is X(031) Value Spaces.
+      *
+      * Talyn's lock handler below backs off and retries instead of
+      * giving up on the first EC-IO -- a busy record is expected to
+      * free up, it just shouldn't be hammered while it does.
+      *
+           05  WS-TALYN-RETRY-COUNT     Picture Is S9(4) Comp Value 0.
+           05  WS-TALYN-MAX-RETRIES     Picture Is S9(4) Comp Value +5.
+           05  WS-TALYN-BACKOFF-SECS    Picture Is S9(4) Comp Value 0.
        Procedure Division.
        Declaratives.
        Exceptional-Processing-EC-DATA Section.
            Use After Exception Condition EC-DATA.
+           Move Spaces To WS-EXCLOG-FILE
+           Move Function Exception-Status To WS-EXCLOG-CONDITION
+           Perform Write-Exception-Log
            Resume At Recovery-From-EC-DATA
            .
-           
+
        Exceptional-Processing-EC-IO Section.
            Use After Exception Condition EC-IO File Talyn.
+           Move 'TALYN' To WS-EXCLOG-FILE
+           Move Function Exception-Status To WS-EXCLOG-CONDITION
+           Perform Write-Exception-Log
            Unlock Talyn Record
+           Add 1 To WS-TALYN-RETRY-COUNT
+           If WS-TALYN-RETRY-COUNT Not > WS-TALYN-MAX-RETRIES
+               Compute WS-TALYN-BACKOFF-SECS =
+                   WS-TALYN-RETRY-COUNT * WS-TALYN-RETRY-COUNT
+               Call 'C$SLEEP' Using WS-TALYN-BACKOFF-SECS
+           Else
+               Move 0 To WS-TALYN-RETRY-COUNT
+           End-If
            Resume Recovery-From-EC-IO
            .
-           
+
        Exceptional-Processing-EC-OMG Section.
-           Use EC 
-             EC-BAD-STUFF 
-             EC-WORSE-STUFF 
+           Use EC
+             EC-BAD-STUFF
+             EC-WORSE-STUFF
              EC-IO File Moya File Roscinante.
+           Move Function Exception-File-N To WS-EXCLOG-FILE
+           Move Function Exception-Status To WS-EXCLOG-CONDITION
+           Perform Write-Exception-Log
            Unlock Moya Records
            Unlock Roscinante
            Resume OMG-Give-It-Up
@@ -49,6 +95,21 @@
            .
            
        End Declaratives.
+       Mainline-Entry.
+      *
+      * True first entry only -- Recovery-From-EC-IO below is where the
+      * Talyn EC-IO handler resumes after a backoff, and it must not
+      * run this Open again or it fails against an already-open file.
+      *
+           Open Output Excplog
+       Recovery-From-EC-IO.
+      *
+      * Normal processing resumes here once a Talyn lock clears --
+      * zero the retry count so the next, unrelated contention on
+      * this file starts its own backoff from scratch instead of
+      * picking up where a prior, already-resolved incident left off.
+      *
+           Move 0 To WS-TALYN-RETRY-COUNT
            Add 1 To Aeryn Rounded Mode AWAY-FROM-ZERO
            Add 1 To Aeryn Giving Rygel 
              Rounded Mode NEAREST-AWAY-FROM-ZERO
@@ -375,25 +436,49 @@
 
            Set Address Of AlexKamal To TheBelt
            Set EarthAlliance Attribute Lowlight On
-           
+
+      *
+      * Close the exception-audit file before the Stop Run chain below
+      * -- the first unqualified Stop Run ends the program, so anything
+      * after it never runs.
+      *
+           Close Excplog
+
            Stop Run Error
            Stop Run With Error Status 16
            Stop Run With Normal Status 0
            Stop Run With Error
            Stop Run With Error Scorpius
-           
+
            Write File Roscinante
              Retry Forever Lock
            End-Write
-           
+
            Call 'IEFBR14' USING
                Dargo As Fixed Length 4
            End-Call
            .
-           
+
        OMG-Give-It-Up.
            Rollback
            Move 16 To Return-Code
            Goback
            .
 
+      ******************************************************************
+      * Write-Exception-Log -- appends one record to Excplog for every
+      * condition trapped by the Declaratives above.  Program name is
+      * fixed (this program never calls another under a different
+      * name); file name and condition name are set by the caller
+      * before this is Performed, since only the Use-After-Exception
+      * section knows which of its trapped conditions actually fired.
+      ******************************************************************
+       Write-Exception-Log.
+           Move 'TEST9040' To EL-PROGRAM-NAME
+           Move WS-EXCLOG-FILE To EL-FILE-NAME
+           Move WS-EXCLOG-CONDITION To EL-CONDITION-NAME
+           Accept EL-DATE From Date YYYYMMDD
+           Accept EL-TIME From Time
+           Write EXCLOG-RECORD
+           .
+
