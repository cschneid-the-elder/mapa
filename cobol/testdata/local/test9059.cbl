@@ -0,0 +1,144 @@
+       Identification Division.
+       Program-ID.    test9059.
+      ******************************************************************
+      * Code-set conversion utility for the Moya/Talyn interchange     *
+      * file.  test9038 declares Moya External As 'Talyn' with         *
+      * Code-Set Is Farscape Farscape1 -- this program shares that     *
+      * same external dataset and re-expresses it record for record    *
+      * in the partner's code page (file Zhaan, External As            *
+      * 'Peacekeeper', Code-Set Is Sebacean Sebacean1), or converts     *
+      * the other way, so neither side has to do the EBCDIC/ASCII      *
+      * translation blind.                                              *
+      ******************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Moya  Assign To Pilot.
+           Select Zhaan Assign To Peacekeeper.
+
+       Data Division.
+       File Section.
+       FD  Moya
+           Is External As 'Talyn'
+           Is Global
+           Format Character Data
+           Block 0
+           Record Contains 80 Bytes
+           Code-Set Is Farscape Farscape1.
+       01  MOYA-RECORD                  PIC X(80).
+
+       FD  Zhaan
+           Is External As 'Peacekeeper'
+           Is Global
+           Format Character Data
+           Block 0
+           Record Contains 80 Bytes
+           Code-Set Is Sebacean Sebacean1.
+       01  ZHAAN-RECORD                 PIC X(80).
+
+       Working-Storage Section.
+       01  CONSTANTS.
+           05  MYNAME                  PIC X(008) VALUE 'J7200579'.
+
+       01  WS-MOYA-SW                   PIC X(01) VALUE 'N'.
+           88  MOYA-EOF                        VALUE 'Y'.
+       01  WS-ZHAAN-SW                  PIC X(01) VALUE 'N'.
+           88  ZHAAN-EOF                       VALUE 'Y'.
+
+       01  WS-RECORD-COUNT              PIC S9(8) COMP VALUE 0.
+
+       Linkage Section.
+      *
+      * When omitted, or when LK-DIRECTION is 'O', the job converts
+      * outbound -- our Farscape-coded Moya file into the partner's
+      * Sebacean-coded Zhaan file.  'I' runs the conversion the other
+      * way, turning an inbound Zhaan file back into Moya.
+      *
+       01  LK-CNV-OPTIONS.
+           05  LK-DIRECTION            PIC X(01) VALUE 'O'.
+               88  LK-DIRECTION-OUTBOUND      VALUE 'O'.
+               88  LK-DIRECTION-INBOUND       VALUE 'I'.
+
+       Procedure Division Using Optional LK-CNV-OPTIONS.
+
+       1000-MAINLINE.
+           IF LK-CNV-OPTIONS OMITTED
+              OR LK-DIRECTION-OUTBOUND
+               PERFORM 2000-CONVERT-OUTBOUND THRU 2000-EXIT
+           ELSE
+               PERFORM 3000-CONVERT-INBOUND THRU 3000-EXIT
+           END-IF
+
+           DISPLAY MYNAME ' CONVERTED ' WS-RECORD-COUNT ' RECORDS'
+
+           GOBACK.
+
+       2000-CONVERT-OUTBOUND.
+           OPEN INPUT  Moya
+           OPEN OUTPUT Zhaan
+
+           PERFORM 2010-READ-MOYA THRU 2010-EXIT
+
+           PERFORM 2020-COPY-MOYA-TO-ZHAAN THRU 2020-EXIT
+               UNTIL MOYA-EOF
+
+           CLOSE Moya
+           CLOSE Zhaan.
+       2000-EXIT.
+           EXIT.
+
+       2010-READ-MOYA.
+           READ Moya
+               AT END
+                   SET MOYA-EOF TO TRUE
+           END-READ.
+       2010-EXIT.
+           EXIT.
+
+       2020-COPY-MOYA-TO-ZHAAN.
+      *
+      * The MOVE itself carries no translation logic -- Moya's and
+      * Zhaan's own Code-Set clauses are what drive the conversion
+      * between Farscape and Sebacean as each record is read and
+      * written.
+      *
+           MOVE MOYA-RECORD TO ZHAAN-RECORD
+           WRITE ZHAAN-RECORD
+           ADD 1 TO WS-RECORD-COUNT
+
+           PERFORM 2010-READ-MOYA THRU 2010-EXIT.
+       2020-EXIT.
+           EXIT.
+
+       3000-CONVERT-INBOUND.
+           OPEN INPUT  Zhaan
+           OPEN OUTPUT Moya
+
+           PERFORM 3010-READ-ZHAAN THRU 3010-EXIT
+
+           PERFORM 3020-COPY-ZHAAN-TO-MOYA THRU 3020-EXIT
+               UNTIL ZHAAN-EOF
+
+           CLOSE Zhaan
+           CLOSE Moya.
+       3000-EXIT.
+           EXIT.
+
+       3010-READ-ZHAAN.
+           READ Zhaan
+               AT END
+                   SET ZHAAN-EOF TO TRUE
+           END-READ.
+       3010-EXIT.
+           EXIT.
+
+       3020-COPY-ZHAAN-TO-MOYA.
+           MOVE ZHAAN-RECORD TO MOYA-RECORD
+           WRITE MOYA-RECORD
+           ADD 1 TO WS-RECORD-COUNT
+
+           PERFORM 3010-READ-ZHAAN THRU 3010-EXIT.
+       3020-EXIT.
+           EXIT.
+
+       End Program test9059.
