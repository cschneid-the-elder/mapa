@@ -1,6 +1,489 @@
        Identification Division.
        Program-ID.    test9020.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Plans-File Assign To Plansin
+               Organization Is Sequential.
+      *
+      * Work file for the pre-sort below -- PLANS-File arrives in
+      * whatever order it was built in, and sorting it by PLANNAME
+      * ahead of the per-plan loop keeps consecutive PLAN_PKG cursor
+      * opens closer together in the catalog instead of jumping
+      * around in whatever order the input happened to list plans.
+      *
+           Select Plans-Sort-Wk Assign To Sortwk01.
+           Select Checkpt-In Assign To Ckptin
+               Organization Is Sequential.
+           Select Checkpt-Out Assign To Ckptout
+               Organization Is Sequential.
+           Select Extract-Rpt Assign To Extrrpt
+               Organization Is Sequential.
+           Select Bnderr-Rpt Assign To Bnderpt
+               Organization Is Sequential.
+           Select Blob-Out Assign To Blobout
+               Organization Is Sequential.
+           Select Isosum-Rpt Assign To Isosumrp
+               Organization Is Sequential.
+           Select Sanity-Rpt Assign To Sanrpt
+               Organization Is Sequential.
+           Select Errlog-Rpt Assign To Errlog
+               Organization Is Sequential.
+           Select Stale-Rpt Assign To Stalerpt
+               Organization Is Sequential.
+           Select Qryno-Out Assign To Qnoxtr
+               Organization Is Sequential.
+           Select Hwmark-In Assign To Hwmkin
+               Organization Is Sequential.
+           Select Hwmark-Out Assign To Hwmkout
+               Organization Is Sequential.
+           Select Stmtxt-Out Assign To Stmtxtr
+               Organization Is Sequential.
+           Select Dryrun-Rpt Assign To Dryruprt
+               Organization Is Sequential.
+      *
+      * Packages bound into a plan that has since dropped out of the
+      * PLANS file entirely -- dead SYSPACKLIST rows the normal
+      * per-plan loop below never even looks at, because it only
+      * drives off what PLANS-File itself lists.
+      *
+           Select Orphan-Rpt Assign To Orphnrpt
+               Organization Is Sequential.
+      *
+      * Optional, the same way Hwmark-In is -- a package not listed
+      * here simply has no expected SECTNO count to validate against.
+      *
+           Select Sectct-In Assign To Sectcin
+               Organization Is Sequential.
+           Select Secterr-Rpt Assign To Secterpt
+               Organization Is Sequential.
+      *
+      * Same statement text as Stmtxt-Out, keyed for a direct read so
+      * the online browse screen (test9064) can pull one statement
+      * without scanning the whole sequential extract.
+      *
+           Select Stmtix-Out Assign To Stmtixo
+               Organization Is Indexed
+               Access Mode Is Dynamic
+               Record Key Is STI-KEY.
+      *
+      * One row per statement dropped from Stmtix-Out because its
+      * STI-KEY collided with a row already written -- flagged here
+      * instead of being silently lost off the INVALID KEY condition.
+      *
+           Select Stidup-Rpt Assign To Stidupr
+               Organization Is Sequential.
+      *
+      * One row per statement whose STMTBLOB checksum doesn't match
+      * the checksum computed from its own STATEMENT CLOB text --
+      * two representations of "the same" bound statement that
+      * shouldn't ever disagree, so a mismatch here is flagged as
+      * possible catalog corruption.
+      *
+           Select Cksum-Rpt Assign To Cksumrpt
+               Organization Is Sequential.
+      *
+      * One row per statement whose true CLOB length, per LENGTH(),
+      * exceeds what WS-STMT-TXT's CLOB(2M) working-storage bound
+      * could hold -- the SUBSTR in 1122-GET-STMT-CLOB silently
+      * truncates past that, so this is how a cut-off statement gets
+      * flagged instead of passing as complete.
+      *
+           Select Trunc-Rpt Assign To Truncrpt
+               Organization Is Sequential.
+      *
+      * One row per statement whose real length, per LENGTH(), is at
+      * or past the large-dynamic-SQL alerting threshold -- ballooning
+      * generated SQL text is usually the first sign of a runaway
+      * query-builder upstream, and this flags it well before a
+      * statement actually hits the VARCHAR(3500) column ceiling.
+      *
+           Select Largesql-Rpt Assign To Lgsqlrpt
+               Organization Is Sequential.
+      *
+      * Append-only end-of-job volume/error-rate trend file, one
+      * record per run, opened EXTEND the same way test9014 appends
+      * its activity log, so extract volume and skip/error rates can
+      * be charted over time instead of disappearing with the job's
+      * spool output.
+      *
+           Select Sumtrend-Out Assign To Sumtrend
+               Organization Is Sequential.
        Data Division.
+       File Section.
+       FD  Plans-File
+           Record Contains 24 Characters.
+       01  Plans-Record.
+           05  PR-PLANNAME             PIC X(024).
+
+       SD  Plans-Sort-Wk.
+       01  Plans-Sort-Wk-Record.
+           05  PSW-PLANNAME            PIC X(024).
+
+       FD  Checkpt-In.
+       01  Checkpt-In-Record.
+           05  CKI-PLANNAME             PIC X(024).
+           05  CKI-LOCATION             PIC X(128).
+           05  CKI-COLLID               PIC X(128).
+           05  CKI-NAME                 PIC X(128).
+           05  CKI-SEQNO                PIC S9(9) USAGE COMP.
+
+       FD  Checkpt-Out.
+       01  Checkpt-Out-Record.
+           05  CKO-PLANNAME             PIC X(024).
+           05  CKO-LOCATION             PIC X(128).
+           05  CKO-COLLID               PIC X(128).
+           05  CKO-NAME                 PIC X(128).
+           05  CKO-SEQNO                PIC S9(9) USAGE COMP.
+
+       FD  Extract-Rpt.
+       01  Extract-Rpt-Record           PIC X(200).
+
+       FD  Bnderr-Rpt.
+       01  Bnderr-Rpt-Record.
+           05  BER-PLANNAME              PIC X(024).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  BER-LOCATION              PIC X(128).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  BER-COLLID                PIC X(128).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  BER-NAME                  PIC X(128).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  BER-STMTNO                PIC -(4)9.
+
+      *
+      * Raw STMTBLOB form of each statement, one fixed record per
+      * row, so bind-compare tooling can diff the internal statement
+      * representation byte-for-byte instead of just the CLOB text.
+      *
+       FD  Blob-Out.
+       01  Blob-Out-Record.
+           05  BOR-LOCATION              PIC X(128).
+           05  BOR-COLLID                PIC X(128).
+           05  BOR-NAME                  PIC X(128).
+           05  BOR-STMTNO                PIC S9(4) USAGE COMP.
+           05  BOR-SECTNO                PIC S9(4) USAGE COMP.
+           05  BOR-BLOB-LEN              PIC S9(9) USAGE COMP.
+           05  BOR-BLOB-DATA             PIC X(2097152).
+
+      *
+      * One record per plan/collection showing how many statements
+      * ran under each ISOLATION level, so a plan bound under the
+      * wrong isolation shows up at bind review instead of after a
+      * locking incident.
+      *
+       FD  Isosum-Rpt.
+       01  Isosum-Rpt-Record.
+           05  ISR-PLANNAME              PIC X(024).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  ISR-COLLID                PIC X(128).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  ISR-UR-COUNT              PIC ZZZZZ9.
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  ISR-CS-COUNT              PIC ZZZZZ9.
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  ISR-RS-COUNT              PIC ZZZZZ9.
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  ISR-RR-COUNT              PIC ZZZZZ9.
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  ISR-OTHER-COUNT           PIC ZZZZZ9.
+
+      *
+      * Warning raised when a plan's fetch loop is stopped by the
+      * SANITY-CHECK guard instead of running to natural end of
+      * cursor, so the run finishes cleanly and the shortfall is
+      * still visible to whoever reviews the job.
+      *
+       FD  Sanity-Rpt.
+       01  Sanity-Rpt-Record.
+           05  SNR-PLANNAME              PIC X(024).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  FILLER                    PIC X(037) VALUE
+               'STOPPED AT SANITY-CHECK LIMIT OF '.
+           05  SNR-LIMIT                 PIC ZZZZZZZ9.
+
+      *
+      * Full diagnostics for an abending run, written before
+      * CEE3ABD fires so first-level support can work a failed run
+      * from this log instead of needing to read a system dump.
+      *
+       FD  Errlog-Rpt.
+       01  Errlog-Rpt-Record.
+           05  ERL-PROGRAM               PIC X(008).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  ERL-PLANNAME              PIC X(024).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  ERL-ABEND-CODE            PIC ZZZZZZZ9.
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  ERL-SQLCODE               PIC -(9)9.
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  ERL-SQLSTATE              PIC X(005).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  ERL-SQLERRMC              PIC X(070).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  ERL-ABEND-TEXT            PIC X(047).
+
+      *
+      * PLANS drives which plans this job processes, but that roster
+      * can outlive what is actually bound.  A plan whose PLAN_PKG
+      * cursor returns zero rows has no current SYSPACKLIST entries --
+      * stale or never bound -- and is logged here instead of being
+      * silently skipped every night.
+      *
+       FD  Stale-Rpt.
+       01  Stale-Rpt-Record.
+           05  STR-PLANNAME              PIC X(024).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  FILLER                    PIC X(040) VALUE
+               'NO SYSPACKLIST ROWS -- STALE OR UNBOUND'.
+
+      *
+      * One row per SYSPACKLIST package whose PLANNAME no longer
+      * appears anywhere in PLANS-File -- a plan that was retired
+      * without its bound packages ever being cleaned up.
+      *
+       FD  Orphan-Rpt.
+       01  Orphan-Rpt-Record.
+           05  ORR-PLANNAME              PIC X(024).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  ORR-LOCATION              PIC X(128).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  ORR-COLLID                PIC X(128).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  ORR-NAME                  PIC X(128).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  FILLER                    PIC X(040) VALUE
+               'ORPHANED -- PLANNAME NOT IN PLANS FILE'.
+
+      *
+      * The section count we expect to see for a given package,
+      * carried on file instead of compiled in so DBAs can update it
+      * without a recompile whenever a package is rebound with a
+      * different number of sections.
+      *
+       FD  Sectct-In.
+       01  Sectct-In-Record.
+           05  SCI-LOCATION              PIC X(128).
+           05  SCI-COLLID                PIC X(128).
+           05  SCI-NAME                  PIC X(128).
+           05  SCI-EXPECTED-COUNT        PIC S9(4) USAGE COMP.
+
+      *
+      * One row per package whose distinct SECTNO count, as actually
+      * fetched off SYSPACKSTMT, didn't match Sectct-In's expected
+      * count -- most often an incomplete bind missing a section,
+      * caught here instead of surfacing later as a runtime SQL error.
+      *
+       FD  Secterr-Rpt.
+       01  Secterr-Rpt-Record.
+           05  SER-PLANNAME              PIC X(024).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  SER-LOCATION              PIC X(128).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  SER-COLLID                PIC X(128).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  SER-NAME                  PIC X(128).
+           05  FILLER                    PIC X(009) VALUE ' EXPECT: '.
+           05  SER-EXPECTED-COUNT        PIC ZZZ9.
+           05  FILLER                    PIC X(009) VALUE ' ACTUAL: '.
+           05  SER-ACTUAL-COUNT          PIC ZZZ9.
+
+      *
+      * One row per statement where the STMTBLOB checksum and the
+      * STATEMENT-CLOB-text checksum don't agree.
+      *
+       FD  Cksum-Rpt.
+       01  Cksum-Rpt-Record.
+           05  CKR-PLANNAME              PIC X(024).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  CKR-LOCATION              PIC X(128).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  CKR-COLLID                PIC X(128).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  CKR-NAME                  PIC X(128).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  CKR-STMTNO                PIC -(4)9.
+           05  FILLER                    PIC X(010) VALUE ' BLOB CK='.
+           05  CKR-BLOB-CKSUM            PIC Z(18)9.
+           05  FILLER                    PIC X(010) VALUE ' TEXT CK='.
+           05  CKR-TEXT-CKSUM            PIC Z(18)9.
+
+      *
+      * One row per statement whose real CLOB length exceeded the
+      * WS-STMT-TXT working-storage bound it was captured into.
+      *
+       FD  Trunc-Rpt.
+       01  Trunc-Rpt-Record.
+           05  TRR-PLANNAME              PIC X(024).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  TRR-LOCATION              PIC X(128).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  TRR-COLLID                PIC X(128).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  TRR-NAME                  PIC X(128).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  TRR-STMTNO                PIC -(4)9.
+           05  FILLER                    PIC X(010) VALUE ' ACTUAL='.
+           05  TRR-ACTUAL-LEN            PIC Z(9)9.
+           05  FILLER                    PIC X(010) VALUE ' CAPTURE='.
+           05  TRR-CAPTURED-LEN          PIC Z(9)9.
+
+      *
+      * One row per statement whose real length is at or past the
+      * large-dynamic-SQL alerting threshold.
+      *
+       FD  Largesql-Rpt.
+       01  Largesql-Rpt-Record.
+           05  LSR-PLANNAME              PIC X(024).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  LSR-LOCATION              PIC X(128).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  LSR-COLLID                PIC X(128).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  LSR-NAME                  PIC X(128).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  LSR-STMTNO                PIC -(4)9.
+           05  FILLER                    PIC X(010) VALUE ' ACTUAL='.
+           05  LSR-ACTUAL-LEN            PIC Z(9)9.
+           05  FILLER                    PIC X(012) VALUE ' THRESHOLD='.
+           05  LSR-THRESHOLD             PIC Z(9)9.
+
+      *
+      * One row per run -- volume and skip/error counts for this
+      * job step, appended to the trend file so extract volume and
+      * skip/error rates can be charted over several runs.
+      *
+       FD  Sumtrend-Out.
+       01  Sumtrend-Out-Record.
+           05  SMT-RUN-DATE              PIC X(008).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  FILLER                    PIC X(007) VALUE 'PLANS='.
+           05  SMT-PLANS-PROCESSED       PIC Z(8)9.
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  FILLER                    PIC X(010) VALUE 'PACKAGES='.
+           05  SMT-PACKAGES-READ         PIC Z(8)9.
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  FILLER                    PIC X(015) VALUE
+               'INTERNAL-ONLY='.
+           05  SMT-INTERNAL-SKIPPED      PIC Z(8)9.
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  FILLER                    PIC X(007) VALUE 'CLOBS='.
+           05  SMT-CLOBS-FETCHED         PIC Z(8)9.
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  FILLER                    PIC X(008) VALUE 'ABENDS='.
+           05  SMT-ABENDS-ENCOUNTERED    PIC Z(8)9.
+
+      *
+      * QUERYNO is fetched off DCLSYSPACKSTMT for the EXPLAIN trigger
+      * but otherwise sat unused in the record.  One row per statement
+      * here lets a downstream report join it against PLAN_TABLE and
+      * show the access-path history for a statement across binds.
+      *
+       FD  Qryno-Out.
+       01  Qryno-Out-Record.
+           05  QNO-PLANNAME              PIC X(024).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  QNO-LOCATION              PIC X(128).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  QNO-COLLID                PIC X(128).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  QNO-NAME                  PIC X(128).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  QNO-STMTNO                PIC S9(4) USAGE COMP.
+           05  QNO-SECTNO                PIC S9(4) USAGE COMP.
+           05  QNO-QUERYNO               PIC S9(9) USAGE COMP.
+
+      *
+      * High-water STMT-ID per plan from the prior run.  Optional,
+      * the same way Checkpt-In is -- a job that has never run
+      * incrementally before simply finds none of its plans listed
+      * and pulls everything, the same as LK-INCREMENTAL-FLAG = 'N'.
+      *
+       FD  Hwmark-In.
+       01  Hwmark-In-Record.
+           05  HWI-PLANNAME              PIC X(024).
+           05  HWI-STMT-ID               PIC S9(18) USAGE COMP.
+
+      *
+      * Rewritten in full every run: one row per plan processed,
+      * carrying the highest STMT-ID seen so the next incremental
+      * run knows where to pick up.
+      *
+       FD  Hwmark-Out.
+       01  Hwmark-Out-Record.
+           05  HWO-PLANNAME              PIC X(024).
+           05  HWO-STMT-ID               PIC S9(18) USAGE COMP.
+
+      *
+      * Full STMT-TEXT alongside its key, one fixed record per
+      * statement, shaped the same as Blob-Out so a day-over-day
+      * compare program can key on LOCATION/COLLID/NAME/STMTNO/SECTNO
+      * and diff the text itself instead of having to parse the
+      * wrapped, header-and-all Extract-Rpt report.
+      *
+       FD  Stmtxt-Out.
+       01  Stmtxt-Out-Record.
+           05  STX-LOCATION              PIC X(128).
+           05  STX-COLLID                PIC X(128).
+           05  STX-NAME                  PIC X(128).
+           05  STX-STMTNO                PIC S9(4) USAGE COMP.
+           05  STX-SECTNO                PIC S9(4) USAGE COMP.
+           05  STX-TEXT-LEN              PIC S9(9) USAGE COMP.
+           05  STX-TEXT                  PIC X(2097152).
+
+      *
+      * Same key and content as Stmtxt-Out, but indexed on
+      * LOCATION/COLLID/NAME/STMTNO/SECTNO so a lookup program can
+      * pull one statement directly instead of reading the sequential
+      * extract from the top every time.  Indexed records top out at
+      * 65535 bytes here, well under the 2M CLOB ceiling, so STI-TEXT
+      * is bounded to the largest size that still fits the key and
+      * length fields in one record -- the full-fidelity copy of any
+      * statement longer than that remains in Stmtxt-Out.
+      *
+       FD  Stmtix-Out.
+       01  Stmtix-Out-Record.
+           05  STI-KEY.
+               10  STI-LOCATION              PIC X(128).
+               10  STI-COLLID                PIC X(128).
+               10  STI-NAME                  PIC X(128).
+               10  STI-STMTNO                PIC S9(4) USAGE COMP.
+               10  STI-SECTNO                PIC S9(4) USAGE COMP.
+           05  STI-TEXT-LEN                  PIC S9(9) USAGE COMP.
+           05  STI-TEXT                      PIC X(65000).
+
+      *
+      * One row per statement dropped from Stmtix-Out because its
+      * STI-KEY duplicated a row already written there.
+      *
+       FD  Stidup-Rpt.
+       01  Stidup-Rpt-Record.
+           05  SDR-LOCATION              PIC X(128).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  SDR-COLLID                PIC X(128).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  SDR-NAME                  PIC X(128).
+           05  FILLER                    PIC X(001) VALUE SPACE.
+           05  SDR-STMTNO                PIC -(4)9.
+           05  FILLER                    PIC X(010) VALUE ' SECTNO='.
+           05  SDR-SECTNO                PIC -(4)9.
+
+      *
+      * Capacity-planning totals from a dry run -- see LK-DRY-RUN-FLAG
+      * in RUNOPTS.CPY.  One summary record per job.
+      *
+       FD  Dryrun-Rpt.
+       01  Dryrun-Rpt-Record.
+           05  DRR-PLAN-COUNT            PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(015) VALUE
+               ' PLANS, '.
+           05  DRR-PKG-COUNT             PIC ZZ,ZZZ,ZZ9.
+           05  FILLER                    PIC X(018) VALUE
+               ' PACKAGES, EST. '.
+           05  DRR-EST-TOTAL-BYTES       PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                    PIC X(024) VALUE
+               ' BYTES OF STATEMENT TEXT'.
+
        Working-Storage Section.
 
        01  CONSTANTS.
@@ -9,82 +492,319 @@
       *        Dynamically called or LINKed subroutines.
       *
            05  CSTM-DUMP-PGM           PIC X(008) VALUE 'J7200534'.
+           05  PAGE-ONCALL-PGM         PIC X(008) VALUE 'J7200585'.
+           05  CHECKSUM-PGM            PIC X(008) VALUE 'J7200587'.
            05  ABEND-DUMP              PIC 9(008) COMP-5 VALUE 1.
            05  SANITY-CHECK            PIC 9(008) COMP-5 VALUE 10000.
+      *
+      * Compiled-in large-dynamic-SQL alerting threshold, well under
+      * the VARCHAR(3500) STMT-TEXT column limit; LK-LARGE-SQL-
+      * THRESHOLD overrides this for a single run.
+      *
+           05  LARGE-SQL-THRESHOLD     PIC 9(008) COMP-5 VALUE 3000.
+
+       01  ABEND-CODE                  PIC S9(9) USAGE COMP-5 VALUE 0.
 
       ******************************************************************
-      * DCLGEN TABLE(SYSIBM.SYSPACKSTMT)                               *
-      *        ACTION(REPLACE)                                         *
-      *        LANGUAGE(COBOL)                                         *
-      *        APOST                                                   *
-      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
-      ******************************************************************
-           EXEC SQL DECLARE SYSIBM.SYSPACKSTMT TABLE
-           ( LOCATION                       VARCHAR(128) NOT NULL,
-             COLLID                         VARCHAR(128) NOT NULL,
-             NAME                           VARCHAR(128) NOT NULL,
-             CONTOKEN                       CHAR(8) NOT NULL,
-             SEQNO                          INTEGER NOT NULL,
-             STMTNO                         SMALLINT NOT NULL,
-             SECTNO                         SMALLINT NOT NULL,
-             BINDERROR                      CHAR(1) NOT NULL,
-             IBMREQD                        CHAR(1) NOT NULL,
-             VERSION                        VARCHAR(122) NOT NULL,
-             STMT                           VARCHAR(3500) NOT NULL,
-             ISOLATION                      CHAR(1) NOT NULL,
-             STATUS                         CHAR(1) NOT NULL,
-             ACCESSPATH                     CHAR(1) NOT NULL,
-             STMTNOI                        INTEGER NOT NULL,
-             SECTNOI                        INTEGER NOT NULL,
-             EXPLAINABLE                    CHAR(1) NOT NULL,
-             QUERYNO                        INTEGER NOT NULL,
-             ROWID                           ROWID NOT NULL,
-             STMT_ID                        BIGINT NOT NULL,
-             STATEMENT                      CLOB(2097152) NOT NULL,
-             STMTBLOB                       BLOB(2097152) NOT NULL
-           ) END-EXEC.
-      ******************************************************************
-      * COBOL DECLARATION FOR TABLE SYSIBM.SYSPACKSTMT                 *
+      * Code-to-description table for ABEND-CODE -- see ABNDTAB.CPY.   *
       ******************************************************************
-       01  DCLSYSPACKSTMT.
-           10 LOCATION.
-              49 LOCATION-LEN      PIC S9(4) USAGE COMP.
-              49 LOCATION-TEXT     PIC X(128).
-           10 COLLID.
-              49 COLLID-LEN        PIC S9(4) USAGE COMP.
-              49 COLLID-TEXT       PIC X(128).
-           10 NAME.
-              49 NAME-LEN          PIC S9(4) USAGE COMP.
-              49 NAME-TEXT         PIC X(128).
-           10 CONTOKEN             PIC X(8).
-           10 SEQNO                PIC S9(9) USAGE COMP.
-           10 STMTNO               PIC S9(4) USAGE COMP.
-           10 SECTNO               PIC S9(4) USAGE COMP.
-           10 BINDERROR            PIC X(1).
-           10 IBMREQD              PIC X(1).
-           10 VERSION.
-              49 VERSION-LEN       PIC S9(4) USAGE COMP.
-              49 VERSION-TEXT      PIC X(122).
-           10 STMT.
-              49 STMT-LEN          PIC S9(4) USAGE COMP.
-              49 STMT-TEXT         PIC X(3500).
-           10 ISOLATION            PIC X(1).
-           10 STATUS_              PIC X(1).
-           10 ACCESSPATH           PIC X(1).
-           10 STMTNOI              PIC S9(9) USAGE COMP.
-           10 SECTNOI              PIC S9(9) USAGE COMP.
-           10 EXPLAINABLE          PIC X(1).
-           10 QUERYNO              PIC S9(9) USAGE COMP.
-           10 ROWID                USAGE SQL TYPE IS ROWID.
-           10 STMT-ID              PIC S9(18) USAGE COMP.
-           10 STATEMENT            USAGE SQL TYPE IS CLOB-LOCATOR.
-           10 STMTBLOB             USAGE SQL TYPE IS BLOB-LOCATOR.
+           COPY ABNDTAB.
+
+       01  WS-ABEND-TEXT                PIC X(047) VALUE
+               'UNDOCUMENTED ABEND CODE'.
+       01  WS-ABEND-SCAN-IX             PIC S9(4) COMP VALUE 0.
+
+       01  DB2-RETURN-CODE             PIC S9(9) USAGE COMP-5 VALUE 0.
+           88  SQL-CALL-VALID                        VALUE 0.
+           88  ROW-NOT-FOUND                         VALUE 100.
+
+      *
+      * Work area for the custom-dump utility, CSTM-DUMP-PGM, used
+      * by 9010-CSTM-DUMP on every abend.
+      *
+       01  WS-RTV-LN                   PIC S9(4) USAGE COMP VALUE +0.
+       01  WS-STRT-DATA-HDR            PIC X(080) VALUE SPACES.
+       01  WS-STRT-DATA-LN             PIC S9(4) USAGE COMP VALUE +0.
+       01  W1-TSQ-REC                  PIC X(256) VALUE SPACES.
+
+      *
+      * Paging request handed to PAGE-ONCALL-PGM ahead of every abend,
+      * so the on-call DBA queue hears about a dump the moment it
+      * happens instead of waiting for the morning shift to read the
+      * job log.
+      *
+       01  WS-PAGE-REQUEST.
+           05  PGR-PROGRAM                PIC X(008) VALUE SPACES.
+           05  PGR-PLANNAME               PIC X(024) VALUE SPACES.
+           05  PGR-ABEND-CODE             PIC ZZZZZZZ9.
+           05  PGR-ABEND-TEXT             PIC X(047) VALUE SPACES.
+       01  WS-PAGE-RETURN-CODE         PIC S9(4) USAGE COMP VALUE +0.
+
+      *
+      * Work area for CHECKSUM-PGM, called once against the raw
+      * STMTBLOB bytes and once against the materialized CLOB text so
+      * the two can be compared by 1144-COMPARE-STMT-CHECKSUMS.
+      *
+       01  WS-CKSUM-INPUT-LEN          PIC S9(9) USAGE COMP VALUE +0.
+       01  WS-BLOB-CHECKSUM            PIC S9(18) USAGE COMP VALUE +0.
+       01  WS-TEXT-CHECKSUM            PIC S9(18) USAGE COMP VALUE +0.
+       01  WS-CKSUM-RETURN-CODE        PIC S9(4) USAGE COMP VALUE +0.
+
+      *
+      * True CLOB length per LENGTH(), checked against
+      * WS-STMT-TXT-LENGTH by 1122-GET-STMT-CLOB to catch a SUBSTR
+      * that got cut off by the CLOB(2M) working-storage bound.
+      *
+       01  WS-STMT-ACTUAL-LEN          PIC S9(9) USAGE COMP VALUE +0.
+
+      *
+      * Effective large-dynamic-SQL threshold for this run -- either
+      * LARGE-SQL-THRESHOLD or, when PARMed, LK-LARGE-SQL-THRESHOLD.
+      *
+       01  WS-LARGE-SQL-THRESHOLD      PIC S9(9) USAGE COMP VALUE +0.
+
+      *
+      * End-of-job volume/error-rate counters for Sumtrend-Out --
+      * accumulated for the whole run, across every plan (or, in
+      * collection mode, the one COLLID pass), and written once at
+      * normal end-of-job or from 9999-ABEND if the run doesn't get
+      * that far.
+      *
+       01  WS-SUM-PLANS-PROCESSED      PIC S9(9) USAGE COMP VALUE +0.
+       01  WS-SUM-PACKAGES-READ        PIC S9(9) USAGE COMP VALUE +0.
+       01  WS-SUM-INTERNAL-SKIPPED     PIC S9(9) USAGE COMP VALUE +0.
+       01  WS-SUM-CLOBS-FETCHED        PIC S9(9) USAGE COMP VALUE +0.
+       01  WS-SUM-ABENDS-ENCOUNTERED   PIC S9(9) USAGE COMP VALUE +0.
+
+       01  WS-PLANS-SW                 PIC X(001) VALUE 'N'.
+           88  PLANS-EOF                            VALUE 'Y'.
+
+       01  WS-FETCH-COUNT               PIC 9(008) COMP-5 VALUE 0.
+
+       01  WS-CHECKPT-SW                PIC X(001) VALUE 'N'.
+           88  CHECKPT-IN-EOF                       VALUE 'Y'.
+       01  WS-RESTART-SW                PIC X(001) VALUE 'N'.
+           88  RESTART-REQUESTED                    VALUE 'Y'.
+
+      *
+      * Loaded from LK-RUN-OPTIONS, below, when it is supplied.  They
+      * keep their no-op defaults (no filter, not verbose) when the
+      * job is run the old way, with no parameter at all.
+      *
+       01  WS-PLAN-FILTER               PIC X(024) VALUE SPACES.
+       01  WS-VERBOSITY-LEVEL           PIC 9(001) VALUE 0.
+           88  VERBOSE-MODE                   VALUE 1 THRU 9.
+       01  WS-REPORT-MODE-SW            PIC X(01) VALUE 'F'.
+           88  WS-REPORT-MODE-IS-SUMMARY      VALUE 'S'.
+
+      *
+      * Dry-run capacity-planning totals -- see LK-DRY-RUN-FLAG and
+      * 1129-TALLY-DRY-RUN.
+      *
+       01  WS-DRYRUN-PLAN-COUNT          PIC S9(8) COMP VALUE 0.
+       01  WS-DRYRUN-PKG-COUNT           PIC S9(8) COMP VALUE 0.
+       01  WS-DRYRUN-CLOB-LEN            PIC S9(9) COMP VALUE 0.
+       01  WS-DRYRUN-EST-TOTAL-BYTES     PIC S9(18) COMP VALUE 0.
+
+       01  WS-SKIPPING-SW               PIC X(001) VALUE 'N'.
+           88  SKIPPING-TO-CHECKPOINT                VALUE 'Y'.
+       01  WS-CHECKPT-INTERVAL          PIC 9(005) COMP-5 VALUE 500.
+       01  WS-SINCE-CHECKPT             PIC 9(005) COMP-5 VALUE 0.
+
+      *
+      * Coarse-grained, PARM-driven counterpart to the checkpoint
+      * skip above -- see LK-RESTART-PLANNAME in RUNOPTS.CPY.
+      *
+       01  WS-RESTART-PLANNAME          PIC X(024) VALUE SPACES.
+       01  WS-PLANNAME-SKIP-SW          PIC X(001) VALUE 'N'.
+           88  SKIPPING-TO-NAMED-PLAN                VALUE 'Y'.
+       01  WS-PLANNAME-MATCH-SW         PIC X(001) VALUE SPACES.
+
+      *
+      * Last key successfully captured, either reloaded from the
+      * restart checkpoint file or updated as rows are processed.
+      *
+       01  WS-CHECKPT-KEY.
+           05  WS-CKPT-PLANNAME          PIC X(024).
+           05  WS-CKPT-LOCATION          PIC X(128).
+           05  WS-CKPT-COLLID            PIC X(128).
+           05  WS-CKPT-NAME              PIC X(128).
+           05  WS-CKPT-SEQNO             PIC S9(9) USAGE COMP.
+
+      *
+      * Incremental-extract support.  WS-HWM-TABLE holds the prior
+      * run's per-plan high-water STMT-ID, loaded from Hwmark-In the
+      * same optional way the checkpoint file is; WS-HWM-STMT-ID is
+      * the host variable the PLAN_PKG cursor filters on, and
+      * WS-CUR-HWM-STMT-ID tracks the running maximum for whichever
+      * plan is open right now so it can be written back out to
+      * Hwmark-Out when that plan's cursor closes.
+      *
+       01  WS-HWMARK-SW                 PIC X(001) VALUE 'N'.
+           88  HWMARK-IN-EOF                        VALUE 'Y'.
+
+       01  WS-SECTCT-IN-SW              PIC X(001) VALUE 'N'.
+           88  SECTCT-IN-EOF                        VALUE 'Y'.
+
+       01  WS-HWM-TABLE.
+           05  WS-HWM-COUNT              PIC S9(4) COMP VALUE 0.
+           05  WS-HWM-ENTRY OCCURS 2000 TIMES
+                                         Indexed By WS-HWM-IX.
+               10  WS-HWM-TBL-PLANNAME   PIC X(024).
+               10  WS-HWM-TBL-STMT-ID    PIC S9(18) USAGE COMP.
+
+      *
+      * Every PLANNAME listed in PLANS-File, loaded once up front so
+      * the orphan-package reconciliation below can test a SYSPACKLIST
+      * PLANNAME for membership without re-reading the file.
+      *
+       01  WS-PLANS-TABLE.
+           05  WS-PLANS-COUNT            PIC S9(4) COMP VALUE 0.
+           05  WS-PLANS-ENTRY OCCURS 2000 TIMES
+                                         Indexed By WS-PLANS-IX.
+               10  WS-PLANS-TBL-NAME     PIC X(024).
+
+       01  WS-LOOKUP-PLANNAME            PIC X(024) VALUE SPACES.
+       01  WS-PLAN-FOUND-SW              PIC X(001) VALUE 'N'.
+           88  PLAN-FOUND-IN-TABLE                 VALUE 'Y'.
+
+      *
+      * Expected SECTNO count per package, loaded once from the
+      * optional Sectct-In file the same way WS-HWM-TABLE is loaded
+      * from Hwmark-In.
+      *
+       01  WS-SECTCT-TABLE.
+           05  WS-SECTCT-COUNT           PIC S9(4) COMP VALUE 0.
+           05  WS-SECTCT-ENTRY OCCURS 2000 TIMES
+                                         Indexed By WS-SECTCT-IX.
+               10  WS-SECTCT-LOCATION    PIC X(128).
+               10  WS-SECTCT-COLLID      PIC X(128).
+               10  WS-SECTCT-NAME        PIC X(128).
+               10  WS-SECTCT-EXPECTED    PIC S9(4) USAGE COMP.
+
+       01  WS-SECTCT-FOUND-SW            PIC X(001) VALUE 'N'.
+           88  SECTCT-FOUND-IN-TABLE               VALUE 'Y'.
+       01  WS-SECTCT-MATCHED-EXPECTED    PIC S9(4) USAGE COMP VALUE 0.
+
+      *
+      * Distinct SECTNO values seen so far for the package currently
+      * being fetched -- reset whenever LOCATION/COLLID/NAME changes,
+      * and compared against WS-SECTCT-MATCHED-EXPECTED at that point.
+      *
+       01  WS-SEEN-SECTNO-TABLE.
+           05  WS-SEEN-SECTNO-COUNT      PIC S9(4) COMP VALUE 0.
+           05  WS-SEEN-SECTNO OCCURS 500 TIMES
+                                         Indexed By WS-SEEN-IX
+                                         PIC S9(4) USAGE COMP.
+
+       01  WS-SEEN-SECTNO-FOUND-SW       PIC X(001) VALUE 'N'.
+           88  SECTNO-ALREADY-SEEN                 VALUE 'Y'.
+
+       01  WS-SECCNT-PKG-SW              PIC X(001) VALUE 'N'.
+           88  SECCNT-PKG-IN-PROGRESS              VALUE 'Y'.
+       01  WS-SECCNT-CUR-PLANNAME        PIC X(024) VALUE SPACES.
+       01  WS-SECCNT-CUR-LOCATION        PIC X(128) VALUE SPACES.
+       01  WS-SECCNT-CUR-COLLID          PIC X(128) VALUE SPACES.
+       01  WS-SECCNT-CUR-NAME            PIC X(128) VALUE SPACES.
+
+       01  WS-HWM-STMT-ID                PIC S9(18) USAGE COMP VALUE 0.
+       01  WS-CUR-HWM-STMT-ID            PIC S9(18) USAGE COMP VALUE 0.
+       01  WS-HWM-SCAN-IX                PIC S9(4) COMP VALUE 0.
+       01  WS-HWM-FOUND-SW               PIC X(001) VALUE 'N'.
+           88  HWM-FOUND                            VALUE 'Y'.
+
+      *
+      * Working storage that drives the formatted extract report.
+      *
+       01  WS-RPT-HEADER-LINE.
+           05  FILLER                    PIC X(007) VALUE 'PLAN: '.
+           05  RPT-PLANNAME              PIC X(024).
+           05  FILLER                    PIC X(009) VALUE ' COLLID: '.
+           05  RPT-COLLID                PIC X(030).
+           05  FILLER                    PIC X(007) VALUE ' NAME: '.
+           05  RPT-NAME                  PIC X(030).
+           05  FILLER                    PIC X(009) VALUE ' STMTNO: '.
+           05  RPT-STMTNO                PIC ZZZZ9.
+           05  FILLER                    PIC X(009) VALUE ' SECTNO: '.
+           05  RPT-SECTNO                PIC ZZZZ9.
+           05  FILLER                    PIC X(010) VALUE ' VERSION: '.
+           05  RPT-VERSION               PIC X(030).
+
+       01  WS-CHUNK-LEN                  PIC 9(008) COMP-5 VALUE 100.
+       01  WS-CHUNK-IX                   PIC 9(008) COMP-5.
+
+      *
+      * Captured once at job start, under LK-CICS-ATTACHED-MODE, so
+      * every report's header can be stamped with the CICS region's
+      * own ABSTIME and APPLID rather than just the batch job's
+      * clock -- an auditor reading the report later then knows
+      * which CICS region and wall-clock time actually produced it.
+      *
+       01  WS-CICS-ABSTIME                PIC S9(15) USAGE COMP-3.
+       01  WS-CICS-APPLID                 PIC X(008) VALUE SPACES.
+       01  WS-CICS-HEADER-LINE.
+           05  FILLER                    PIC X(014) VALUE
+               'CICS REGION: '.
+           05  RPT-CICS-APPLID           PIC X(008).
+           05  FILLER                    PIC X(011) VALUE
+               ' ABSTIME: '.
+           05  RPT-CICS-ABSTIME          PIC -(015).
+
+      *
+      * When non-spaces, only package statements bound under this
+      * VERSION are extracted, so DBAs can pull one bound version of
+      * a package out of a collection that has several coexisting.
+      *
+       01  WS-VERSION-FILTER             PIC X(122) VALUE SPACES.
+
+      *
+      * Per-plan ISOLATION-level counters, reset before each plan and
+      * reported once the plan's cursor is closed.
+      *
+       01  WS-ISO-COUNTS.
+           05  WS-ISO-UR-CNT             PIC 9(006) USAGE COMP-5 VALUE 0.
+           05  WS-ISO-CS-CNT             PIC 9(006) USAGE COMP-5 VALUE 0.
+           05  WS-ISO-RS-CNT             PIC 9(006) USAGE COMP-5 VALUE 0.
+           05  WS-ISO-RR-CNT             PIC 9(006) USAGE COMP-5 VALUE 0.
+           05  WS-ISO-OTHER-CNT          PIC 9(006) USAGE COMP-5 VALUE 0.
+
+      *
+      * Host variable driving the PLAN_PKG cursor.  Shaped like the
+      * VARCHAR host variables in the DCLGEN'd tables below so one
+      * plan at a time can be fed in from the PLANS file.
+      *
+       01  WS-PLAN-HOST.
+           05  PLANNAME.
+               49  PLANNAME-LEN        PIC S9(4) USAGE COMP.
+               49  PLANNAME-TEXT       PIC X(024).
+
+      *
+      * Y means the job is running in collection-scoped mode --
+      * COLL_PKG is driven off WS-COLLID-HOST instead of the normal
+      * per-plan PLAN_PKG cursor -- see LK-COLLECTION-MODE-FLAG in
+      * RUNOPTS.CPY.
+      *
+       01  WS-COLLECTION-MODE-SW         PIC X(01) VALUE 'N'.
+           88  COLLECTION-MODE-ACTIVE            VALUE 'Y'.
+
+      *
+      * Host variable driving the COLL_PKG cursor -- shaped like
+      * WS-PLAN-HOST above, just keyed on COLLID instead of PLANNAME.
+      *
+       01  WS-COLLID-HOST.
+           05  COLLID-FILTER.
+               49  COLLID-FILTER-LEN   PIC S9(4) USAGE COMP.
+               49  COLLID-FILTER-TEXT  PIC X(128).
+
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 22      *
+      * SYSPACKSTMT layout shared with the other catalog report        *
+      * programs -- see DCLSYSPACKSTMT.CPY.                             *
       ******************************************************************
+           COPY DCLSYSPACKSTMT.
 
        01  WS-STATEMENT USAGE SQL TYPE IS CLOB-LOCATOR.
        01  WS-STMT-TXT  USAGE SQL TYPE IS CLOB(2M).
+       01  WS-BLOB-DATA USAGE SQL TYPE IS BLOB(2M).
 
       ******************************************************************
       * DCLGEN TABLE(SYSIBM.SYSPACKLIST)                               *
@@ -128,11 +848,21 @@
            EXEC SQL DECLARE PLAN_PKG CURSOR FOR
                 SELECT
                     STATEMENT
+                  , STMTBLOB
+                  , SYSIBM.SYSPACKSTMT.LOCATION
+                  , SYSIBM.SYSPACKSTMT.COLLID
                   , SYSIBM.SYSPACKSTMT.NAME
                   , STMTNO
                   , STMTNOI
                   , SYSIBM.SYSPACKSTMT.SEQNO
                   , SECTNO
+                  , BINDERROR
+                  , VERSION
+                  , ACCESSPATH
+                  , EXPLAINABLE
+                  , QUERYNO
+                  , ISOLATION
+                  , SYSIBM.SYSPACKSTMT.STMT_ID
                 FROM
                     SYSIBM.SYSPACKSTMT
                 INNER JOIN
@@ -147,7 +877,57 @@
                     SYSIBM.SYSPACKSTMT.NAME     =
                     SYSIBM.SYSPACKLIST.NAME
                 AND
-                    SYSIBM.SYSPACKLIST.PLANNAME = :PLANNAME
+                    SYSIBM.SYSPACKLIST.PLANNAME = :WS-PLAN-HOST.PLANNAME
+                AND
+                    SYSIBM.SYSPACKSTMT.STMT_ID  > :WS-HWM-STMT-ID
+           END-EXEC.
+
+      *
+      * Collection-scoped counterpart to PLAN_PKG above -- every
+      * statement bound under one COLLID across every plan that
+      * references it, instead of every statement under one PLANNAME.
+      * Used only when LK-COLLECTION-MODE-FLAG is 'Y'; see
+      * 1096-RUN-COLLECTION-EXTRACT.
+      *
+           EXEC SQL DECLARE COLL_PKG CURSOR FOR
+                SELECT
+                    STATEMENT
+                  , STMTBLOB
+                  , SYSIBM.SYSPACKSTMT.LOCATION
+                  , SYSIBM.SYSPACKSTMT.COLLID
+                  , SYSIBM.SYSPACKSTMT.NAME
+                  , STMTNO
+                  , STMTNOI
+                  , SYSIBM.SYSPACKSTMT.SEQNO
+                  , SECTNO
+                  , BINDERROR
+                  , VERSION
+                  , ACCESSPATH
+                  , EXPLAINABLE
+                  , QUERYNO
+                  , ISOLATION
+                  , SYSIBM.SYSPACKSTMT.STMT_ID
+                FROM
+                    SYSIBM.SYSPACKSTMT
+                WHERE
+                    SYSIBM.SYSPACKSTMT.COLLID =
+                    :WS-COLLID-HOST.COLLID-FILTER
+           END-EXEC.
+
+      *
+      * Every package SYSPACKLIST currently has bound, regardless of
+      * plan -- driven independently of PLANS-File so the orphan
+      * reconciliation below can see plans that have dropped out of
+      * that file entirely, not just the ones still in it.
+      *
+           EXEC SQL DECLARE ORPHAN_PKG CURSOR FOR
+                SELECT
+                    PLANNAME
+                  , LOCATION
+                  , COLLID
+                  , NAME
+                FROM
+                    SYSIBM.SYSPACKLIST
            END-EXEC.
 
       ******************************************************************
@@ -303,78 +1083,743 @@
            END-EXEC.
 
            EXEC SQL INCLUDE SQLCA END-EXEC.
-       Procedure Division.
 
-       1110-OPEN-PLAN-PKG-CSR.
+       Linkage Section.
       *
-      * Access the data for the list of packages associated
-      * with the plan read from the PLANS file.
+      * Structured run-options parameter block -- see RUNOPTS for the
+      * field-by-field description.  Still entirely optional; a job
+      * that passes nothing gets the original all-plans, non-verbose,
+      * compiled-in-SANITY-CHECK behavior.
       *
-           EXEC SQL OPEN PLAN_PKG END-EXEC
+           COPY RUNOPTS.
 
-           MOVE SQLCODE TO DB2-RETURN-CODE
-           EVALUATE TRUE
-             WHEN SQL-CALL-VALID
-                  CONTINUE
-             WHEN OTHER
-                  CALL 'GetDiagnostics'
-                  MOVE 101 TO ABEND-CODE
-                  PERFORM 9999-ABEND
-           END-EVALUATE
-           .
+       Procedure Division Using Optional LK-RUN-OPTIONS.
 
-       1120-FETCH-PKG-DATA.
+       1000-MAINLINE.
       *
-      * Pull the package data into this program.
+      * Drive the existing per-plan OPEN/FETCH/CLOSE paragraphs once
+      * for every plan entry in the PLANS file, so one job step
+      * produces a consolidated run across all plans instead of one
+      * run per plan.
       *
-           MOVE +0 TO WS-STMT-TXT-LENGTH
+           IF LK-RUN-OPTIONS NOT OMITTED
+               IF LK-SANITY-CHECK-OVERRIDE > 0
+                   MOVE LK-SANITY-CHECK-OVERRIDE TO SANITY-CHECK
+               END-IF
+               MOVE LK-PLAN-FILTER     TO WS-PLAN-FILTER
+               MOVE LK-VERBOSITY-LEVEL TO WS-VERBOSITY-LEVEL
+               MOVE LK-REPORT-MODE     TO WS-REPORT-MODE-SW
+               MOVE LK-RESTART-PLANNAME TO WS-RESTART-PLANNAME
+               IF WS-RESTART-PLANNAME NOT = SPACES
+                   SET SKIPPING-TO-NAMED-PLAN TO TRUE
+               END-IF
+               IF LK-LARGE-SQL-THRESHOLD > 0
+                   MOVE LK-LARGE-SQL-THRESHOLD
+                       TO WS-LARGE-SQL-THRESHOLD
+               END-IF
+               IF LK-COLLECTION-MODE
+                   SET COLLECTION-MODE-ACTIVE TO TRUE
+                   MOVE LK-COLLID-FILTER  TO COLLID-FILTER-TEXT
+                   MOVE +128              TO COLLID-FILTER-LEN
+               END-IF
+           END-IF
 
-           EXEC SQL FETCH PLAN_PKG INTO
-               :WS-STATEMENT
-             , :DCLSYSPACKSTMT.NAME
-             , :STMTNO
-             , :STMTNOI
-             , :DCLSYSPACKSTMT.SEQNO
-             , :SECTNO
-           END-EXEC.
+           IF WS-LARGE-SQL-THRESHOLD = 0
+               MOVE LARGE-SQL-THRESHOLD TO WS-LARGE-SQL-THRESHOLD
+           END-IF
 
-           MOVE SQLCODE TO DB2-RETURN-CODE
-           EVALUATE TRUE
-             WHEN STMTNO = +0
-              AND SEQNO OF DCLSYSPACKSTMT = +0
-              AND SECTNO = +0
-      *
-      *           Documentation says these values indicate the
-      *           row is for internal use only.
-      *
-                  CONTINUE
-             WHEN SQL-CALL-VALID
-                  PERFORM 1122-GET-STMT-CLOB
-             WHEN ROW-NOT-FOUND
-                  CONTINUE
-             WHEN OTHER
-                  CALL 'GetDiagnostics'
-                  MOVE 102 TO ABEND-CODE
-                  PERFORM 9999-ABEND
-           END-EVALUATE
+           SORT Plans-Sort-Wk
+               ON ASCENDING KEY PSW-PLANNAME
+               USING Plans-File
+               GIVING Plans-File
 
-           .
+           PERFORM 1012-LOAD-PLANS-TABLE
+           PERFORM 1010-OPEN-PLANS-FILE
+           PERFORM 1005-LOAD-CHECKPOINT
+           PERFORM 1006-LOAD-HWM-TABLE
+           PERFORM 1015-LOAD-SECTCT-TABLE
 
+           IF LK-RUN-OPTIONS NOT OMITTED
+              AND NOT LK-RESUME-FROM-CHECKPOINT
+               MOVE 'N' TO WS-RESTART-SW
+           END-IF
+
+           OPEN OUTPUT Checkpt-Out
+           OPEN OUTPUT Extract-Rpt
+           OPEN OUTPUT Bnderr-Rpt
+           OPEN OUTPUT Blob-Out
+           OPEN OUTPUT Isosum-Rpt
+           OPEN OUTPUT Sanity-Rpt
+           OPEN OUTPUT Errlog-Rpt
+           OPEN OUTPUT Stale-Rpt
+           OPEN OUTPUT Qryno-Out
+           OPEN OUTPUT Hwmark-Out
+           OPEN OUTPUT Stmtxt-Out
+           OPEN OUTPUT Stmtix-Out
+           OPEN OUTPUT Stidup-Rpt
+           OPEN OUTPUT Orphan-Rpt
+           OPEN OUTPUT Secterr-Rpt
+           OPEN OUTPUT Cksum-Rpt
+           OPEN OUTPUT Trunc-Rpt
+           OPEN OUTPUT Largesql-Rpt
+           OPEN EXTEND Sumtrend-Out
+
+           IF LK-RUN-OPTIONS NOT OMITTED
+              AND LK-DRY-RUN-MODE
+               OPEN OUTPUT Dryrun-Rpt
+           END-IF
+
+           IF LK-RUN-OPTIONS NOT OMITTED
+              AND LK-CICS-ATTACHED-MODE
+               PERFORM 1011-STAMP-CICS-HEADER THRU 1011-EXIT
+           END-IF
+
+           PERFORM 1150-CHECK-ORPHAN-PACKAGES
+
+           IF COLLECTION-MODE-ACTIVE
+               PERFORM 1096-RUN-COLLECTION-EXTRACT THRU 1096-EXIT
+           ELSE
+           PERFORM 1020-READ-PLANS-FILE
+
+           PERFORM UNTIL PLANS-EOF
+               MOVE PR-PLANNAME TO PLANNAME-TEXT
+               MOVE +24        TO PLANNAME-LEN
 
-       1122-GET-STMT-CLOB.
-      *
-      * Go get the actual SQL statement.
-      *
       *
-      * Note we must process the CLOB differently.
+      * The named plan itself is skipped, not reprocessed -- the
+      * switch is cleared here only after the skip test below has
+      * run against it, so extraction resumes with the *next* record.
       *
-           EXEC SQL
-                SET :WS-STMT-TXT = SUBSTR(:WS-STATEMENT,1)
-           END-EXEC
+               MOVE SPACES TO WS-PLANNAME-MATCH-SW
+               IF SKIPPING-TO-NAMED-PLAN
+                  AND PR-PLANNAME = WS-RESTART-PLANNAME
+                   MOVE 'Y' TO WS-PLANNAME-MATCH-SW
+               END-IF
 
-           MOVE SQLCODE TO DB2-RETURN-CODE
-           EVALUATE TRUE
-             WHEN SQL-CALL-VALID
+               IF NOT SKIPPING-TO-NAMED-PLAN
+                  AND (WS-PLAN-FILTER = SPACES
+                   OR  PR-PLANNAME = WS-PLAN-FILTER)
+
+                   IF VERBOSE-MODE
+                       DISPLAY MYNAME ' PROCESSING PLAN ' PR-PLANNAME
+                   END-IF
+
+                   MOVE 'N' TO WS-SKIPPING-SW
+                   IF RESTART-REQUESTED
+                      AND PR-PLANNAME = WS-CKPT-PLANNAME
+                       MOVE 'Y' TO WS-SKIPPING-SW
+                   END-IF
+
+                   ADD 1 TO WS-SUM-PLANS-PROCESSED
+
+                   IF LK-RUN-OPTIONS NOT OMITTED
+                      AND LK-DRY-RUN-MODE
+                       ADD 1 TO WS-DRYRUN-PLAN-COUNT
+                   END-IF
+
+                   MOVE +0 TO WS-FETCH-COUNT
+                   MOVE 0 TO WS-ISO-UR-CNT WS-ISO-CS-CNT WS-ISO-RS-CNT
+                             WS-ISO-RR-CNT WS-ISO-OTHER-CNT
+
+                   PERFORM 1007-LOOKUP-HWM-STMT-ID
+                   PERFORM 1110-OPEN-PLAN-PKG-CSR
+                   PERFORM 1120-FETCH-PKG-DATA
+                       UNTIL ROW-NOT-FOUND
+                          OR WS-FETCH-COUNT NOT LESS THAN SANITY-CHECK
+                   IF WS-FETCH-COUNT NOT LESS THAN SANITY-CHECK
+                      AND NOT ROW-NOT-FOUND
+                       PERFORM 1146-WRITE-SANITY-WARNING
+                   END-IF
+                   PERFORM 1140-CLOSE-PLAN-PKG-CSR
+                   IF SECCNT-PKG-IN-PROGRESS
+                       PERFORM 1139-VALIDATE-SECTION-COUNT
+                       MOVE 'N' TO WS-SECCNT-PKG-SW
+                   END-IF
+                   PERFORM 1145-WRITE-ISOLATION-SUMMARY
+                   PERFORM 1009-WRITE-HWM-RECORD
+                   IF WS-FETCH-COUNT = 0
+                       PERFORM 1147-WRITE-STALE-PLAN-WARNING
+                   END-IF
+               END-IF
+
+               IF WS-PLANNAME-MATCH-SW = 'Y'
+                   MOVE 'N' TO WS-PLANNAME-SKIP-SW
+               END-IF
+
+               PERFORM 1020-READ-PLANS-FILE
+           END-PERFORM
+           END-IF
+
+           PERFORM 1090-CLOSE-PLANS-FILE
+           CLOSE Checkpt-Out
+           CLOSE Extract-Rpt
+           CLOSE Bnderr-Rpt
+           CLOSE Blob-Out
+           CLOSE Isosum-Rpt
+           CLOSE Sanity-Rpt
+           CLOSE Errlog-Rpt
+           CLOSE Stale-Rpt
+           CLOSE Qryno-Out
+           CLOSE Hwmark-Out
+           CLOSE Stmtxt-Out
+           CLOSE Stmtix-Out
+           CLOSE Stidup-Rpt
+           CLOSE Orphan-Rpt
+           CLOSE Secterr-Rpt
+           CLOSE Cksum-Rpt
+           CLOSE Trunc-Rpt
+           CLOSE Largesql-Rpt
+
+           IF LK-RUN-OPTIONS NOT OMITTED
+              AND LK-DRY-RUN-MODE
+               PERFORM 1148-WRITE-DRYRUN-SUMMARY
+               CLOSE Dryrun-Rpt
+           END-IF
+
+           PERFORM 1149-WRITE-SUMMARY-TREND-RECORD
+           CLOSE Sumtrend-Out
+
+           GOBACK
+           .
+
+       1005-LOAD-CHECKPOINT.
+      *
+      * A restart checkpoint file from a prior, abended run is
+      * optional.  When present, its last record is the last row
+      * this job successfully captured.
+      *
+           MOVE 'N' TO WS-CHECKPT-SW
+           MOVE 'N' TO WS-RESTART-SW
+           MOVE SPACES TO WS-CHECKPT-KEY
+           MOVE +0 TO WS-CKPT-SEQNO
+
+           OPEN INPUT Checkpt-In
+
+           PERFORM UNTIL CHECKPT-IN-EOF
+               READ Checkpt-In
+                   AT END
+                       SET CHECKPT-IN-EOF TO TRUE
+                   NOT AT END
+                       MOVE CKI-PLANNAME TO WS-CKPT-PLANNAME
+                       MOVE CKI-LOCATION TO WS-CKPT-LOCATION
+                       MOVE CKI-COLLID   TO WS-CKPT-COLLID
+                       MOVE CKI-NAME     TO WS-CKPT-NAME
+                       MOVE CKI-SEQNO    TO WS-CKPT-SEQNO
+                       MOVE 'Y' TO WS-RESTART-SW
+               END-READ
+           END-PERFORM
+
+           CLOSE Checkpt-In
+           .
+
+       1006-LOAD-HWM-TABLE.
+      *
+      * A prior run's high-water STMT-ID file is optional, the same
+      * way the checkpoint file is.  A plan never seen before, or a
+      * run with LK-INCREMENTAL-FLAG left at 'N', simply fetches
+      * everything the way it always has.
+      *
+           MOVE 'N' TO WS-HWMARK-SW
+           MOVE 0 TO WS-HWM-COUNT
+
+           OPEN INPUT Hwmark-In
+
+           PERFORM UNTIL HWMARK-IN-EOF
+               READ Hwmark-In
+                   AT END
+                       SET HWMARK-IN-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-HWM-COUNT
+                       SET WS-HWM-IX TO WS-HWM-COUNT
+                       MOVE HWI-PLANNAME
+                           TO WS-HWM-TBL-PLANNAME (WS-HWM-IX)
+                       MOVE HWI-STMT-ID
+                           TO WS-HWM-TBL-STMT-ID (WS-HWM-IX)
+               END-READ
+           END-PERFORM
+
+           CLOSE Hwmark-In
+           .
+
+       1007-LOOKUP-HWM-STMT-ID.
+      *
+      * Find this plan's prior high-water STMT-ID, if any, and set
+      * WS-HWM-STMT-ID to it for the cursor's WHERE clause.  Zero
+      * means "fetch everything", which is also what a plan outside
+      * the table and a non-incremental run both get.
+      *
+           MOVE 0 TO WS-HWM-STMT-ID
+           MOVE 0 TO WS-CUR-HWM-STMT-ID
+           MOVE 'N' TO WS-HWM-FOUND-SW
+
+           IF LK-RUN-OPTIONS NOT OMITTED
+              AND LK-INCREMENTAL-MODE
+               MOVE 1 TO WS-HWM-SCAN-IX
+               PERFORM 1008-SCAN-ONE-HWM-ENTRY
+                   UNTIL WS-HWM-SCAN-IX > WS-HWM-COUNT
+                      OR HWM-FOUND
+           END-IF
+           .
+
+       1008-SCAN-ONE-HWM-ENTRY.
+           IF WS-HWM-TBL-PLANNAME (WS-HWM-SCAN-IX) = PLANNAME-TEXT
+               MOVE WS-HWM-TBL-STMT-ID (WS-HWM-SCAN-IX)
+                   TO WS-HWM-STMT-ID
+               MOVE WS-HWM-STMT-ID TO WS-CUR-HWM-STMT-ID
+               MOVE 'Y' TO WS-HWM-FOUND-SW
+           END-IF
+           ADD 1 TO WS-HWM-SCAN-IX.
+
+       1009-WRITE-HWM-RECORD.
+      *
+      * Carry this plan's new high-water STMT-ID forward for the next
+      * incremental run, whether or not this run was itself
+      * incremental -- a later incremental run still needs a mark to
+      * start from.
+      *
+           MOVE PLANNAME-TEXT      TO HWO-PLANNAME
+           MOVE WS-CUR-HWM-STMT-ID TO HWO-STMT-ID
+           WRITE Hwmark-Out-Record
+           .
+
+       1011-STAMP-CICS-HEADER.
+      *
+      * Capture the attached CICS region's own ASKTIME/APPLID and
+      * lay down one header line on the extract report ahead of the
+      * first plan's statements, so an auditor can tell which region
+      * and wall-clock time actually produced this run's output.
+      *
+           EXEC CICS
+                ASKTIME ABSTIME(WS-CICS-ABSTIME)
+           END-EXEC
+
+           EXEC CICS
+                ASSIGN
+                APPLID(WS-CICS-APPLID)
+           END-EXEC
+
+           MOVE SPACES            TO WS-CICS-HEADER-LINE
+           MOVE WS-CICS-APPLID    TO RPT-CICS-APPLID
+           MOVE WS-CICS-ABSTIME   TO RPT-CICS-ABSTIME
+           MOVE WS-CICS-HEADER-LINE TO Extract-Rpt-Record
+           WRITE Extract-Rpt-Record
+           .
+       1011-EXIT.
+           EXIT.
+
+       1015-LOAD-SECTCT-TABLE.
+      *
+      * The expected-section-count file is optional, the same way
+      * Hwmark-In is -- a package not listed here simply has no
+      * SECTNO count validated against it.
+      *
+           MOVE 'N' TO WS-SECTCT-IN-SW
+           MOVE 0 TO WS-SECTCT-COUNT
+
+           OPEN INPUT Sectct-In
+
+           PERFORM UNTIL SECTCT-IN-EOF
+               READ Sectct-In
+                   AT END
+                       SET SECTCT-IN-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-SECTCT-COUNT
+                       SET WS-SECTCT-IX TO WS-SECTCT-COUNT
+                       MOVE SCI-LOCATION
+                           TO WS-SECTCT-LOCATION (WS-SECTCT-IX)
+                       MOVE SCI-COLLID
+                           TO WS-SECTCT-COLLID   (WS-SECTCT-IX)
+                       MOVE SCI-NAME
+                           TO WS-SECTCT-NAME     (WS-SECTCT-IX)
+                       MOVE SCI-EXPECTED-COUNT
+                           TO WS-SECTCT-EXPECTED (WS-SECTCT-IX)
+               END-READ
+           END-PERFORM
+
+           CLOSE Sectct-In
+           .
+
+       1016-LOOKUP-SECTCT-ENTRY.
+      *
+      * Sets SECTCT-FOUND-IN-TABLE and WS-SECTCT-MATCHED-EXPECTED for
+      * the package named in WS-SECCNT-CUR-LOCATION/COLLID/NAME.
+      *
+           MOVE 'N' TO WS-SECTCT-FOUND-SW
+           PERFORM 1017-SCAN-ONE-SECTCT-ENTRY
+               VARYING WS-SECTCT-IX FROM 1 BY 1
+               UNTIL WS-SECTCT-IX > WS-SECTCT-COUNT
+                  OR SECTCT-FOUND-IN-TABLE
+           .
+
+       1017-SCAN-ONE-SECTCT-ENTRY.
+           IF WS-SECTCT-LOCATION (WS-SECTCT-IX) = WS-SECCNT-CUR-LOCATION
+              AND WS-SECTCT-COLLID (WS-SECTCT-IX) = WS-SECCNT-CUR-COLLID
+              AND WS-SECTCT-NAME   (WS-SECTCT-IX) = WS-SECCNT-CUR-NAME
+               MOVE 'Y' TO WS-SECTCT-FOUND-SW
+               MOVE WS-SECTCT-EXPECTED (WS-SECTCT-IX)
+                   TO WS-SECTCT-MATCHED-EXPECTED
+           END-IF
+           .
+
+       1012-LOAD-PLANS-TABLE.
+      *
+      * One pass over PLANS-File, up front, just to build the
+      * in-memory membership table 1013-LOOKUP-PLAN-IN-TABLE checks --
+      * the main per-plan loop further down reopens and rereads the
+      * same file from the top afterward to actually drive processing.
+      *
+           MOVE 0 TO WS-PLANS-COUNT
+
+           OPEN INPUT Plans-File
+
+           PERFORM UNTIL PLANS-EOF
+               PERFORM 1020-READ-PLANS-FILE
+               IF NOT PLANS-EOF
+                   ADD 1 TO WS-PLANS-COUNT
+                   SET WS-PLANS-IX TO WS-PLANS-COUNT
+                   MOVE PR-PLANNAME TO WS-PLANS-TBL-NAME (WS-PLANS-IX)
+               END-IF
+           END-PERFORM
+
+           CLOSE Plans-File
+           MOVE 'N' TO WS-PLANS-SW
+           .
+
+       1013-LOOKUP-PLAN-IN-TABLE.
+      *
+      * Sets PLAN-FOUND-IN-TABLE when the PLANNAME already moved into
+      * WS-LOOKUP-PLANNAME appears anywhere in WS-PLANS-TABLE.
+      *
+           MOVE 'N' TO WS-PLAN-FOUND-SW
+           SET WS-PLANS-IX TO 1
+           PERFORM 1014-SCAN-ONE-PLANS-ENTRY
+               VARYING WS-PLANS-IX FROM 1 BY 1
+               UNTIL WS-PLANS-IX > WS-PLANS-COUNT
+                  OR PLAN-FOUND-IN-TABLE
+           .
+
+       1014-SCAN-ONE-PLANS-ENTRY.
+           IF WS-PLANS-TBL-NAME (WS-PLANS-IX) = WS-LOOKUP-PLANNAME
+               MOVE 'Y' TO WS-PLAN-FOUND-SW
+           END-IF
+           .
+
+       1010-OPEN-PLANS-FILE.
+           OPEN INPUT Plans-File
+           .
+
+       1020-READ-PLANS-FILE.
+           READ Plans-File
+               AT END
+                   SET PLANS-EOF TO TRUE
+           END-READ
+           .
+
+       1090-CLOSE-PLANS-FILE.
+           CLOSE Plans-File
+           .
+
+      ******************************************************************
+      * One-pass collection-scoped extraction -- takes the place of   *
+      * the PLANS-file loop above when LK-COLLECTION-MODE-FLAG is 'Y',*
+      * driving the same OPEN/FETCH/CLOSE paragraphs against COLL_PKG *
+      * instead of once per PLANS-file entry against PLAN_PKG.        *
+      ******************************************************************
+       1096-RUN-COLLECTION-EXTRACT.
+           MOVE SPACES TO PLANNAME-TEXT
+           MOVE +24    TO PLANNAME-LEN
+           MOVE 0      TO WS-HWM-STMT-ID
+           MOVE 0      TO WS-CUR-HWM-STMT-ID
+           MOVE +0     TO WS-FETCH-COUNT
+           MOVE 0      TO WS-ISO-UR-CNT WS-ISO-CS-CNT WS-ISO-RS-CNT
+                           WS-ISO-RR-CNT WS-ISO-OTHER-CNT
+
+           PERFORM 1110-OPEN-PLAN-PKG-CSR
+           PERFORM 1120-FETCH-PKG-DATA
+               UNTIL ROW-NOT-FOUND
+                  OR WS-FETCH-COUNT NOT LESS THAN SANITY-CHECK
+           IF WS-FETCH-COUNT NOT LESS THAN SANITY-CHECK
+              AND NOT ROW-NOT-FOUND
+               PERFORM 1146-WRITE-SANITY-WARNING
+           END-IF
+           PERFORM 1140-CLOSE-PLAN-PKG-CSR
+           IF SECCNT-PKG-IN-PROGRESS
+               PERFORM 1139-VALIDATE-SECTION-COUNT
+               MOVE 'N' TO WS-SECCNT-PKG-SW
+           END-IF
+           PERFORM 1145-WRITE-ISOLATION-SUMMARY
+           .
+       1096-EXIT.
+           EXIT.
+
+       1110-OPEN-PLAN-PKG-CSR.
+      *
+      * Access the data for the list of packages associated
+      * with the plan read from the PLANS file, or, in collection
+      * mode, every plan bound to the requested COLLID.
+      *
+           IF COLLECTION-MODE-ACTIVE
+               EXEC SQL OPEN COLL_PKG END-EXEC
+           ELSE
+               EXEC SQL OPEN PLAN_PKG END-EXEC
+           END-IF
+
+           MOVE SQLCODE TO DB2-RETURN-CODE
+           EVALUATE TRUE
+             WHEN SQL-CALL-VALID
+                  CONTINUE
+             WHEN OTHER
+                  CALL 'GetDiagnostics'
+                  MOVE 101 TO ABEND-CODE
+                  PERFORM 9999-ABEND
+           END-EVALUATE
+           .
+
+       1120-FETCH-PKG-DATA.
+      *
+      * Pull the package data into this program.
+      *
+           ADD 1 TO WS-FETCH-COUNT
+
+           MOVE +0 TO WS-STMT-TXT-LENGTH
+
+           IF COLLECTION-MODE-ACTIVE
+               EXEC SQL FETCH COLL_PKG INTO
+                   :WS-STATEMENT
+                 , :DCLSYSPACKSTMT.STMTBLOB
+                 , :DCLSYSPACKSTMT.LOCATION
+                 , :DCLSYSPACKSTMT.COLLID
+                 , :DCLSYSPACKSTMT.NAME
+                 , :STMTNO
+                 , :STMTNOI
+                 , :DCLSYSPACKSTMT.SEQNO
+                 , :SECTNO
+                 , :BINDERROR
+                 , :DCLSYSPACKSTMT.VERSION
+                 , :ACCESSPATH
+                 , :EXPLAINABLE
+                 , :DCLSYSPACKSTMT.QUERYNO
+                 , :ISOLATION
+                 , :DCLSYSPACKSTMT.STMT-ID
+               END-EXEC
+           ELSE
+               EXEC SQL FETCH PLAN_PKG INTO
+                   :WS-STATEMENT
+                 , :DCLSYSPACKSTMT.STMTBLOB
+                 , :DCLSYSPACKSTMT.LOCATION
+                 , :DCLSYSPACKSTMT.COLLID
+                 , :DCLSYSPACKSTMT.NAME
+                 , :STMTNO
+                 , :STMTNOI
+                 , :DCLSYSPACKSTMT.SEQNO
+                 , :SECTNO
+                 , :BINDERROR
+                 , :DCLSYSPACKSTMT.VERSION
+                 , :ACCESSPATH
+                 , :EXPLAINABLE
+                 , :DCLSYSPACKSTMT.QUERYNO
+                 , :ISOLATION
+                 , :DCLSYSPACKSTMT.STMT-ID
+               END-EXEC
+           END-IF.
+
+           MOVE SQLCODE TO DB2-RETURN-CODE
+
+           IF SQL-CALL-VALID
+              AND STMT-ID OF DCLSYSPACKSTMT > WS-CUR-HWM-STMT-ID
+               MOVE STMT-ID OF DCLSYSPACKSTMT TO WS-CUR-HWM-STMT-ID
+           END-IF
+
+           IF SQL-CALL-VALID
+              AND NOT (STMTNO = +0
+                   AND SEQNO OF DCLSYSPACKSTMT = +0
+                   AND SECTNO = +0)
+              AND (WS-VERSION-FILTER = SPACES
+               OR VERSION-TEXT OF DCLSYSPACKSTMT = WS-VERSION-FILTER)
+               PERFORM 1138-TRACK-SECTION-COUNT
+           END-IF
+
+           EVALUATE TRUE
+             WHEN STMTNO = +0
+              AND SEQNO OF DCLSYSPACKSTMT = +0
+              AND SECTNO = +0
+      *
+      *           Documentation says these values indicate the
+      *           row is for internal use only.
+      *
+                  ADD 1 TO WS-SUM-INTERNAL-SKIPPED
+             WHEN SQL-CALL-VALID AND SKIPPING-TO-CHECKPOINT
+                  PERFORM 1126-CHECK-RESTART-POINT
+             WHEN SQL-CALL-VALID AND BINDERROR NOT = 'N'
+                  PERFORM 1128-WRITE-BINDERROR-EXCEPTION
+             WHEN SQL-CALL-VALID
+              AND WS-VERSION-FILTER NOT = SPACES
+              AND VERSION-TEXT OF DCLSYSPACKSTMT NOT = WS-VERSION-FILTER
+                  CONTINUE
+             WHEN SQL-CALL-VALID
+              AND LK-RUN-OPTIONS NOT OMITTED
+              AND LK-DRY-RUN-MODE
+      *
+      *           Capacity-planning dry run -- tally the package and
+      *           estimate its statement size without the CLOB
+      *           FETCH/SUBSTR or any of the real extract output.
+      *
+                  PERFORM 1129-TALLY-DRY-RUN
+                  PERFORM 1134-TALLY-ISOLATION
+                  PERFORM 1125-UPDATE-CHECKPOINT
+             WHEN SQL-CALL-VALID
+                  ADD 1 TO WS-SUM-CLOBS-FETCHED
+                  PERFORM 1122-GET-STMT-CLOB
+                  PERFORM 1124-GET-STMT-BLOB
+                  PERFORM 1144-COMPARE-STMT-CHECKSUMS
+                  IF NOT WS-REPORT-MODE-IS-SUMMARY
+                      PERFORM 1130-WRITE-EXTRACT-REPORT
+                  END-IF
+                  PERFORM 1131-WRITE-BLOB-EXTRACT
+                  PERFORM 1136-WRITE-STMTXT-EXTRACT
+                  PERFORM 1137-WRITE-STMTIX-EXTRACT
+                  IF EXPLAINABLE = 'Y'
+                      PERFORM 1133-TRIGGER-EXPLAIN
+                      PERFORM 1135-WRITE-QUERYNO-XREF
+                  END-IF
+                  PERFORM 1134-TALLY-ISOLATION
+                  PERFORM 1125-UPDATE-CHECKPOINT
+             WHEN ROW-NOT-FOUND
+                  CONTINUE
+             WHEN OTHER
+                  CALL 'GetDiagnostics'
+                  MOVE 102 TO ABEND-CODE
+                  PERFORM 9999-ABEND
+           END-EVALUATE
+
+           .
+
+       1128-WRITE-BINDERROR-EXCEPTION.
+      *
+      * A package that bound with errors is not safe to catalog as
+      * if its SQL were good.  Flag it on the exception report
+      * instead of silently capturing it.
+      *
+           MOVE PLANNAME-TEXT                    TO BER-PLANNAME
+           MOVE LOCATION-TEXT OF DCLSYSPACKSTMT   TO BER-LOCATION
+           MOVE COLLID-TEXT OF DCLSYSPACKSTMT     TO BER-COLLID
+           MOVE NAME-TEXT OF DCLSYSPACKSTMT       TO BER-NAME
+           MOVE STMTNO                            TO BER-STMTNO
+           WRITE Bnderr-Rpt-Record
+           .
+
+       1129-TALLY-DRY-RUN.
+      *
+      * LENGTH(:WS-STATEMENT) asks DB2 for the CLOB's size off the
+      * locator alone, so a dry run can estimate this row's share of
+      * the batch window without materializing the statement text
+      * the way 1122-GET-STMT-CLOB does.  A failed estimate just
+      * leaves this row out of the total instead of failing the
+      * whole capacity-planning pass.
+      *
+           ADD 1 TO WS-DRYRUN-PKG-COUNT
+
+           EXEC SQL
+                VALUES ( LENGTH(:WS-STATEMENT) )
+                INTO :WS-DRYRUN-CLOB-LEN
+           END-EXEC
+
+           MOVE SQLCODE TO DB2-RETURN-CODE
+           IF SQL-CALL-VALID
+               ADD WS-DRYRUN-CLOB-LEN TO WS-DRYRUN-EST-TOTAL-BYTES
+           END-IF
+
+           EXEC SQL FREE LOCATOR :WS-STATEMENT END-EXEC
+           EXEC SQL FREE LOCATOR :DCLSYSPACKSTMT.STMTBLOB END-EXEC
+           .
+
+       1130-WRITE-EXTRACT-REPORT.
+      *
+      * Lay down a header block for this statement followed by its
+      * text, wrapped to print-line width, so a DBA can read the SQL
+      * straight off the report instead of re-running the program
+      * under a debugger.
+      *
+           MOVE SPACES                          TO WS-RPT-HEADER-LINE
+           MOVE PLANNAME-TEXT                   TO RPT-PLANNAME
+           MOVE COLLID-TEXT OF DCLSYSPACKSTMT    TO RPT-COLLID
+           MOVE NAME-TEXT OF DCLSYSPACKSTMT      TO RPT-NAME
+           MOVE STMTNO                           TO RPT-STMTNO
+           MOVE SECTNO                           TO RPT-SECTNO
+           MOVE VERSION-TEXT OF DCLSYSPACKSTMT   TO RPT-VERSION
+
+           MOVE WS-RPT-HEADER-LINE TO Extract-Rpt-Record
+           WRITE Extract-Rpt-Record
+
+           PERFORM 1132-WRITE-TEXT-LINE
+               VARYING WS-CHUNK-IX FROM 1 BY WS-CHUNK-LEN
+               UNTIL WS-CHUNK-IX > WS-STMT-TXT-LENGTH
+           .
+
+       1132-WRITE-TEXT-LINE.
+           MOVE SPACES TO Extract-Rpt-Record
+           MOVE WS-STMT-TXT-DATA(WS-CHUNK-IX:WS-CHUNK-LEN)
+                TO Extract-Rpt-Record
+           WRITE Extract-Rpt-Record
+           .
+
+       1125-UPDATE-CHECKPOINT.
+      *
+      * Remember the last row captured and, every WS-CHECKPT-INTERVAL
+      * rows, harden that position to the restart checkpoint file so
+      * a rerun after an abend can skip everything already fetched.
+      *
+           MOVE PLANNAME-TEXT             TO WS-CKPT-PLANNAME
+           MOVE LOCATION-TEXT OF DCLSYSPACKSTMT TO WS-CKPT-LOCATION
+           MOVE COLLID-TEXT OF DCLSYSPACKSTMT   TO WS-CKPT-COLLID
+           MOVE NAME-TEXT OF DCLSYSPACKSTMT     TO WS-CKPT-NAME
+           MOVE SEQNO OF DCLSYSPACKSTMT         TO WS-CKPT-SEQNO
+
+           ADD 1 TO WS-SINCE-CHECKPT
+           IF WS-SINCE-CHECKPT NOT LESS THAN WS-CHECKPT-INTERVAL
+               PERFORM 1127-WRITE-CHECKPOINT
+               MOVE 0 TO WS-SINCE-CHECKPT
+           END-IF
+           .
+
+       1126-CHECK-RESTART-POINT.
+      *
+      * Discard rows that were already captured on a prior run, up
+      * to and including the row matching the restart checkpoint.
+      * Once that row is seen, normal processing resumes.
+      *
+           IF LOCATION-TEXT OF DCLSYSPACKSTMT = WS-CKPT-LOCATION
+              AND COLLID-TEXT OF DCLSYSPACKSTMT = WS-CKPT-COLLID
+              AND NAME-TEXT OF DCLSYSPACKSTMT   = WS-CKPT-NAME
+              AND SEQNO OF DCLSYSPACKSTMT       = WS-CKPT-SEQNO
+               MOVE 'N' TO WS-SKIPPING-SW
+           END-IF
+           .
+
+       1127-WRITE-CHECKPOINT.
+           MOVE WS-CKPT-PLANNAME TO CKO-PLANNAME
+           MOVE WS-CKPT-LOCATION TO CKO-LOCATION
+           MOVE WS-CKPT-COLLID   TO CKO-COLLID
+           MOVE WS-CKPT-NAME     TO CKO-NAME
+           MOVE WS-CKPT-SEQNO    TO CKO-SEQNO
+           WRITE Checkpt-Out-Record
+           .
+
+
+       1122-GET-STMT-CLOB.
+      *
+      * Go get the actual SQL statement.
+      *
+      *
+      * Note we must process the CLOB differently.
+      *
+           EXEC SQL
+                SET :WS-STMT-TXT = SUBSTR(:WS-STATEMENT,1)
+           END-EXEC
+
+           MOVE SQLCODE TO DB2-RETURN-CODE
+           EVALUATE TRUE
+             WHEN SQL-CALL-VALID
                   CONTINUE
              WHEN OTHER
                   CALL 'GetDiagnostics'
@@ -382,6 +1827,28 @@
                   PERFORM 9999-ABEND
            END-EVALUATE
 
+           EXEC SQL
+                SET :WS-STMT-ACTUAL-LEN = LENGTH(:WS-STATEMENT)
+           END-EXEC
+
+           MOVE SQLCODE TO DB2-RETURN-CODE
+           EVALUATE TRUE
+             WHEN SQL-CALL-VALID
+                  CONTINUE
+             WHEN OTHER
+                  CALL 'GetDiagnostics'
+                  MOVE 108 TO ABEND-CODE
+                  PERFORM 9999-ABEND
+           END-EVALUATE
+
+           IF WS-STMT-ACTUAL-LEN > WS-STMT-TXT-LENGTH
+               PERFORM 1156-WRITE-TRUNC-EXCEPTION
+           END-IF
+
+           IF WS-STMT-ACTUAL-LEN >= WS-LARGE-SQL-THRESHOLD
+               PERFORM 1157-WRITE-LARGESQL-EXCEPTION
+           END-IF
+
            EXEC SQL FREE LOCATOR :WS-STATEMENT END-EXEC
            MOVE SQLCODE TO DB2-RETURN-CODE
            EVALUATE TRUE
@@ -394,11 +1861,274 @@
            END-EVALUATE
            .
 
+       1156-WRITE-TRUNC-EXCEPTION.
+           MOVE PLANNAME-TEXT                     TO TRR-PLANNAME
+           MOVE LOCATION-TEXT OF DCLSYSPACKSTMT    TO TRR-LOCATION
+           MOVE COLLID-TEXT OF DCLSYSPACKSTMT      TO TRR-COLLID
+           MOVE NAME-TEXT OF DCLSYSPACKSTMT        TO TRR-NAME
+           MOVE STMTNO                             TO TRR-STMTNO
+           MOVE WS-STMT-ACTUAL-LEN                 TO TRR-ACTUAL-LEN
+           MOVE WS-STMT-TXT-LENGTH                 TO TRR-CAPTURED-LEN
+           WRITE Trunc-Rpt-Record
+           .
+
+       1157-WRITE-LARGESQL-EXCEPTION.
+           MOVE PLANNAME-TEXT                     TO LSR-PLANNAME
+           MOVE LOCATION-TEXT OF DCLSYSPACKSTMT    TO LSR-LOCATION
+           MOVE COLLID-TEXT OF DCLSYSPACKSTMT      TO LSR-COLLID
+           MOVE NAME-TEXT OF DCLSYSPACKSTMT        TO LSR-NAME
+           MOVE STMTNO                             TO LSR-STMTNO
+           MOVE WS-STMT-ACTUAL-LEN                 TO LSR-ACTUAL-LEN
+           MOVE WS-LARGE-SQL-THRESHOLD             TO LSR-THRESHOLD
+           WRITE Largesql-Rpt-Record
+           .
+
+       1158-WRITE-STIDUP-EXCEPTION.
+      *
+      * Flag it on the exception report instead of silently dropping
+      * it -- a duplicate STI-KEY here means two rows bound for the
+      * same LOCATION/COLLID/NAME/STMTNO/SECTNO, which Stmtix-Out's
+      * online browse screen can only ever show one of.
+      *
+           MOVE LOCATION-TEXT OF DCLSYSPACKSTMT    TO SDR-LOCATION
+           MOVE COLLID-TEXT OF DCLSYSPACKSTMT      TO SDR-COLLID
+           MOVE NAME-TEXT OF DCLSYSPACKSTMT        TO SDR-NAME
+           MOVE STMTNO                              TO SDR-STMTNO
+           MOVE SECTNO                              TO SDR-SECTNO
+           WRITE Stidup-Rpt-Record
+           .
+
+       1124-GET-STMT-BLOB.
+      *
+      * Materialize the raw STMTBLOB form of the same row, so both
+      * representations of "the same" bound statement are available
+      * for a byte-level compare, not just the CLOB text.
+      *
+           EXEC SQL
+                SET :WS-BLOB-DATA = SUBSTR(:DCLSYSPACKSTMT.STMTBLOB,1)
+           END-EXEC
+
+           MOVE SQLCODE TO DB2-RETURN-CODE
+           EVALUATE TRUE
+             WHEN SQL-CALL-VALID
+                  CONTINUE
+             WHEN OTHER
+                  CALL 'GetDiagnostics'
+                  MOVE 106 TO ABEND-CODE
+                  PERFORM 9999-ABEND
+           END-EVALUATE
+
+           EXEC SQL FREE LOCATOR :DCLSYSPACKSTMT.STMTBLOB END-EXEC
+           MOVE SQLCODE TO DB2-RETURN-CODE
+           EVALUATE TRUE
+             WHEN SQL-CALL-VALID
+                  CONTINUE
+             WHEN OTHER
+                  CALL 'GetDiagnostics'
+                  MOVE 106 TO ABEND-CODE
+                  PERFORM 9999-ABEND
+           END-EVALUATE
+           .
+
+       1144-COMPARE-STMT-CHECKSUMS.
+      *
+      * STMTBLOB and the STATEMENT CLOB text are two representations
+      * of the same bound statement -- if CHECKSUM-PGM disagrees
+      * about them, the catalog row is flagged as possibly corrupt
+      * rather than letting the mismatch go unnoticed because a
+      * downstream consumer only ever looks at one form or the other.
+      *
+           MOVE WS-BLOB-DATA-LENGTH TO WS-CKSUM-INPUT-LEN
+           CALL CHECKSUM-PGM USING
+               WS-BLOB-DATA-DATA
+               WS-CKSUM-INPUT-LEN
+               WS-BLOB-CHECKSUM
+               WS-CKSUM-RETURN-CODE
+           END-CALL
+
+           MOVE WS-STMT-TXT-LENGTH TO WS-CKSUM-INPUT-LEN
+           CALL CHECKSUM-PGM USING
+               WS-STMT-TXT-DATA
+               WS-CKSUM-INPUT-LEN
+               WS-TEXT-CHECKSUM
+               WS-CKSUM-RETURN-CODE
+           END-CALL
+
+           IF WS-BLOB-CHECKSUM NOT = WS-TEXT-CHECKSUM
+               PERFORM 1149-WRITE-CKSUM-EXCEPTION
+           END-IF
+           .
+
+       1149-WRITE-CKSUM-EXCEPTION.
+           MOVE PLANNAME-TEXT                     TO CKR-PLANNAME
+           MOVE LOCATION-TEXT OF DCLSYSPACKSTMT    TO CKR-LOCATION
+           MOVE COLLID-TEXT OF DCLSYSPACKSTMT      TO CKR-COLLID
+           MOVE NAME-TEXT OF DCLSYSPACKSTMT        TO CKR-NAME
+           MOVE STMTNO                             TO CKR-STMTNO
+           MOVE WS-BLOB-CHECKSUM                   TO CKR-BLOB-CKSUM
+           MOVE WS-TEXT-CHECKSUM                   TO CKR-TEXT-CKSUM
+           WRITE Cksum-Rpt-Record
+           .
+
+       1131-WRITE-BLOB-EXTRACT.
+           MOVE LOCATION-TEXT OF DCLSYSPACKSTMT   TO BOR-LOCATION
+           MOVE COLLID-TEXT OF DCLSYSPACKSTMT     TO BOR-COLLID
+           MOVE NAME-TEXT OF DCLSYSPACKSTMT       TO BOR-NAME
+           MOVE STMTNO                            TO BOR-STMTNO
+           MOVE SECTNO                            TO BOR-SECTNO
+           MOVE WS-BLOB-DATA-LENGTH                TO BOR-BLOB-LEN
+           MOVE WS-BLOB-DATA-DATA                  TO BOR-BLOB-DATA
+           WRITE Blob-Out-Record
+           .
+
+       1133-TRIGGER-EXPLAIN.
+      *
+      * Catch EXPLAINABLE statements at extract time instead of
+      * leaving it to the DBAs to hunt them down and re-EXPLAIN them
+      * by hand after the fact.  The resulting PLAN_TABLE rows carry
+      * this statement's QUERYNO so they tie back to it later.
+      *
+           EXEC SQL
+                EXPLAIN PLAN SET QUERYNO = :QUERYNO OF DCLSYSPACKSTMT
+                FOR :WS-STMT-TXT
+           END-EXEC
+
+           MOVE SQLCODE TO DB2-RETURN-CODE
+           EVALUATE TRUE
+             WHEN SQL-CALL-VALID
+                  CONTINUE
+             WHEN OTHER
+      *
+      *           A failed EXPLAIN is a quality-of-review issue, not
+      *           a reason to lose the rest of a large extract.
+      *
+                  CALL 'GetDiagnostics'
+           END-EVALUATE
+           .
+
+       1134-TALLY-ISOLATION.
+           EVALUATE ISOLATION
+             WHEN 'U'
+                  ADD 1 TO WS-ISO-UR-CNT
+             WHEN 'C'
+                  ADD 1 TO WS-ISO-CS-CNT
+             WHEN 'S'
+                  ADD 1 TO WS-ISO-RS-CNT
+             WHEN 'R'
+                  ADD 1 TO WS-ISO-RR-CNT
+             WHEN OTHER
+                  ADD 1 TO WS-ISO-OTHER-CNT
+           END-EVALUATE
+           .
+
+       1136-WRITE-STMTXT-EXTRACT.
+      *
+      * Same key as Blob-Out, but carrying the CLOB text itself
+      * instead of the raw STMTBLOB, so a compare program never has
+      * to peel a header block and unwrap print-line chunking just
+      * to see whether a statement's SQL changed between binds.
+      *
+           MOVE LOCATION-TEXT OF DCLSYSPACKSTMT   TO STX-LOCATION
+           MOVE COLLID-TEXT OF DCLSYSPACKSTMT     TO STX-COLLID
+           MOVE NAME-TEXT OF DCLSYSPACKSTMT       TO STX-NAME
+           MOVE STMTNO                            TO STX-STMTNO
+           MOVE SECTNO                            TO STX-SECTNO
+           MOVE WS-STMT-TXT-LENGTH                TO STX-TEXT-LEN
+           MOVE WS-STMT-TXT-DATA                  TO STX-TEXT
+           WRITE Stmtxt-Out-Record
+           .
+
+       1137-WRITE-STMTIX-EXTRACT.
+      *
+      * Same record as Stmtxt-Out, written to the indexed file on
+      * STI-KEY instead of Stmtxt-Out's flat sequential ordering, so
+      * the online browse screen can read one statement directly.
+      *
+           MOVE LOCATION-TEXT OF DCLSYSPACKSTMT   TO STI-LOCATION
+           MOVE COLLID-TEXT OF DCLSYSPACKSTMT     TO STI-COLLID
+           MOVE NAME-TEXT OF DCLSYSPACKSTMT       TO STI-NAME
+           MOVE STMTNO                            TO STI-STMTNO
+           MOVE SECTNO                            TO STI-SECTNO
+           MOVE WS-STMT-TXT-LENGTH                TO STI-TEXT-LEN
+           MOVE WS-STMT-TXT-DATA(1:65000)          TO STI-TEXT
+           WRITE Stmtix-Out-Record
+               INVALID KEY
+                   PERFORM 1158-WRITE-STIDUP-EXCEPTION
+           END-WRITE
+           .
+
+       1135-WRITE-QUERYNO-XREF.
+           MOVE PLANNAME-TEXT                    TO QNO-PLANNAME
+           MOVE LOCATION-TEXT OF DCLSYSPACKSTMT   TO QNO-LOCATION
+           MOVE COLLID-TEXT OF DCLSYSPACKSTMT     TO QNO-COLLID
+           MOVE NAME-TEXT OF DCLSYSPACKSTMT       TO QNO-NAME
+           MOVE STMTNO                            TO QNO-STMTNO
+           MOVE SECTNO                            TO QNO-SECTNO
+           MOVE QUERYNO OF DCLSYSPACKSTMT         TO QNO-QUERYNO
+           WRITE Qryno-Out-Record
+           .
+
+       1146-WRITE-SANITY-WARNING.
+           MOVE PLANNAME-TEXT  TO SNR-PLANNAME
+           MOVE SANITY-CHECK   TO SNR-LIMIT
+           WRITE Sanity-Rpt-Record
+           .
+
+       1147-WRITE-STALE-PLAN-WARNING.
+           MOVE PLANNAME-TEXT  TO STR-PLANNAME
+           WRITE Stale-Rpt-Record
+           .
+
+       1148-WRITE-DRYRUN-SUMMARY.
+           MOVE WS-DRYRUN-PLAN-COUNT      TO DRR-PLAN-COUNT
+           MOVE WS-DRYRUN-PKG-COUNT       TO DRR-PKG-COUNT
+           MOVE WS-DRYRUN-EST-TOTAL-BYTES TO DRR-EST-TOTAL-BYTES
+           WRITE Dryrun-Rpt-Record
+           .
+
+       1149-WRITE-SUMMARY-TREND-RECORD.
+      *
+      * One row per run -- plans processed, packages read,
+      * internal-use-only rows skipped, CLOBs fetched, and abends
+      * encountered -- appended to Sumtrend-Out so volume and
+      * skip/error rates can be charted across runs.  Called both at
+      * normal end-of-job and from 9999-ABEND, so a run that doesn't
+      * reach the end still leaves a trend record behind.
+      *
+           MOVE FUNCTION CURRENT-DATE (1:8)  TO SMT-RUN-DATE
+           MOVE WS-SUM-PLANS-PROCESSED     TO SMT-PLANS-PROCESSED
+           MOVE WS-SUM-PACKAGES-READ       TO SMT-PACKAGES-READ
+           MOVE WS-SUM-INTERNAL-SKIPPED    TO SMT-INTERNAL-SKIPPED
+           MOVE WS-SUM-CLOBS-FETCHED       TO SMT-CLOBS-FETCHED
+           MOVE WS-SUM-ABENDS-ENCOUNTERED  TO SMT-ABENDS-ENCOUNTERED
+           WRITE Sumtrend-Out-Record
+           .
+
+       1145-WRITE-ISOLATION-SUMMARY.
+      *
+      * Roll up the ISOLATION counts seen across this plan's packages
+      * so a plan bound under the wrong isolation level surfaces at
+      * routine bind review.
+      *
+           MOVE PLANNAME-TEXT    TO ISR-PLANNAME
+           MOVE SPACES           TO ISR-COLLID
+           MOVE WS-ISO-UR-CNT    TO ISR-UR-COUNT
+           MOVE WS-ISO-CS-CNT    TO ISR-CS-COUNT
+           MOVE WS-ISO-RS-CNT    TO ISR-RS-COUNT
+           MOVE WS-ISO-RR-CNT    TO ISR-RR-COUNT
+           MOVE WS-ISO-OTHER-CNT TO ISR-OTHER-COUNT
+           WRITE Isosum-Rpt-Record
+           .
+
        1140-CLOSE-PLAN-PKG-CSR.
       *
       * Close up the cursor.
       *
-           EXEC SQL CLOSE PLAN_PKG END-EXEC
+           IF COLLECTION-MODE-ACTIVE
+               EXEC SQL CLOSE COLL_PKG END-EXEC
+           ELSE
+               EXEC SQL CLOSE PLAN_PKG END-EXEC
+           END-IF
 
            MOVE SQLCODE TO DB2-RETURN-CODE
            EVALUATE TRUE
@@ -411,6 +2141,174 @@
            END-EVALUATE
            .
 
+       1138-TRACK-SECTION-COUNT.
+      *
+      * Rows don't arrive grouped by package, so a change in the
+      * LOCATION/COLLID/NAME key is taken as the signal that the
+      * prior package is done and its distinct SECTNO count can be
+      * checked; the new package then starts collecting from zero.
+      *
+           IF SECCNT-PKG-IN-PROGRESS
+              AND (LOCATION-TEXT OF DCLSYSPACKSTMT
+                      NOT = WS-SECCNT-CUR-LOCATION
+               OR   COLLID-TEXT OF DCLSYSPACKSTMT
+                      NOT = WS-SECCNT-CUR-COLLID
+               OR   NAME-TEXT OF DCLSYSPACKSTMT
+                      NOT = WS-SECCNT-CUR-NAME)
+               PERFORM 1139-VALIDATE-SECTION-COUNT
+           END-IF
+
+           IF NOT SECCNT-PKG-IN-PROGRESS
+              OR LOCATION-TEXT OF DCLSYSPACKSTMT
+                   NOT = WS-SECCNT-CUR-LOCATION
+              OR COLLID-TEXT OF DCLSYSPACKSTMT
+                   NOT = WS-SECCNT-CUR-COLLID
+              OR NAME-TEXT OF DCLSYSPACKSTMT
+                   NOT = WS-SECCNT-CUR-NAME
+               SET SECCNT-PKG-IN-PROGRESS TO TRUE
+               MOVE PLANNAME-TEXT TO WS-SECCNT-CUR-PLANNAME
+               MOVE LOCATION-TEXT OF DCLSYSPACKSTMT
+                   TO WS-SECCNT-CUR-LOCATION
+               MOVE COLLID-TEXT OF DCLSYSPACKSTMT
+                   TO WS-SECCNT-CUR-COLLID
+               MOVE NAME-TEXT OF DCLSYSPACKSTMT
+                   TO WS-SECCNT-CUR-NAME
+               MOVE 0 TO WS-SEEN-SECTNO-COUNT
+               ADD 1 TO WS-SUM-PACKAGES-READ
+           END-IF
+
+           PERFORM 1141-ADD-SECTNO-TO-SEEN
+           .
+
+       1139-VALIDATE-SECTION-COUNT.
+      *
+      * An unlisted package has no expected count to check against,
+      * the same way an unlisted plan has no high-water STMT-ID.
+      *
+           PERFORM 1016-LOOKUP-SECTCT-ENTRY
+           IF SECTCT-FOUND-IN-TABLE
+              AND WS-SEEN-SECTNO-COUNT NOT = WS-SECTCT-MATCHED-EXPECTED
+               PERFORM 1143-WRITE-SECTION-COUNT-EXCEPTION
+           END-IF
+           .
+
+       1141-ADD-SECTNO-TO-SEEN.
+      *
+      * One statement can have several STMTNO rows under the same
+      * SECTNO, so only add a SECTNO the first time it's seen for
+      * this package.
+      *
+           MOVE 'N' TO WS-SEEN-SECTNO-FOUND-SW
+           PERFORM 1142-SCAN-ONE-SEEN-ENTRY
+               VARYING WS-SEEN-IX FROM 1 BY 1
+               UNTIL WS-SEEN-IX > WS-SEEN-SECTNO-COUNT
+                  OR SECTNO-ALREADY-SEEN
+
+           IF NOT SECTNO-ALREADY-SEEN
+              AND WS-SEEN-SECTNO-COUNT < 500
+               ADD 1 TO WS-SEEN-SECTNO-COUNT
+               SET WS-SEEN-IX TO WS-SEEN-SECTNO-COUNT
+               MOVE SECTNO TO WS-SEEN-SECTNO (WS-SEEN-IX)
+           END-IF
+           .
+
+       1142-SCAN-ONE-SEEN-ENTRY.
+           IF WS-SEEN-SECTNO (WS-SEEN-IX) = SECTNO
+               MOVE 'Y' TO WS-SEEN-SECTNO-FOUND-SW
+           END-IF
+           .
+
+       1143-WRITE-SECTION-COUNT-EXCEPTION.
+           MOVE WS-SECCNT-CUR-PLANNAME     TO SER-PLANNAME
+           MOVE WS-SECCNT-CUR-LOCATION     TO SER-LOCATION
+           MOVE WS-SECCNT-CUR-COLLID       TO SER-COLLID
+           MOVE WS-SECCNT-CUR-NAME         TO SER-NAME
+           MOVE WS-SECTCT-MATCHED-EXPECTED TO SER-EXPECTED-COUNT
+           MOVE WS-SEEN-SECTNO-COUNT       TO SER-ACTUAL-COUNT
+           WRITE Secterr-Rpt-Record
+           .
+
+       1150-CHECK-ORPHAN-PACKAGES.
+      *
+      * Walk every SYSPACKLIST row once, independent of PLANS-File,
+      * and flag any whose PLANNAME dropped out of that file -- dead
+      * packages the normal per-plan loop above never sees because it
+      * only drives off what PLANS-File still lists.
+      *
+           PERFORM 1151-OPEN-ORPHAN-CSR
+           PERFORM 1152-FETCH-ORPHAN-DATA
+           PERFORM 1153-TEST-ONE-ORPHAN-ROW
+               UNTIL ROW-NOT-FOUND
+           PERFORM 1154-CLOSE-ORPHAN-CSR
+           .
+
+       1151-OPEN-ORPHAN-CSR.
+           EXEC SQL OPEN ORPHAN_PKG END-EXEC
+
+           MOVE SQLCODE TO DB2-RETURN-CODE
+           EVALUATE TRUE
+             WHEN SQL-CALL-VALID
+                  CONTINUE
+             WHEN OTHER
+                  CALL 'GetDiagnostics'
+                  MOVE 109 TO ABEND-CODE
+                  PERFORM 9999-ABEND
+           END-EVALUATE
+           .
+
+       1152-FETCH-ORPHAN-DATA.
+           EXEC SQL FETCH ORPHAN_PKG INTO
+               :DCLSYSPACKLIST.PLANNAME
+             , :DCLSYSPACKLIST.LOCATION
+             , :DCLSYSPACKLIST.COLLID
+             , :DCLSYSPACKLIST.NAME
+           END-EXEC
+
+           MOVE SQLCODE TO DB2-RETURN-CODE
+           EVALUATE TRUE
+             WHEN SQL-CALL-VALID
+                  CONTINUE
+             WHEN ROW-NOT-FOUND
+                  CONTINUE
+             WHEN OTHER
+                  CALL 'GetDiagnostics'
+                  MOVE 110 TO ABEND-CODE
+                  PERFORM 9999-ABEND
+           END-EVALUATE
+           .
+
+       1153-TEST-ONE-ORPHAN-ROW.
+           MOVE PLANNAME-TEXT OF DCLSYSPACKLIST TO WS-LOOKUP-PLANNAME
+           PERFORM 1013-LOOKUP-PLAN-IN-TABLE
+           IF NOT PLAN-FOUND-IN-TABLE
+               PERFORM 1155-WRITE-ORPHAN-RECORD
+           END-IF
+
+           PERFORM 1152-FETCH-ORPHAN-DATA
+           .
+
+       1155-WRITE-ORPHAN-RECORD.
+           MOVE PLANNAME-TEXT OF DCLSYSPACKLIST TO ORR-PLANNAME
+           MOVE LOCATION-TEXT OF DCLSYSPACKLIST TO ORR-LOCATION
+           MOVE COLLID-TEXT OF DCLSYSPACKLIST   TO ORR-COLLID
+           MOVE NAME-TEXT OF DCLSYSPACKLIST     TO ORR-NAME
+           WRITE Orphan-Rpt-Record
+           .
+
+       1154-CLOSE-ORPHAN-CSR.
+           EXEC SQL CLOSE ORPHAN_PKG END-EXEC
+
+           MOVE SQLCODE TO DB2-RETURN-CODE
+           EVALUATE TRUE
+             WHEN SQL-CALL-VALID
+                  CONTINUE
+             WHEN OTHER
+                  CALL 'GetDiagnostics'
+                  MOVE 111 TO ABEND-CODE
+                  PERFORM 9999-ABEND
+           END-EVALUATE
+           .
+
        9010-CSTM-DUMP.
        
            MOVE WS-RTV-LN TO WS-STRT-DATA-LN
@@ -421,8 +2319,78 @@
            END-CALL
            .
 
+       9011-LOOKUP-ABEND-TEXT.
+      *
+      * ABND-TABLE is keyed on the same numbers ABEND-CODE gets set
+      * to just ahead of PERFORM 9999-ABEND.  A code with no table
+      * entry -- e.g. a new one added to the PROCEDURE DIVISION
+      * without a matching ABNDTAB.CPY line -- falls back to
+      * WS-ABEND-TEXT's initial VALUE instead of blowing up the scan.
+      *
+           MOVE 1 TO WS-ABEND-SCAN-IX
+           PERFORM 9012-SCAN-ONE-ABEND-ENTRY
+               UNTIL WS-ABEND-SCAN-IX > 10
+           .
+
+       9012-SCAN-ONE-ABEND-ENTRY.
+           SET ABND-TABLE-IX TO WS-ABEND-SCAN-IX
+           IF ABND-TABLE-CODE (ABND-TABLE-IX) = ABEND-CODE
+               MOVE ABND-TABLE-TEXT (ABND-TABLE-IX) TO WS-ABEND-TEXT
+               MOVE 11 TO WS-ABEND-SCAN-IX
+           ELSE
+               ADD 1 TO WS-ABEND-SCAN-IX
+           END-IF
+           .
+
+       9013-PAGE-ONCALL-DBA.
+      *
+      * Fire off a page to the on-call DBA queue for this specific
+      * ABEND-CODE, set just ahead of PERFORM 9999-ABEND by
+      * 1110/1120/1122/1140 (and the paragraphs added alongside them
+      * since) -- an overnight abend in this job no longer has to sit
+      * undiscovered until the morning shift checks the job log.
+      *
+           MOVE MYNAME          TO PGR-PROGRAM
+           MOVE PLANNAME-TEXT   TO PGR-PLANNAME
+           MOVE ABEND-CODE      TO PGR-ABEND-CODE
+           MOVE WS-ABEND-TEXT   TO PGR-ABEND-TEXT
+
+           CALL PAGE-ONCALL-PGM USING
+               WS-PAGE-REQUEST
+               WS-PAGE-RETURN-CODE
+           END-CALL
+           .
+
        9999-ABEND.
       *
+      * Leave the full SQLCA and the specific ABEND-CODE behind
+      * before the dump fires, so the run can be diagnosed from this
+      * log instead of requiring someone who can read a dump.
+      *
+           PERFORM 9011-LOOKUP-ABEND-TEXT
+
+           ADD 1 TO WS-SUM-ABENDS-ENCOUNTERED
+           PERFORM 1149-WRITE-SUMMARY-TREND-RECORD
+           CLOSE Sumtrend-Out
+
+           MOVE MYNAME          TO ERL-PROGRAM
+           MOVE PLANNAME-TEXT   TO ERL-PLANNAME
+           MOVE ABEND-CODE      TO ERL-ABEND-CODE
+           MOVE SQLCODE         TO ERL-SQLCODE
+           MOVE SQLSTATE        TO ERL-SQLSTATE
+           MOVE SQLERRMC        TO ERL-SQLERRMC
+           MOVE WS-ABEND-TEXT   TO ERL-ABEND-TEXT
+           WRITE Errlog-Rpt-Record
+
+           DISPLAY MYNAME ' ABEND ' ABEND-CODE ': ' WS-ABEND-TEXT
+
+           MOVE Errlog-Rpt-Record TO WS-STRT-DATA-HDR
+           MOVE LENGTH OF Errlog-Rpt-Record TO WS-RTV-LN
+           MOVE Errlog-Rpt-Record TO W1-TSQ-REC
+           PERFORM 9010-CSTM-DUMP
+
+           PERFORM 9013-PAGE-ONCALL-DBA
+
            CALL 'CEE3ABD' USING
                ABEND-CODE
                ABEND-DUMP
