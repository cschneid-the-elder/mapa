@@ -0,0 +1,211 @@
+       Identification Division.
+       Program-ID.    test9062.
+      ******************************************************************
+      * QUERYNO-to-PLAN_TABLE cross-reference.  test9020's batch       *
+      * extract now writes one Qryno-Out row per EXPLAINable statement *
+      * carrying the QUERYNO it handed to EXPLAIN PLAN; this program   *
+      * joins that against a flat extract of PLAN_TABLE history so the *
+      * access-path history for a statement across multiple binds is  *
+      * visible in one report instead of QUERYNO sitting unused.       *
+      ******************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Qrynoext Assign To Qrynoext
+               Organization Is Sequential.
+           Select Plantbl Assign To Plantbl
+               Organization Is Sequential.
+           Select Qnorpt Assign To Qnorpt
+               Organization Is Sequential.
+
+       Data Division.
+       File Section.
+       FD  Qrynoext
+           Recording Mode Is F.
+       01  QX-RECORD.
+           05  QX-PLANNAME              PIC X(024).
+           05  QX-LOCATION              PIC X(128).
+           05  QX-COLLID                PIC X(128).
+           05  QX-NAME                  PIC X(128).
+           05  QX-STMTNO                PIC S9(4) USAGE COMP.
+           05  QX-SECTNO                PIC S9(4) USAGE COMP.
+           05  QX-QUERYNO               PIC S9(9) USAGE COMP.
+
+       FD  Plantbl
+           Recording Mode Is F.
+       01  PT-RECORD.
+           05  PT-QUERYNO               PIC S9(9) USAGE COMP.
+           05  PT-BIND-DATE             PIC X(008).
+           05  PT-PLANNO                PIC S9(4) USAGE COMP.
+           05  PT-METHOD                PIC S9(4) USAGE COMP.
+           05  PT-TNAME                 PIC X(018).
+           05  PT-ACCESSTYPE            PIC X(002).
+           05  PT-MATCHCOLS             PIC S9(4) USAGE COMP.
+           05  FILLER                   PIC X(022).
+
+       FD  Qnorpt
+           Recording Mode Is F.
+       01  RPT-LINE                     PIC X(100).
+
+       Working-Storage Section.
+       01  CONSTANTS.
+           05  MYNAME                  PIC X(008) VALUE 'J7200582'.
+           05  WS-MAX-PLANTBL-ENTRIES  PIC S9(4) COMP VALUE +3000.
+
+       01  WS-QRYNOEXT-SW              PIC X(01) VALUE 'N'.
+           88  QRYNOEXT-EOF                   VALUE 'Y'.
+       01  WS-PLANTBL-SW               PIC X(01) VALUE 'N'.
+           88  PLANTBL-EOF                    VALUE 'Y'.
+
+       01  WS-PLANTBL-TABLE.
+           05  WS-PT-COUNT              PIC S9(4) COMP VALUE 0.
+           05  WS-PT-ENTRY OCCURS 3000 TIMES
+                                         Indexed By WS-PT-IX.
+               10  WS-PT-QUERYNO        PIC S9(9) USAGE COMP.
+               10  WS-PT-BIND-DATE      PIC X(008).
+               10  WS-PT-PLANNO         PIC S9(4) USAGE COMP.
+               10  WS-PT-METHOD         PIC S9(4) USAGE COMP.
+               10  WS-PT-TNAME          PIC X(018).
+               10  WS-PT-ACCESSTYPE     PIC X(002).
+               10  WS-PT-MATCHCOLS      PIC S9(4) USAGE COMP.
+
+       01  WS-MATCH-COUNT               PIC S9(4) COMP VALUE 0.
+       01  WS-QX-COUNT                  PIC S9(8) COMP VALUE 0.
+       01  WS-HIST-COUNT                PIC S9(8) COMP VALUE 0.
+       01  WS-SCAN-IX                   PIC S9(4) COMP VALUE 0.
+
+       01  WS-RPT-HEADING.
+           05  FILLER                   PIC X(024) VALUE 'PLANNAME'.
+           05  FILLER                   PIC X(010) VALUE 'QUERYNO'.
+           05  FILLER                   PIC X(009) VALUE 'BINDDATE'.
+           05  FILLER                   PIC X(007) VALUE 'PLANNO'.
+           05  FILLER                   PIC X(019) VALUE 'TABLE'.
+           05  FILLER                   PIC X(004) VALUE 'ACC'.
+           05  FILLER                   PIC X(027) VALUE SPACES.
+
+       01  WS-RPT-DETAIL.
+           05  RD-PLANNAME              PIC X(024).
+           05  RD-QUERYNO               PIC Z(8)9.
+           05  FILLER                   PIC X(001) VALUE SPACE.
+           05  RD-BIND-DATE             PIC X(008).
+           05  FILLER                   PIC X(001) VALUE SPACE.
+           05  RD-PLANNO                PIC ZZZ9.
+           05  FILLER                   PIC X(003) VALUE SPACES.
+           05  RD-TNAME                 PIC X(018).
+           05  FILLER                   PIC X(001) VALUE SPACE.
+           05  RD-ACCESSTYPE            PIC X(002).
+           05  FILLER                   PIC X(029) VALUE SPACES.
+
+       01  WS-RPT-NOHIST.
+           05  FILLER                   PIC X(024) VALUE SPACES.
+           05  FILLER                   PIC X(036) VALUE
+               'NO PLAN_TABLE HISTORY FOR QUERYNO '.
+           05  RN-QUERYNO               PIC Z(8)9.
+           05  FILLER                   PIC X(031) VALUE SPACES.
+
+       01  WS-RPT-SUMMARY.
+           05  FILLER                   PIC X(018) VALUE
+               'STATEMENTS READ: '.
+           05  RS-QX-COUNT              PIC ZZZZ,ZZ9.
+           05  FILLER                   PIC X(018) VALUE
+               ' HISTORY ROWS: '.
+           05  RS-HIST-COUNT            PIC ZZZZ,ZZ9.
+           05  FILLER                   PIC X(048) VALUE SPACES.
+
+       Procedure Division.
+
+       1000-MAINLINE.
+           OPEN INPUT  Plantbl
+           OPEN INPUT  Qrynoext
+           OPEN OUTPUT Qnorpt
+
+           WRITE RPT-LINE FROM WS-RPT-HEADING
+
+           PERFORM 1010-LOAD-PLANTBL-TABLE THRU 1010-EXIT
+               UNTIL PLANTBL-EOF
+
+           PERFORM 1020-READ-QRYNOEXT THRU 1020-EXIT
+
+           PERFORM 1030-CROSS-REFERENCE THRU 1030-EXIT
+               UNTIL QRYNOEXT-EOF
+
+           MOVE WS-QX-COUNT    TO RS-QX-COUNT
+           MOVE WS-HIST-COUNT  TO RS-HIST-COUNT
+           WRITE RPT-LINE FROM WS-RPT-SUMMARY
+
+           CLOSE Plantbl
+           CLOSE Qrynoext
+           CLOSE Qnorpt
+
+           DISPLAY MYNAME ' STATEMENTS=' WS-QX-COUNT
+                           ' HISTORY=' WS-HIST-COUNT
+
+           GOBACK.
+
+       1010-LOAD-PLANTBL-TABLE.
+           READ Plantbl
+               AT END
+                   SET PLANTBL-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-PT-COUNT
+                   SET WS-PT-IX TO WS-PT-COUNT
+                   MOVE PT-QUERYNO
+                       TO WS-PT-QUERYNO (WS-PT-IX)
+                   MOVE PT-BIND-DATE
+                       TO WS-PT-BIND-DATE (WS-PT-IX)
+                   MOVE PT-PLANNO
+                       TO WS-PT-PLANNO (WS-PT-IX)
+                   MOVE PT-METHOD
+                       TO WS-PT-METHOD (WS-PT-IX)
+                   MOVE PT-TNAME
+                       TO WS-PT-TNAME (WS-PT-IX)
+                   MOVE PT-ACCESSTYPE
+                       TO WS-PT-ACCESSTYPE (WS-PT-IX)
+                   MOVE PT-MATCHCOLS
+                       TO WS-PT-MATCHCOLS (WS-PT-IX)
+           END-READ.
+       1010-EXIT.
+           EXIT.
+
+       1020-READ-QRYNOEXT.
+           READ Qrynoext
+               AT END
+                   SET QRYNOEXT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-QX-COUNT
+           END-READ.
+       1020-EXIT.
+           EXIT.
+
+       1030-CROSS-REFERENCE.
+           MOVE 0 TO WS-MATCH-COUNT
+           MOVE 1 TO WS-SCAN-IX
+
+           PERFORM 1031-SCAN-ONE-PLANTBL-ENTRY
+               UNTIL WS-SCAN-IX > WS-PT-COUNT
+
+           IF WS-MATCH-COUNT = 0
+               MOVE QX-QUERYNO TO RN-QUERYNO
+               WRITE RPT-LINE FROM WS-RPT-NOHIST
+           END-IF
+
+           PERFORM 1020-READ-QRYNOEXT THRU 1020-EXIT.
+       1030-EXIT.
+           EXIT.
+
+       1031-SCAN-ONE-PLANTBL-ENTRY.
+           SET WS-PT-IX TO WS-SCAN-IX
+           IF WS-PT-QUERYNO (WS-PT-IX) = QX-QUERYNO
+               MOVE QX-PLANNAME                      TO RD-PLANNAME
+               MOVE QX-QUERYNO                        TO RD-QUERYNO
+               MOVE WS-PT-BIND-DATE (WS-PT-IX)        TO RD-BIND-DATE
+               MOVE WS-PT-PLANNO    (WS-PT-IX)        TO RD-PLANNO
+               MOVE WS-PT-TNAME     (WS-PT-IX)        TO RD-TNAME
+               MOVE WS-PT-ACCESSTYPE (WS-PT-IX)       TO RD-ACCESSTYPE
+               WRITE RPT-LINE FROM WS-RPT-DETAIL
+               ADD 1 TO WS-MATCH-COUNT
+               ADD 1 TO WS-HIST-COUNT
+           END-IF
+           ADD 1 TO WS-SCAN-IX.
+
+       End Program test9062.
