@@ -0,0 +1,200 @@
+       Identification Division.
+       Program-ID.    test9061.
+      ******************************************************************
+      * DB2/IMS bind-impact cross-reference.  Matches a flat package   *
+      * extract, keyed on the same LOCATION/COLLID/NAME/VERSION        *
+      * columns test9020 pulls from SYSPACKSTMT/SYSPACKLIST (by shop   *
+      * convention the package NAME is the invoked program name), but  *
+      * run up separately rather than produced by test9020 itself --   *
+      * against a flat extract of the IMS PSB/transaction definitions  *
+      * that schedule those same programs, so a package can be checked *
+      * for IMS-side consumers before its bind goes through instead of *
+      * turning up from an IMS abend afterward.                        *
+      ******************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Pkgextr Assign To Pkgextr
+               Organization Is Sequential.
+           Select Imsxref Assign To Imsxref
+               Organization Is Sequential.
+           Select Xrefrpt Assign To Xrefrpt
+               Organization Is Sequential.
+
+       Data Division.
+       File Section.
+       FD  Pkgextr
+           Recording Mode Is F.
+       01  PKG-RECORD.
+           05  PKG-LOCATION             PIC X(128).
+           05  PKG-COLLID               PIC X(128).
+           05  PKG-NAME                 PIC X(128).
+           05  PKG-VERSION              PIC X(128).
+           05  FILLER                   PIC X(016).
+
+       FD  Imsxref
+           Recording Mode Is F.
+       01  IMS-RECORD.
+           05  IMS-PSB-NAME             PIC X(008).
+           05  IMS-PCB-NAME             PIC X(008).
+           05  IMS-TRANCODE             PIC X(008).
+           05  IMS-PROGRAM-NAME         PIC X(016).
+           05  FILLER                   PIC X(040).
+
+       FD  Xrefrpt
+           Recording Mode Is F.
+       01  RPT-LINE                     PIC X(416).
+
+       Working-Storage Section.
+       01  CONSTANTS.
+           05  MYNAME                  PIC X(008) VALUE 'J7200581'.
+           05  WS-MAX-IMS-ENTRIES      PIC S9(4) COMP VALUE +2000.
+
+       01  WS-PKGEXTR-SW                PIC X(01) VALUE 'N'.
+           88  PKGEXTR-EOF                     VALUE 'Y'.
+       01  WS-IMSXREF-SW                PIC X(01) VALUE 'N'.
+           88  IMSXREF-EOF                     VALUE 'Y'.
+
+       01  WS-IMS-TABLE.
+           05  WS-IMS-COUNT             PIC S9(4) COMP VALUE 0.
+           05  WS-IMS-ENTRY OCCURS 2000 TIMES
+                                         Indexed By WS-IMS-IX.
+               10  WS-IMS-TBL-PROGRAM   PIC X(016).
+               10  WS-IMS-TBL-PSB       PIC X(008).
+               10  WS-IMS-TBL-TRANCODE  PIC X(008).
+
+       01  WS-MATCH-COUNT               PIC S9(4) COMP VALUE 0.
+       01  WS-PKG-COUNT                 PIC S9(8) COMP VALUE 0.
+       01  WS-MATCHED-COUNT             PIC S9(8) COMP VALUE 0.
+       01  WS-ORPHAN-COUNT              PIC S9(8) COMP VALUE 0.
+       01  WS-SCAN-IX                   PIC S9(4) COMP VALUE 0.
+
+       01  WS-RPT-HEADING.
+           05  FILLER                   PIC X(010) VALUE 'PROGRAM   '.
+           05  FILLER                   PIC X(009) VALUE 'LOCATION '.
+           05  FILLER                   PIC X(009) VALUE 'COLLID   '.
+           05  FILLER                   PIC X(009) VALUE 'PSB      '.
+           05  FILLER                   PIC X(008) VALUE 'TRANCODE'.
+           05  FILLER                   PIC X(035) VALUE SPACES.
+
+       01  WS-RPT-DETAIL.
+           05  RD-PROGRAM               PIC X(128).
+           05  RD-LOCATION              PIC X(128).
+           05  RD-COLLID                PIC X(128).
+           05  RD-PSB                   PIC X(008).
+           05  RD-TRANCODE              PIC X(008).
+           05  FILLER                   PIC X(016) VALUE SPACES.
+
+       01  WS-RPT-ORPHAN.
+           05  FILLER                   PIC X(024) VALUE
+               'NO IMS CONSUMERS FOUND '.
+           05  RO-PROGRAM               PIC X(128).
+           05  RO-LOCATION              PIC X(128).
+           05  RO-COLLID                PIC X(128).
+           05  FILLER                   PIC X(008) VALUE SPACES.
+
+       01  WS-RPT-SUMMARY.
+           05  FILLER                   PIC X(016) VALUE
+               'PACKAGES READ: '.
+           05  RS-PKG-COUNT             PIC ZZZZ,ZZ9.
+           05  FILLER                   PIC X(014) VALUE
+               ' WITH IMS XR: '.
+           05  RS-MATCHED-COUNT         PIC ZZZZ,ZZ9.
+           05  FILLER                   PIC X(014) VALUE
+               ' ORPHANED:    '.
+           05  RS-ORPHAN-COUNT          PIC ZZZZ,ZZ9.
+           05  FILLER                   PIC X(014) VALUE SPACES.
+
+       Procedure Division.
+
+       1000-MAINLINE.
+           OPEN INPUT  Imsxref
+           OPEN INPUT  Pkgextr
+           OPEN OUTPUT Xrefrpt
+
+           WRITE RPT-LINE FROM WS-RPT-HEADING
+
+           PERFORM 1010-LOAD-IMS-TABLE THRU 1010-EXIT
+               UNTIL IMSXREF-EOF
+
+           PERFORM 1020-READ-PKGEXTR THRU 1020-EXIT
+
+           PERFORM 1030-CROSS-REFERENCE THRU 1030-EXIT
+               UNTIL PKGEXTR-EOF
+
+           MOVE WS-PKG-COUNT      TO RS-PKG-COUNT
+           MOVE WS-MATCHED-COUNT  TO RS-MATCHED-COUNT
+           MOVE WS-ORPHAN-COUNT   TO RS-ORPHAN-COUNT
+           WRITE RPT-LINE FROM WS-RPT-SUMMARY
+
+           CLOSE Imsxref
+           CLOSE Pkgextr
+           CLOSE Xrefrpt
+
+           DISPLAY MYNAME ' PACKAGES=' WS-PKG-COUNT
+                           ' ORPHANED=' WS-ORPHAN-COUNT
+
+           GOBACK.
+
+       1010-LOAD-IMS-TABLE.
+           READ Imsxref
+               AT END
+                   SET IMSXREF-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-IMS-COUNT
+                   SET WS-IMS-IX TO WS-IMS-COUNT
+                   MOVE IMS-PROGRAM-NAME
+                       TO WS-IMS-TBL-PROGRAM (WS-IMS-IX)
+                   MOVE IMS-PSB-NAME
+                       TO WS-IMS-TBL-PSB (WS-IMS-IX)
+                   MOVE IMS-TRANCODE
+                       TO WS-IMS-TBL-TRANCODE (WS-IMS-IX)
+           END-READ.
+       1010-EXIT.
+           EXIT.
+
+       1020-READ-PKGEXTR.
+           READ Pkgextr
+               AT END
+                   SET PKGEXTR-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-PKG-COUNT
+           END-READ.
+       1020-EXIT.
+           EXIT.
+
+       1030-CROSS-REFERENCE.
+           MOVE 0 TO WS-MATCH-COUNT
+           MOVE 1 TO WS-SCAN-IX
+
+           PERFORM 1031-SCAN-ONE-IMS-ENTRY
+               UNTIL WS-SCAN-IX > WS-IMS-COUNT
+
+           IF WS-MATCH-COUNT = 0
+               MOVE PKG-NAME     TO RO-PROGRAM
+               MOVE PKG-LOCATION TO RO-LOCATION
+               MOVE PKG-COLLID   TO RO-COLLID
+               WRITE RPT-LINE FROM WS-RPT-ORPHAN
+               ADD 1 TO WS-ORPHAN-COUNT
+           ELSE
+               ADD 1 TO WS-MATCHED-COUNT
+           END-IF
+
+           PERFORM 1020-READ-PKGEXTR THRU 1020-EXIT.
+       1030-EXIT.
+           EXIT.
+
+       1031-SCAN-ONE-IMS-ENTRY.
+           SET WS-IMS-IX TO WS-SCAN-IX
+           IF WS-IMS-TBL-PROGRAM (WS-IMS-IX) = PKG-NAME
+               MOVE PKG-NAME     TO RD-PROGRAM
+               MOVE PKG-LOCATION TO RD-LOCATION
+               MOVE PKG-COLLID   TO RD-COLLID
+               MOVE WS-IMS-TBL-PSB      (WS-IMS-IX) TO RD-PSB
+               MOVE WS-IMS-TBL-TRANCODE (WS-IMS-IX) TO RD-TRANCODE
+               WRITE RPT-LINE FROM WS-RPT-DETAIL
+               ADD 1 TO WS-MATCH-COUNT
+           END-IF
+           ADD 1 TO WS-SCAN-IX.
+
+       End Program test9061.
