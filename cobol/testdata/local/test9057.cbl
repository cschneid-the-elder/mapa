@@ -0,0 +1,167 @@
+       Identification Division.
+       Program-ID.    test9057.
+      ******************************************************************
+      * Screen-based plan selection panel.  Pages through the PLANS   *
+      * file twenty names at a time, lets an operator mark which ones *
+      * to include, and writes the marked PLANNAMEs to Selplan-Out so *
+      * they can be fed into the batch extract as its PLANS input for *
+      * that run.                                                      *
+      ******************************************************************
+       Environment Division.
+       Configuration Section.
+       Special-Names.
+           Crt Status Is WS-CRT-STATUS.
+       Input-Output Section.
+       File-Control.
+           Select Plans-File Assign To Plansin
+               Organization Is Sequential.
+           Select Selplan-Out Assign To Selplan
+               Organization Is Sequential.
+
+       Data Division.
+       File Section.
+       FD  Plans-File
+           Recording Mode Is F.
+       01  PR-PLAN-RECORD.
+           05  PR-PLANNAME             PIC X(024).
+
+       FD  Selplan-Out
+           Recording Mode Is F.
+       01  SL-PLAN-RECORD.
+           05  SL-PLANNAME             PIC X(024).
+
+       Working-Storage Section.
+       01  CONSTANTS.
+           05  MYNAME                  PIC X(008) VALUE 'J7200577'.
+           05  WS-PAGE-SIZE            PIC S9(4) COMP VALUE +20.
+
+       01  WS-PLANS-SW                 PIC X(01) VALUE 'N'.
+           88  PLANS-EOF                      VALUE 'Y'.
+
+       01  WS-PLAN-COUNT               PIC S9(4) COMP VALUE ZERO.
+       01  WS-PLAN-IX                  PIC S9(4) COMP VALUE ZERO.
+
+       01  WS-PLAN-TABLE.
+           05  WS-PLAN-ENTRY OCCURS 20 TIMES INDEXED BY WS-TBL-IX.
+               10  WS-PLAN-NAME        PIC X(024).
+               10  WS-PLAN-SELECT      PIC X(01) VALUE 'N'.
+                   88  PLAN-IS-SELECTED        VALUE 'X'.
+
+      *
+      * GnuCOBOL/MF-style CRT STATUS codes for the native SCROLL keys,
+      * same convention as screen01 (test9051)'s SCROLL UP/SCROLL DOWN
+      * clauses.
+      *
+       01  WS-CRT-STATUS                PIC X(04) VALUE SPACES.
+           88  WS-SCROLL-UP-KEY                  VALUE '2001'.
+           88  WS-SCROLL-DOWN-KEY                 VALUE '2002'.
+
+       01  WS-CURRENT-PAGE-NO           PIC S9(4) COMP VALUE ZERO.
+       01  WS-SKIP-PAGE-IX              PIC S9(4) COMP VALUE ZERO.
+
+       Screen Section.
+       01  SCR-PANEL.
+           05  LINE 1 COLUMN 1 VALUE
+               'PLAN SELECTION -- MARK X, SCROLL UP/DOWN TO PAGE'.
+           05  PLAN-LINES LINE PLUS 1 OCCURS 20 TIMES.
+               10  COLUMN 1            PIC X(024) FROM WS-PLAN-NAME.
+               10  COLUMN PLUS 2       PIC X(01) TO WS-PLAN-SELECT
+                                       REVERSE-VIDEO
+                                       REQUIRED
+                                       PROMPT '_'
+                                       SCROLL UP
+                                       SCROLL DOWN.
+
+       Procedure Division.
+
+       1000-MAINLINE.
+           OPEN INPUT Plans-File
+           OPEN OUTPUT Selplan-Out
+
+           MOVE 1 TO WS-CURRENT-PAGE-NO
+           PERFORM 1010-LOAD-PAGE THRU 1010-EXIT
+
+           PERFORM 1020-SHOW-AND-SELECT-PAGE THRU 1020-EXIT
+               UNTIL PLANS-EOF AND WS-PLAN-COUNT = 0
+
+           CLOSE Plans-File
+           CLOSE Selplan-Out
+
+           GOBACK.
+
+       1010-LOAD-PAGE.
+      *
+      * Fill the screen table with the next page of up to twenty plan
+      * names, stopping early if the PLANS file runs out.
+      *
+           MOVE ZERO                   TO WS-PLAN-COUNT
+           MOVE SPACES                 TO WS-PLAN-TABLE
+
+           PERFORM 1011-READ-ONE-PLAN
+               VARYING WS-PLAN-IX FROM 1 BY 1
+               UNTIL WS-PLAN-IX > WS-PAGE-SIZE
+                  OR PLANS-EOF.
+       1010-EXIT.
+           EXIT.
+
+       1011-READ-ONE-PLAN.
+           READ Plans-File
+               AT END
+                   SET PLANS-EOF TO TRUE
+               NOT AT END
+                   MOVE PR-PLANNAME TO WS-PLAN-NAME (WS-PLAN-IX)
+                   MOVE 'N'         TO WS-PLAN-SELECT (WS-PLAN-IX)
+                   ADD 1            TO WS-PLAN-COUNT
+           END-READ.
+
+       1020-SHOW-AND-SELECT-PAGE.
+           DISPLAY SCR-PANEL
+           ACCEPT SCR-PANEL
+
+           PERFORM 1021-WRITE-IF-SELECTED
+               VARYING WS-PLAN-IX FROM 1 BY 1
+               UNTIL WS-PLAN-IX > WS-PLAN-COUNT
+
+           IF WS-SCROLL-UP-KEY
+              AND WS-CURRENT-PAGE-NO > 1
+               PERFORM 1022-REPAGE-BACKWARD THRU 1022-EXIT
+           ELSE
+               ADD 1 TO WS-CURRENT-PAGE-NO
+               PERFORM 1010-LOAD-PAGE THRU 1010-EXIT
+           END-IF.
+       1020-EXIT.
+           EXIT.
+
+       1021-WRITE-IF-SELECTED.
+           IF PLAN-IS-SELECTED (WS-PLAN-IX)
+              MOVE WS-PLAN-NAME (WS-PLAN-IX) TO SL-PLANNAME
+              WRITE SL-PLAN-RECORD
+           END-IF.
+
+       1022-REPAGE-BACKWARD.
+      *
+      * Plans-File has no relative-record addressing, so paging back
+      * means starting over and re-reading forward to the target page
+      * instead of seeking directly to it.
+      *
+           SUBTRACT 1 FROM WS-CURRENT-PAGE-NO
+           CLOSE Plans-File
+           OPEN INPUT Plans-File
+           MOVE 'N' TO WS-PLANS-SW
+
+           PERFORM 1023-SKIP-ONE-PAGE
+               VARYING WS-SKIP-PAGE-IX FROM 1 BY 1
+               UNTIL WS-SKIP-PAGE-IX >= WS-CURRENT-PAGE-NO
+                  OR PLANS-EOF
+
+           PERFORM 1010-LOAD-PAGE THRU 1010-EXIT.
+       1022-EXIT.
+           EXIT.
+
+       1023-SKIP-ONE-PAGE.
+           PERFORM 1011-READ-ONE-PLAN
+               VARYING WS-PLAN-IX FROM 1 BY 1
+               UNTIL WS-PLAN-IX > WS-PAGE-SIZE
+                  OR PLANS-EOF.
+
+       End Program test9057.
