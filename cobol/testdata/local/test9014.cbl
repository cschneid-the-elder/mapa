@@ -3,16 +3,51 @@
        Environment Division.
        Input-Output Section.
        File-Control.
-           Select A001 Assign UT-S-DD000001.
-           Select A002 Assign S-DD000002.
-           Select A003 Assign DD000003.
-           Select A004 Assign BEEP.
-           Select A005 Assign 'ZERO'.
+           Select A001 Assign WS-A001-DDNAME.
+           Select A002 Assign WS-A002-DDNAME.
+           Select A003 Assign WS-A003-DDNAME.
+           Select A004 Assign WS-A004-DDNAME.
+           Select A005 Assign WS-A005-DDNAME.
        Data Division.
+       File Section.
+      *
+      * A004/BEEP is opened EXTEND below -- append-only activity log,
+      * one record per run of this job, so operations can see a run
+      * history straight off the dataset instead of digging through
+      * old spool.
+      *
+       FD  A004
+           Recording Mode Is F.
+       01  A004-Record.
+           05  ALG-START-TIME        PIC X(021).
+           05  FILLER                PIC X(001) VALUE SPACE.
+           05  ALG-END-TIME          PIC X(021).
+           05  FILLER                PIC X(001) VALUE SPACE.
+           05  ALG-DDNAMES-USED.
+               10  ALG-A001-DDNAME   PIC X(008).
+               10  ALG-A002-DDNAME   PIC X(008).
+               10  ALG-A003-DDNAME   PIC X(008).
+               10  ALG-A004-DDNAME   PIC X(008).
+               10  ALG-A005-DDNAME   PIC X(008).
+           05  FILLER                PIC X(001) VALUE SPACE.
+           05  ALG-RETURN-CODE       PIC -(004).
+
        Working-Storage Section.
        01  WORK-AREAS.
            05  WS-COUNT              PIC S9999 COMP-3 VALUE +0.
            05  PGM1                  PIC X(008) VALUE 'PGMA0001'.
+      *
+      * Compiled-in DD names for A001-A005, below, carry the same
+      * DDnnnnnn suffix the old UT-S-/S- prefixed Assign clauses did.
+      * LK-DD-OPTIONS, in the Linkage Section, can override any of
+      * them at run time.
+      *
+       01  WS-DDNAMES.
+           05  WS-A001-DDNAME        PIC X(008) VALUE 'DD000001'.
+           05  WS-A002-DDNAME        PIC X(008) VALUE 'DD000002'.
+           05  WS-A003-DDNAME        PIC X(008) VALUE 'DD000003'.
+           05  WS-A004-DDNAME        PIC X(008) VALUE 'BEEP'.
+           05  WS-A005-DDNAME        PIC X(008) VALUE 'ZERO'.
        01  GLOBAL-AREAS GLOBAL.
            05  PGM2                  PIC X(008) VALUE 'PGMA0002'.
            05  ABC.
@@ -23,14 +58,50 @@
                        20  PGM3      PIC X(008) VALUE 'PGMB0003'.
            05  PGM4                  PIC X(008) VALUE SPACES.
 
-       Procedure Division.
+       Linkage Section.
+           COPY DDOPTS.
+
+       Procedure Division Using Optional LK-DD-OPTIONS.
+           IF LK-DD-OPTIONS NOT OMITTED
+               IF LK-A001-DDNAME NOT = SPACES
+                   MOVE LK-A001-DDNAME TO WS-A001-DDNAME
+               END-IF
+               IF LK-A002-DDNAME NOT = SPACES
+                   MOVE LK-A002-DDNAME TO WS-A002-DDNAME
+               END-IF
+               IF LK-A003-DDNAME NOT = SPACES
+                   MOVE LK-A003-DDNAME TO WS-A003-DDNAME
+               END-IF
+               IF LK-A004-DDNAME NOT = SPACES
+                   MOVE LK-A004-DDNAME TO WS-A004-DDNAME
+               END-IF
+               IF LK-A005-DDNAME NOT = SPACES
+                   MOVE LK-A005-DDNAME TO WS-A005-DDNAME
+               END-IF
+           END-IF
+
            OPEN INPUT A001
            OPEN OUTPUT A002
            OPEN I-O A003
            OPEN EXTEND A004
+
+           MOVE FUNCTION CURRENT-DATE TO ALG-START-TIME
+
            CALL PGM1
            MOVE 'PGMA0004' TO PGM4
            CALL 'test9014a'
+
+           MOVE FUNCTION CURRENT-DATE TO ALG-END-TIME
+           MOVE WS-A001-DDNAME        TO ALG-A001-DDNAME
+           MOVE WS-A002-DDNAME        TO ALG-A002-DDNAME
+           MOVE WS-A003-DDNAME        TO ALG-A003-DDNAME
+           MOVE WS-A004-DDNAME        TO ALG-A004-DDNAME
+           MOVE WS-A005-DDNAME        TO ALG-A005-DDNAME
+           MOVE RETURN-CODE           TO ALG-RETURN-CODE
+           WRITE A004-Record
+
+           CLOSE A004
+
            EXIT PROGRAM.
        ID Division.
        Program-ID. test9014a.
