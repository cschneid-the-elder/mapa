@@ -0,0 +1,95 @@
+      ******************************************************************
+      * Structured run-options parameter block, shared by the batch   *
+      * package extractor and any other job that needs the same kind  *
+      * of start-of-run overrides.  Supersedes the single-field       *
+      * LK-SANITY-CHECK parameter the extractor used to take.         *
+      ******************************************************************
+       01  LK-RUN-OPTIONS.
+      *
+      * F = full detail extract (the original behavior), S = headers
+      * and counts only, skipping the per-statement detail lines.
+      *
+           05  LK-REPORT-MODE           PIC X(01) VALUE 'F'.
+               88  LK-REPORT-MODE-FULL           VALUE 'F'.
+               88  LK-REPORT-MODE-SUMMARY        VALUE 'S'.
+      *
+      * When not spaces, only the one named plan is processed instead
+      * of every entry in the PLANS file.
+      *
+           05  LK-PLAN-FILTER           PIC X(024) VALUE SPACES.
+      *
+      * Y means honor a prior run's checkpoint file and skip forward
+      * to where it left off; N means start the PLANS file from the
+      * top even if a checkpoint happens to be present.
+      *
+           05  LK-RESUME-FLAG           PIC X(01) VALUE 'N'.
+               88  LK-RESUME-FROM-CHECKPOINT     VALUE 'Y'.
+      *
+      * 0 is quiet (the original behavior); 1 or higher turns on a
+      * progress DISPLAY for every plan the job processes.
+      *
+           05  LK-VERBOSITY-LEVEL       PIC 9(01) VALUE 0.
+      *
+      * When greater than zero, overrides the compiled-in SANITY-CHECK
+      * fetch-loop guard for this run only.
+      *
+           05  LK-SANITY-CHECK-OVERRIDE PIC 9(008) VALUE 0.
+      *
+      * Y means pull each plan's high-water STMT-ID from the prior
+      * run's Hwmark-In file and only fetch rows beyond it, instead of
+      * reprocessing every statement on every run; N is the original
+      * full-reprocess behavior.
+      *
+           05  LK-INCREMENTAL-FLAG      PIC X(01) VALUE 'N'.
+               88  LK-INCREMENTAL-MODE           VALUE 'Y'.
+      *
+      * Y walks the PLANS file and PLAN_PKG cursor counting plans and
+      * packages and estimating total CLOB size, without performing
+      * the CLOB FETCH/SUBSTR or writing any of the extract output, so
+      * a new, unfamiliar set of plans can be sized before committing
+      * a full run to the DB2 batch window; N is the original
+      * full-extract behavior.
+      *
+           05  LK-DRY-RUN-FLAG          PIC X(01) VALUE 'N'.
+               88  LK-DRY-RUN-MODE               VALUE 'Y'.
+      *
+      * Y means this run is executing under a CICS-attached batch
+      * region, so the report headers should be stamped with the
+      * region's own ASKTIME/APPLID instead of just the batch job's
+      * clock; N is the original non-CICS batch behavior.
+      *
+           05  LK-CICS-ATTACHED-FLAG    PIC X(01) VALUE 'N'.
+               88  LK-CICS-ATTACHED-MODE         VALUE 'Y'.
+      *
+      * When not spaces, names the last plan a prior run finished
+      * successfully; the PLANS file is read and skipped past that
+      * plan without being reprocessed, and extraction resumes with
+      * the next plan.  Coarser than LK-RESUME-FLAG's row-level
+      * checkpoint -- useful when a run abended partway through the
+      * PLANS file and it's simpler to tell it where to pick back up
+      * than to trust the automatic checkpoint.
+      *
+           05  LK-RESTART-PLANNAME      PIC X(024) VALUE SPACES.
+      *
+      * When greater than zero, overrides the compiled-in large-
+      * dynamic-SQL byte threshold a statement's real length is
+      * checked against, well under the VARCHAR(3500) STMT-TEXT
+      * column limit; 0 takes the compiled-in default.
+      *
+           05  LK-LARGE-SQL-THRESHOLD   PIC 9(008) VALUE 0.
+      *
+      * Y switches the package extract from its normal plan-scoped
+      * PLAN_PKG cursor to an alternate cursor keyed directly on
+      * LK-COLLID-FILTER, pulling every statement bound under that
+      * COLLID across every plan that references it in one pass
+      * instead of one PLANS-file run per plan; N is the original
+      * plan-scoped behavior and LK-PLAN-FILTER/the PLANS file drive
+      * the run as before.
+      *
+           05  LK-COLLECTION-MODE-FLAG  PIC X(01) VALUE 'N'.
+               88  LK-COLLECTION-MODE           VALUE 'Y'.
+      *
+      * Collection ID to extract when LK-COLLECTION-MODE-FLAG is 'Y';
+      * ignored otherwise.
+      *
+           05  LK-COLLID-FILTER         PIC X(128) VALUE SPACES.
