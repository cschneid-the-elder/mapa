@@ -0,0 +1,240 @@
+       Identification Division.
+       Program-ID.    test9056.
+      ******************************************************************
+      * Pseudo-conversational CICS front end for the package-statement *
+      * catalog.  An operator keys in LOCATION, COLLID and NAME (comma *
+      * separated) and gets back the first segment of that package's  *
+      * current dynamic SQL text, pulled straight from                *
+      * SYSIBM.SYSPACKSTMT the way test9020's batch extract does.     *
+      ******************************************************************
+       Environment Division.
+       Data Division.
+       Working-Storage Section.
+       01  CONSTANTS.
+           05  MYNAME                  PIC X(008) VALUE 'J7200576'.
+           05  MYTRANID                PIC X(004) VALUE 'PLKU'.
+
+       01  DB2-RETURN-CODE              PIC S9(9) COMP VALUE ZERO.
+           88  SQL-CALL-VALID                   VALUE ZERO.
+           88  ROW-NOT-FOUND                    VALUE 100.
+      *
+      * A package can have more than one bound VERSION sharing the
+      * same LOCATION/COLLID/NAME (see test9020's WS-VERSION-FILTER);
+      * the singleton SELECT below has no VERSION in its WHERE clause,
+      * so more than one matching row comes back as SQLCODE -811
+      * instead of a single STATEMENT value.
+      *
+           88  AMBIGUOUS-VERSION                VALUE -811.
+
+       01  WS-RESP                      PIC S9(8) COMP VALUE ZERO.
+
+       01  WS-PROMPT-TEXT.
+           05  FILLER                  PIC X(055) VALUE
+           'LOCATION,COLLID,NAME,STMTNO,SECTNO,VERSION (COMMA SEP):'.
+
+       01  WS-INPUT-AREA.
+           05  WS-INPUT-TEXT            PIC X(080).
+       01  WS-INPUT-LEN                 PIC S9(4) COMP VALUE +80.
+
+      *
+      * STMTNO/SECTNO identify a single bound statement within the
+      * package; VERSION narrows further when more than one VERSION
+      * shares that STMTNO (see test9020's WS-VERSION-FILTER).  Left
+      * blank, VERSION matches the unversioned-bind case (VERSION = '').
+      *
+       01  WS-KEY-FIELDS.
+           05  WS-KEY-LOCATION          PIC X(128).
+           05  WS-KEY-COLLID            PIC X(128).
+           05  WS-KEY-NAME              PIC X(128).
+           05  WS-KEY-STMTNO            PIC X(004).
+           05  WS-KEY-SECTNO            PIC X(004).
+           05  WS-KEY-VERSION           PIC X(122).
+
+       01  WS-COMMA-AT                  PIC S9(4) COMP.
+
+       01  WS-RESULT-LINE.
+           05  FILLER                  PIC X(011) VALUE 'STMT-TEXT: '.
+           05  RESULT-STMT-TEXT        PIC X(100).
+       01  WS-RESULT-LEN                PIC S9(4) COMP VALUE +111.
+
+       01  WS-NOTFOUND-LINE.
+           05  FILLER                  PIC X(040)
+               VALUE 'NO PACKAGE STATEMENT FOUND FOR THAT KEY'.
+       01  WS-NOTFOUND-LEN              PIC S9(4) COMP VALUE +40.
+
+       01  WS-AMBIGUOUS-LINE.
+           05  FILLER                  PIC X(048)
+               VALUE 'MULTIPLE BOUND VERSIONS FOR THAT KEY - SEE BATCH'.
+       01  WS-AMBIGUOUS-LEN             PIC S9(4) COMP VALUE +48.
+
+      ******************************************************************
+      * Host variables for the singleton SYSPACKSTMT lookup.  Only the *
+      * leading segment of the statement text is shown online; the    *
+      * full multi-segment CLOB is what the batch extract is for.     *
+      ******************************************************************
+       01  WS-LOCATION-HOST.
+           05  WS-LOCATION-LEN          PIC S9(4) COMP.
+           05  WS-LOCATION-TEXT         PIC X(128).
+       01  WS-COLLID-HOST.
+           05  WS-COLLID-LEN            PIC S9(4) COMP.
+           05  WS-COLLID-TEXT           PIC X(128).
+       01  WS-NAME-HOST.
+           05  WS-NAME-LEN              PIC S9(4) COMP.
+           05  WS-NAME-TEXT             PIC X(128).
+       01  WS-STMTNO-HOST                PIC S9(4) COMP.
+       01  WS-SECTNO-HOST                PIC S9(4) COMP.
+       01  WS-VERSION-HOST.
+           05  WS-VERSION-LEN           PIC S9(4) COMP.
+           05  WS-VERSION-TEXT          PIC X(122).
+       01  WS-STMT-TEXT-HOST.
+           05  WS-STMT-TEXT-LEN         PIC S9(4) COMP.
+           05  WS-STMT-TEXT-TEXT        PIC X(100).
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       Linkage Section.
+      *
+      * On the first trip through (EIBCALEN = 0) there is no prior
+      * state -- send the prompt and come back pseudo-conversationally.
+      * On the second trip the commarea holds nothing we need; the
+      * operator's answer is read fresh off the terminal with RECEIVE.
+      *
+       01  DFHCOMMAREA.
+           05  CA-AWAITING-INPUT-SW     PIC X(01).
+               88  CA-AWAITING-INPUT          VALUE 'Y'.
+
+       Procedure Division.
+
+       1000-MAINLINE.
+           IF EIBCALEN = 0
+               PERFORM 2000-SEND-PROMPT THRU 2000-EXIT
+           ELSE
+               PERFORM 2010-RECEIVE-INPUT THRU 2010-EXIT
+               PERFORM 2020-PARSE-INPUT THRU 2020-EXIT
+               PERFORM 2030-LOOKUP-STATEMENT THRU 2030-EXIT
+               PERFORM 2040-SEND-RESULT THRU 2040-EXIT
+               EXEC CICS
+                   RETURN
+               END-EXEC
+           END-IF.
+
+       2000-SEND-PROMPT.
+           EXEC CICS
+               SEND TEXT
+               FROM(WS-PROMPT-TEXT)
+               LENGTH(LENGTH OF WS-PROMPT-TEXT)
+               ERASE
+           END-EXEC
+
+           MOVE 'Y' TO CA-AWAITING-INPUT-SW
+
+           EXEC CICS
+               RETURN
+               TRANSID(MYTRANID)
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+       2000-EXIT.
+           EXIT.
+
+       2010-RECEIVE-INPUT.
+           MOVE SPACES               TO WS-INPUT-TEXT
+           MOVE +80                  TO WS-INPUT-LEN
+
+           EXEC CICS
+               RECEIVE
+               INTO(WS-INPUT-AREA)
+               LENGTH(WS-INPUT-LEN)
+               RESP(WS-RESP)
+           END-EXEC.
+       2010-EXIT.
+           EXIT.
+
+       2020-PARSE-INPUT.
+      *
+      * Split the comma-separated LOCATION,COLLID,NAME,STMTNO,SECTNO,
+      * VERSION answer into the key fields; VERSION is the last field
+      * and may be left off (or left blank) for an unversioned bind.
+      *
+           MOVE SPACES                TO WS-KEY-FIELDS
+
+           UNSTRING WS-INPUT-TEXT (1:WS-INPUT-LEN) DELIMITED BY ','
+               INTO WS-KEY-LOCATION
+                    WS-KEY-COLLID
+                    WS-KEY-NAME
+                    WS-KEY-STMTNO
+                    WS-KEY-SECTNO
+                    WS-KEY-VERSION
+           END-UNSTRING
+
+           MOVE WS-KEY-LOCATION        TO WS-LOCATION-TEXT
+           MOVE WS-KEY-COLLID          TO WS-COLLID-TEXT
+           MOVE WS-KEY-NAME            TO WS-NAME-TEXT
+           MOVE +128                   TO WS-LOCATION-LEN
+           MOVE +128                   TO WS-COLLID-LEN
+           MOVE +128                   TO WS-NAME-LEN
+           MOVE WS-KEY-STMTNO          TO WS-STMTNO-HOST
+           MOVE WS-KEY-SECTNO          TO WS-SECTNO-HOST
+
+           IF WS-KEY-VERSION = SPACES
+               MOVE 0                  TO WS-VERSION-LEN
+               MOVE SPACES             TO WS-VERSION-TEXT
+           ELSE
+               MOVE WS-KEY-VERSION     TO WS-VERSION-TEXT
+               MOVE +122               TO WS-VERSION-LEN
+           END-IF.
+       2020-EXIT.
+           EXIT.
+
+       2030-LOOKUP-STATEMENT.
+           EXEC SQL
+               SELECT STATEMENT
+               INTO :WS-STMT-TEXT-HOST
+               FROM SYSIBM.SYSPACKSTMT
+               WHERE LOCATION = :WS-LOCATION-HOST
+                 AND COLLID   = :WS-COLLID-HOST
+                 AND NAME     = :WS-NAME-HOST
+                 AND STMTNO   = :WS-STMTNO-HOST
+                 AND SECTNO   = :WS-SECTNO-HOST
+                 AND VERSION  = :WS-VERSION-HOST
+           END-EXEC
+
+           MOVE SQLCODE                TO DB2-RETURN-CODE
+           IF NOT SQL-CALL-VALID
+               AND NOT ROW-NOT-FOUND
+               DISPLAY MYNAME ' SYSPACKSTMT LOOKUP FAILED, SQLCODE='
+                       DB2-RETURN-CODE
+           END-IF.
+       2030-EXIT.
+           EXIT.
+
+       2040-SEND-RESULT.
+           EVALUATE TRUE
+               WHEN SQL-CALL-VALID
+                   MOVE WS-STMT-TEXT-TEXT (1:WS-STMT-TEXT-LEN)
+                                           TO RESULT-STMT-TEXT
+                   EXEC CICS
+                       SEND TEXT
+                       FROM(WS-RESULT-LINE)
+                       LENGTH(WS-RESULT-LEN)
+                       ERASE
+                   END-EXEC
+               WHEN AMBIGUOUS-VERSION
+                   EXEC CICS
+                       SEND TEXT
+                       FROM(WS-AMBIGUOUS-LINE)
+                       LENGTH(WS-AMBIGUOUS-LEN)
+                       ERASE
+                   END-EXEC
+               WHEN OTHER
+                   EXEC CICS
+                       SEND TEXT
+                       FROM(WS-NOTFOUND-LINE)
+                       LENGTH(WS-NOTFOUND-LEN)
+                       ERASE
+                   END-EXEC
+           END-EVALUATE.
+       2040-EXIT.
+           EXIT.
+
+       End Program test9056.
