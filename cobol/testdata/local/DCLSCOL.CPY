@@ -0,0 +1,78 @@
+      ******************************************************************
+      * DCLGEN TABLE(SYSIBM.SYSCOLUMNS)                                *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        APOST                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      *                                                                 *
+      * Pulled out of test9020's Working-Storage so every program that *
+      * needs the SYSCOLUMNS layout can COPY it instead of re-keying   *
+      * all 41 columns from scratch.                                   *
+      ******************************************************************
+       01  DCLSYSCOLUMNS.
+           10 NAME.
+              49 NAME-LEN          PIC S9(4) USAGE COMP.
+              49 NAME-TEXT         PIC X(128).
+           10 TBNAME.
+              49 TBNAME-LEN        PIC S9(4) USAGE COMP.
+              49 TBNAME-TEXT       PIC X(128).
+           10 TBCREATOR.
+              49 TBCREATOR-LEN     PIC S9(4) USAGE COMP.
+              49 TBCREATOR-TEXT    PIC X(128).
+           10 COLNO                PIC S9(4) USAGE COMP.
+           10 COLTYPE              PIC X(8).
+           10 COL-LENGTH           PIC S9(4) USAGE COMP.
+           10 SCALE                PIC S9(4) USAGE COMP.
+           10 COL-NULLS            PIC X(1).
+           10 COLCARD              PIC S9(9) USAGE COMP.
+           10 HIGH2KEY.
+              49 HIGH2KEY-LEN      PIC S9(4) USAGE COMP.
+              49 HIGH2KEY-TEXT     PIC X(2000).
+           10 LOW2KEY.
+              49 LOW2KEY-LEN       PIC S9(4) USAGE COMP.
+              49 LOW2KEY-TEXT      PIC X(2000).
+           10 UPDATES              PIC X(1).
+           10 IBMREQD              PIC X(1).
+           10 COL-REMARKS.
+              49 REMARKS-LEN       PIC S9(4) USAGE COMP.
+              49 REMARKS-TEXT      PIC X(762).
+           10 COL-DEFAULT          PIC X(1).
+           10 KEYSEQ               PIC S9(4) USAGE COMP.
+           10 FOREIGNKEY           PIC X(1).
+           10 FLDPROC              PIC X(1).
+           10 COL-LABEL.
+              49 LABEL-LEN         PIC S9(4) USAGE COMP.
+              49 LABEL-TEXT        PIC X(90).
+           10 STATSTIME            PIC X(26).
+           10 DEFAULTVALUE.
+              49 DEFAULTVALUE-LEN
+                 PIC S9(4) USAGE COMP.
+              49 DEFAULTVALUE-TEXT
+                 PIC X(1536).
+           10 COLCARDF             USAGE COMP-2.
+           10 COLSTATUS            PIC X(1).
+           10 LENGTH2              PIC S9(9) USAGE COMP.
+           10 DATATYPEID           PIC S9(9) USAGE COMP.
+           10 SOURCETYPEID         PIC S9(9) USAGE COMP.
+           10 TYPESCHEMA.
+              49 TYPESCHEMA-LEN    PIC S9(4) USAGE COMP.
+              49 TYPESCHEMA-TEXT   PIC X(128).
+           10 TYPENAME.
+              49 TYPENAME-LEN      PIC S9(4) USAGE COMP.
+              49 TYPENAME-TEXT     PIC X(128).
+           10 CREATEDTS            PIC X(26).
+           10 STATS-FORMAT         PIC X(1).
+           10 PARTKEY-COLSEQ       PIC S9(4) USAGE COMP.
+           10 PARTKEY-ORDERING     PIC X(1).
+           10 ALTEREDTS            PIC X(26).
+           10 CCSID                PIC S9(9) USAGE COMP.
+           10 HIDDEN               PIC X(1).
+           10 RELCREATED           PIC X(1).
+           10 CONTROL-ID           PIC S9(9) USAGE COMP.
+           10 XML-TYPEMOD-ID       PIC S9(9) USAGE COMP.
+           10 PERIOD               PIC X(1).
+           10 GENERATED-ATTR       PIC X(1).
+           10 HASHKEY-COLSEQ       PIC S9(4) USAGE COMP.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 41      *
+      ******************************************************************
