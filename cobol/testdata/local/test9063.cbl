@@ -0,0 +1,258 @@
+       Identification Division.
+       Program-ID.    test9063.
+      ******************************************************************
+      * Day-over-day package statement diff report.  test9020 writes a *
+      * Stmtxt-Out extract every run, keyed on LOCATION/COLLID/NAME/   *
+      * STMTNO/SECTNO and carrying the full STMT-TEXT; this program    *
+      * loads yesterday's copy of that extract into a table and        *
+      * compares today's copy against it so a production package's    *
+      * SQL changing out from under a bind shows up here instead of    *
+      * waiting for its behavior to change.                            *
+      ******************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Stxtoday Assign To Stxtoday
+               Organization Is Sequential.
+           Select Stxtyest Assign To Stxtyest
+               Organization Is Sequential.
+           Select Stxdrpt  Assign To Stxdrpt
+               Organization Is Sequential.
+
+       Data Division.
+       File Section.
+       FD  Stxtoday
+           Recording Mode Is F.
+       01  ST-RECORD.
+           05  ST-LOCATION               PIC X(128).
+           05  ST-COLLID                 PIC X(128).
+           05  ST-NAME                   PIC X(128).
+           05  ST-STMTNO                 PIC S9(4) USAGE COMP.
+           05  ST-SECTNO                 PIC S9(4) USAGE COMP.
+           05  ST-TEXT-LEN               PIC S9(9) USAGE COMP.
+           05  ST-TEXT                   PIC X(2097152).
+
+       FD  Stxtyest
+           Recording Mode Is F.
+       01  SY-RECORD.
+           05  SY-LOCATION               PIC X(128).
+           05  SY-COLLID                 PIC X(128).
+           05  SY-NAME                   PIC X(128).
+           05  SY-STMTNO                 PIC S9(4) USAGE COMP.
+           05  SY-SECTNO                 PIC S9(4) USAGE COMP.
+           05  SY-TEXT-LEN               PIC S9(9) USAGE COMP.
+           05  SY-TEXT                   PIC X(2097152).
+
+       FD  Stxdrpt
+           Recording Mode Is F.
+       01  RPT-LINE                      PIC X(130).
+
+       Working-Storage Section.
+       01  CONSTANTS.
+           05  MYNAME                   PIC X(008) VALUE 'J7200583'.
+           05  WS-MAX-YEST-ENTRIES      PIC S9(4) COMP VALUE +2000.
+
+       01  WS-TODAY-SW                  PIC X(01) VALUE 'N'.
+           88  TODAY-EOF                        VALUE 'Y'.
+       01  WS-YEST-SW                   PIC X(01) VALUE 'N'.
+           88  YEST-EOF                         VALUE 'Y'.
+
+      *
+      * Yesterday's extract, loaded once into a keyed table.  Each
+      * entry also carries a matched flag so a second pass over the
+      * table, after today's file is exhausted, can report any row
+      * never claimed by a today's-side match as REMOVED.  Statement
+      * text is compared on its first WS-COMPARE-LEN bytes rather than
+      * the full 2M CLOB ceiling -- comfortably past any statement
+      * this shop has ever bound, and keeping the table a sane size
+      * for an in-memory compare against up to WS-MAX-YEST-ENTRIES
+      * rows.
+      *
+       01  WS-COMPARE-LEN                PIC S9(8) COMP VALUE 8000.
+
+       01  WS-YEST-TABLE.
+           05  WS-YEST-COUNT             PIC S9(4) COMP VALUE 0.
+           05  WS-YEST-ENTRY OCCURS 2000 TIMES
+                                         Indexed By WS-YEST-IX.
+               10  WS-YEST-LOCATION      PIC X(128).
+               10  WS-YEST-COLLID        PIC X(128).
+               10  WS-YEST-NAME          PIC X(128).
+               10  WS-YEST-STMTNO        PIC S9(4) USAGE COMP.
+               10  WS-YEST-SECTNO        PIC S9(4) USAGE COMP.
+               10  WS-YEST-TEXT-LEN      PIC S9(9) USAGE COMP.
+               10  WS-YEST-TEXT          PIC X(8000).
+               10  WS-YEST-MATCHED-SW    PIC X(01) VALUE 'N'.
+                   88  WS-YEST-MATCHED           VALUE 'Y'.
+
+       01  WS-SCAN-IX                   PIC S9(4) COMP VALUE 0.
+       01  WS-MATCH-IX                  PIC S9(4) COMP VALUE 0.
+       01  WS-FOUND-SW                  PIC X(01) VALUE 'N'.
+           88  WS-FOUND                         VALUE 'Y'.
+
+       01  WS-TODAY-COUNT               PIC S9(8) COMP VALUE 0.
+       01  WS-ADDED-COUNT               PIC S9(8) COMP VALUE 0.
+       01  WS-CHANGED-COUNT             PIC S9(8) COMP VALUE 0.
+       01  WS-REMOVED-COUNT             PIC S9(8) COMP VALUE 0.
+       01  WS-UNCHANGED-COUNT           PIC S9(8) COMP VALUE 0.
+
+       01  WS-RPT-HEADING.
+           05  FILLER                   PIC X(010) VALUE 'STATUS'.
+           05  FILLER                   PIC X(026) VALUE 'LOCATION'.
+           05  FILLER                   PIC X(026) VALUE 'COLLID'.
+           05  FILLER                   PIC X(026) VALUE 'NAME'.
+           05  FILLER                   PIC X(009) VALUE 'STMTNO'.
+           05  FILLER                   PIC X(009) VALUE 'SECTNO'.
+           05  FILLER                   PIC X(024) VALUE SPACES.
+
+       01  WS-RPT-DETAIL.
+           05  RD-STATUS                PIC X(010).
+           05  RD-LOCATION              PIC X(026).
+           05  RD-COLLID                PIC X(026).
+           05  RD-NAME                  PIC X(026).
+           05  RD-STMTNO                PIC ZZZ9.
+           05  FILLER                   PIC X(005) VALUE SPACES.
+           05  RD-SECTNO                PIC ZZZ9.
+           05  FILLER                   PIC X(020) VALUE SPACES.
+
+       01  WS-RPT-SUMMARY.
+           05  FILLER                   PIC X(013) VALUE 'ADDED: '.
+           05  RS-ADDED                 PIC ZZZZ,ZZ9.
+           05  FILLER                   PIC X(013) VALUE ' CHANGED: '.
+           05  RS-CHANGED               PIC ZZZZ,ZZ9.
+           05  FILLER                   PIC X(013) VALUE ' REMOVED: '.
+           05  RS-REMOVED               PIC ZZZZ,ZZ9.
+           05  FILLER                   PIC X(013) VALUE ' SAME: '.
+           05  RS-UNCHANGED             PIC ZZZZ,ZZ9.
+           05  FILLER                   PIC X(028) VALUE SPACES.
+
+       Procedure Division.
+
+       1000-MAINLINE.
+           OPEN INPUT  Stxtyest
+           OPEN INPUT  Stxtoday
+           OPEN OUTPUT Stxdrpt
+
+           WRITE RPT-LINE FROM WS-RPT-HEADING
+
+           PERFORM 1010-LOAD-YEST-TABLE THRU 1010-EXIT
+               UNTIL YEST-EOF
+
+           PERFORM 1020-READ-TODAY THRU 1020-EXIT
+
+           PERFORM 1030-COMPARE-ONE-TODAY THRU 1030-EXIT
+               UNTIL TODAY-EOF
+
+           MOVE 1 TO WS-SCAN-IX
+           PERFORM 1040-CHECK-ONE-REMOVED
+               UNTIL WS-SCAN-IX > WS-YEST-COUNT
+
+           MOVE WS-ADDED-COUNT     TO RS-ADDED
+           MOVE WS-CHANGED-COUNT   TO RS-CHANGED
+           MOVE WS-REMOVED-COUNT   TO RS-REMOVED
+           MOVE WS-UNCHANGED-COUNT TO RS-UNCHANGED
+           WRITE RPT-LINE FROM WS-RPT-SUMMARY
+
+           CLOSE Stxtyest
+           CLOSE Stxtoday
+           CLOSE Stxdrpt
+
+           DISPLAY MYNAME ' ADDED=' WS-ADDED-COUNT
+                           ' CHANGED=' WS-CHANGED-COUNT
+                           ' REMOVED=' WS-REMOVED-COUNT
+                           ' SAME=' WS-UNCHANGED-COUNT
+
+           GOBACK.
+
+       1010-LOAD-YEST-TABLE.
+           READ Stxtyest
+               AT END
+                   SET YEST-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-YEST-COUNT
+                   SET WS-YEST-IX TO WS-YEST-COUNT
+                   MOVE SY-LOCATION  TO WS-YEST-LOCATION (WS-YEST-IX)
+                   MOVE SY-COLLID    TO WS-YEST-COLLID   (WS-YEST-IX)
+                   MOVE SY-NAME      TO WS-YEST-NAME     (WS-YEST-IX)
+                   MOVE SY-STMTNO    TO WS-YEST-STMTNO   (WS-YEST-IX)
+                   MOVE SY-SECTNO    TO WS-YEST-SECTNO   (WS-YEST-IX)
+                   MOVE SY-TEXT-LEN  TO WS-YEST-TEXT-LEN (WS-YEST-IX)
+                   MOVE SY-TEXT(1:WS-COMPARE-LEN)
+                                     TO WS-YEST-TEXT     (WS-YEST-IX)
+                   MOVE 'N' TO WS-YEST-MATCHED-SW (WS-YEST-IX)
+           END-READ.
+       1010-EXIT.
+           EXIT.
+
+       1020-READ-TODAY.
+           READ Stxtoday
+               AT END
+                   SET TODAY-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-TODAY-COUNT
+           END-READ.
+       1020-EXIT.
+           EXIT.
+
+       1030-COMPARE-ONE-TODAY.
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE 1 TO WS-SCAN-IX
+           PERFORM 1031-SCAN-ONE-YEST-ENTRY
+               UNTIL WS-SCAN-IX > WS-YEST-COUNT
+                  OR WS-FOUND
+
+           IF NOT WS-FOUND
+               MOVE ST-LOCATION TO RD-LOCATION
+               MOVE ST-COLLID   TO RD-COLLID
+               MOVE ST-NAME     TO RD-NAME
+               MOVE ST-STMTNO   TO RD-STMTNO
+               MOVE ST-SECTNO   TO RD-SECTNO
+               MOVE 'ADDED'     TO RD-STATUS
+               WRITE RPT-LINE FROM WS-RPT-DETAIL
+               ADD 1 TO WS-ADDED-COUNT
+           END-IF
+
+           PERFORM 1020-READ-TODAY THRU 1020-EXIT.
+       1030-EXIT.
+           EXIT.
+
+       1031-SCAN-ONE-YEST-ENTRY.
+           SET WS-YEST-IX TO WS-SCAN-IX
+           IF WS-YEST-LOCATION (WS-YEST-IX) = ST-LOCATION
+              AND WS-YEST-COLLID (WS-YEST-IX) = ST-COLLID
+              AND WS-YEST-NAME (WS-YEST-IX)   = ST-NAME
+              AND WS-YEST-STMTNO (WS-YEST-IX) = ST-STMTNO
+              AND WS-YEST-SECTNO (WS-YEST-IX) = ST-SECTNO
+               SET WS-YEST-MATCHED (WS-YEST-IX) TO TRUE
+               MOVE 'Y' TO WS-FOUND-SW
+               MOVE ST-LOCATION TO RD-LOCATION
+               MOVE ST-COLLID   TO RD-COLLID
+               MOVE ST-NAME     TO RD-NAME
+               MOVE ST-STMTNO   TO RD-STMTNO
+               MOVE ST-SECTNO   TO RD-SECTNO
+               IF WS-YEST-TEXT-LEN (WS-YEST-IX) NOT = ST-TEXT-LEN
+                  OR WS-YEST-TEXT (WS-YEST-IX)
+                     NOT = ST-TEXT(1:WS-COMPARE-LEN)
+                   MOVE 'CHANGED' TO RD-STATUS
+                   WRITE RPT-LINE FROM WS-RPT-DETAIL
+                   ADD 1 TO WS-CHANGED-COUNT
+               ELSE
+                   ADD 1 TO WS-UNCHANGED-COUNT
+               END-IF
+           END-IF
+           ADD 1 TO WS-SCAN-IX.
+
+       1040-CHECK-ONE-REMOVED.
+           SET WS-YEST-IX TO WS-SCAN-IX
+           IF NOT WS-YEST-MATCHED (WS-YEST-IX)
+               MOVE WS-YEST-LOCATION (WS-YEST-IX) TO RD-LOCATION
+               MOVE WS-YEST-COLLID   (WS-YEST-IX) TO RD-COLLID
+               MOVE WS-YEST-NAME     (WS-YEST-IX) TO RD-NAME
+               MOVE WS-YEST-STMTNO   (WS-YEST-IX) TO RD-STMTNO
+               MOVE WS-YEST-SECTNO   (WS-YEST-IX) TO RD-SECTNO
+               MOVE 'REMOVED' TO RD-STATUS
+               WRITE RPT-LINE FROM WS-RPT-DETAIL
+               ADD 1 TO WS-REMOVED-COUNT
+           END-IF
+           ADD 1 TO WS-SCAN-IX.
+
+       End Program test9063.
